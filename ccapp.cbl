@@ -3,20 +3,62 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Update: CALL PROGCHAMADO em vez de repetir a logica aritmetica
+      *         aqui.
+      * Update: Suporte a casas decimais, protecao contra divisao por
+      *         zero e historico de calculos em CALCLOG.DAT.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ccapp.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CALCLOG ASSIGN TO WS-CALCLOG-PATH
+      *>          HISTORICO DE CALCULOS.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD CALCLOG.
+       01 WS-LINHA-LOG          PIC X(80).
+
        WORKING-STORAGE SECTION.
       *_________________________________________________________________*
-       77 NUM1             PIC 9(02) VALUE ZEROS.
-       77 NUM2             PIC 9(02) VALUE ZEROS.
-       77 RES              PIC 9(03) VALUE ZEROS.
+       77 NUM1             PIC S9(07)V99 VALUE ZEROS.
+       77 NUM2             PIC S9(07)V99 VALUE ZEROS.
+       77 RES              PIC S9(07)V99 VALUE ZEROS.
        77 CALC             PIC A(01).
-      *>  77 RESTO            PIC 9(02)v9(02) VALUE ZEROS.
-       
+
+      *> Area repassada para a sub-rotina aritmetica compartilhada
+      *> PROGCHAMADO, em vez de repetir aqui a mesma logica
+      *> de COMPUTE/SUBTRACT/MULTIPLY/DIVIDE ja usada por
+      *> PROGCHAMADOR.
+       01 WS-PARAMETRES.
+           02 WS-OP         PIC X.
+           02 WS-RETURN     PIC S9(07)V99.
+           02 WS-NUM1       PIC S9(07)V99.
+           02 WS-NUM2       PIC S9(07)V99.
+      *>      "S" quando PROGCHAMADO nao pode calcular, por ora so
+      *>      divisao por zero.
+           02 WS-ERRO       PIC X.
+
+       77 WS-BASE-DIR-CCAPP     PIC X(150) VALUE SPACES.
+       77 WS-CALCLOG-PATH       PIC X(200) VALUE SPACES.
+       77 WS-FS-LOG             PIC 99.
+           88 FS-LOG-OK         VALUE 0.
+       01 WS-LOG-DATA-HORA.
+           03 WS-LOG-DATA       PIC 9(08).
+           03 WS-LOG-HORA       PIC 9(08).
+
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P100-RESOLVE-PATH
 
            DISPLAY "--NESTE PROGRAMA VAMOS REALIZAR CALCULOS--"
 
@@ -28,25 +70,91 @@
       *>      COLETANDO TIPO DE CALCULO
            DISPLAY "DIGITE O TIPO DE CALCULO: +, -, * OU /?"
            ACCEPT CALC
+
+           MOVE CALC     TO WS-OP
+           MOVE NUM1     TO WS-NUM1
+           MOVE NUM2     TO WS-NUM2
+           MOVE "N"      TO WS-ERRO
+           CALL "PROGCHAMADO" USING WS-PARAMETRES
+           MOVE WS-RETURN TO RES
+
+           IF WS-ERRO EQUAL "S" THEN
+               DISPLAY "ERRO: DIVISAO POR ZERO NAO E PERMITIDA"
+           ELSE
                IF  CALC = "+"
-                   COMPUTE  RES EQUAL NUM1 + NUM2
                    DISPLAY "RESULTADO DA SOMA: " RES
                 END-IF
-               
+
                IF CALC = "-"
-                   SUBTRACT NUM1 FROM NUM2 GIVING RES
                    DISPLAY "RESULTADO DA SUBTRACAO: " RES
                END-IF
 
                IF CALC = "*"
-                   MULTIPLY NUM1 BY NUM2 GIVING RES
                    DISPLAY "RESULTADO DA MUTIPLICACAO: " RES
                END-IF
 
                IF CALC = "/"
-                   DIVIDE NUM1 BY NUM2 GIVING RES
                    DISPLAY "RESULTADO DA DIVISAO: " RES
                END-IF
+           END-IF
+
+           PERFORM P200-GRAVA-LOG
 
             STOP RUN.
+
+      *> Resolve o caminho de CALCLOG.DAT a partir da variavel de
+      *> ambiente CCAPP_DATA_DIR, seguindo o mesmo padrao
+      *> de M3_DATA_DIR/M4_DATA_DIR.
+       P100-RESOLVE-PATH.
+           ACCEPT WS-BASE-DIR-CCAPP FROM ENVIRONMENT "CCAPP_DATA_DIR"
+           IF WS-BASE-DIR-CCAPP EQUAL SPACES THEN
+               MOVE "C:\Users\escrtorio\Documents\COBOL"
+                   TO WS-BASE-DIR-CCAPP
+           END-IF
+           STRING FUNCTION TRIM(WS-BASE-DIR-CCAPP) DELIMITED BY SIZE
+                  "\CALCLOG.DAT" DELIMITED BY SIZE
+                  INTO WS-CALCLOG-PATH
+           .
+
+      *> Grava uma linha do historico de calculos em CALCLOG.DAT,
+      *> com o resultado ou o erro de divisao por zero.
+       P200-GRAVA-LOG.
+           ACCEPT WS-LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-HORA FROM TIME
+
+           SET FS-LOG-OK TO TRUE
+           OPEN EXTEND CALCLOG
+               IF WS-FS-LOG EQUAL 35 THEN
+                   OPEN OUTPUT CALCLOG
+               END-IF
+
+               IF FS-LOG-OK THEN
+                   MOVE SPACES TO WS-LINHA-LOG
+                   IF WS-ERRO EQUAL "S" THEN
+                       STRING WS-LOG-DATA DELIMITED BY SIZE
+                              " " DELIMITED BY SIZE
+                              WS-LOG-HORA DELIMITED BY SIZE
+                              " " NUM1 DELIMITED BY SIZE
+                              " " CALC DELIMITED BY SIZE
+                              " " NUM2 DELIMITED BY SIZE
+                              " = ERRO DIVISAO POR ZERO"
+                                  DELIMITED BY SIZE
+                              INTO WS-LINHA-LOG
+                   ELSE
+                       STRING WS-LOG-DATA DELIMITED BY SIZE
+                              " " DELIMITED BY SIZE
+                              WS-LOG-HORA DELIMITED BY SIZE
+                              " " NUM1 DELIMITED BY SIZE
+                              " " CALC DELIMITED BY SIZE
+                              " " NUM2 DELIMITED BY SIZE
+                              " = " RES DELIMITED BY SIZE
+                              INTO WS-LINHA-LOG
+                   END-IF
+                   WRITE WS-LINHA-LOG
+               ELSE
+                   DISPLAY "ERRO AO ABRIR CALCLOG.DAT - FILE STATUS: "
+                           WS-FS-LOG
+               END-IF
+               CLOSE CALCLOG
+           .
        END PROGRAM ccapp.
