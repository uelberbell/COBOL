@@ -0,0 +1,78 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:CONSULTA DIRETA DE UM STUDENT PELO CD-STUDENT, SEM
+      *         VARRER O ARQUIVO INTEIRO COMO O TRABARQUIVOS FAZ
+      *         (companheiro do STUDENT agora indexado).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSSTUD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO WS-STUDENT-PATH
+      *>        CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>        STUDENT_DATA_DIR, VER P100-RESOLVE-PATH.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CD-STUDENT
+           FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT.
+       COPY FD_STUDENT.
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-FS                PIC 99.
+           88 FS-OK            VALUE 0.
+
+       77 WS-EXIT              PIC X.
+           88 EXIT-OK          VALUE "F" FALSE "N".
+
+       77 WS-BASE-DIR-STUDENT  PIC X(150) VALUE SPACES.
+       77 WS-STUDENT-PATH      PIC X(200) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***CONSULTA DIRETA DE STUDENT***".
+           PERFORM P100-RESOLVE-PATH.
+
+           SET EXIT-OK     TO FALSE.
+
+           PERFORM P300-CONSULTA THRU P300-FIM UNTIL EXIT-OK.
+
+            STOP RUN.
+
+       P300-CONSULTA.
+           OPEN INPUT STUDENT
+              IF FS-OK THEN
+                  DISPLAY "INFORME O CODIGO DO STUDENT (CD-STUDENT): "
+                  ACCEPT CD-STUDENT
+                   READ STUDENT
+                       KEY IS CD-STUDENT
+                       INVALID KEY
+                           DISPLAY "STUDENT NAO EXISTE"
+                       NOT INVALID KEY
+                           DISPLAY CD-STUDENT ' - ' NM-STUDENT
+                   END-READ
+               ELSE
+                   DISPLAY "ERRO AO ABRIR ARQUIVO DE STUDENT."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+
+               CLOSE STUDENT
+
+            DISPLAY
+               "Tecle: "
+               "<Qualquer tecla> para continuar, ou <f> para finalizar"
+            ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       COPY P-RESOLVE-PATH-STUDENT.
+
+       END PROGRAM CONSSTUD.
