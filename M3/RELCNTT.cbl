@@ -0,0 +1,239 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:RELATORIO IMPRESSO E PAGINADO DA AGENDA DE CONTATOS,
+      *         ORDENADO POR UF/CIDADE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO WS-CONTATOS-PATH
+      *>          CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>          M3_DATA_DIR, VER P100-RESOLVE-PATH.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CONTATO
+      *>          CHAVE ALTERNATIVA PELO NOME, PARA BUSCA DIRETA
+      *>          SEM VARREDURA.
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+               SELECT RELATORIO ASSIGN TO WS-RELATORIO-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+       COPY FD_CONTT.
+
+       FD RELATORIO.
+       01 WS-LINHA-REL             PIC X(100).
+
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_CONTT.
+
+       77 WS-FS                    PIC 99.
+           88 FS-OK             VALUE 0.
+       77 WS-FS-REL                PIC 99.
+           88 FS-REL-OK         VALUE 0.
+
+       77 ES-EOF                   PIC X.
+           88 EOF-OK            VALUE "S" FALSE "N".
+
+      *> Tabela em memoria usada para ordenar os contatos por UF/
+      *> CIDADE antes de imprimir (o arquivo e indexado por ID).
+       01 WS-TAB-CONTATOS.
+           03 WS-TAB-ITEM   OCCURS 1 TO 500 TIMES
+                            DEPENDING ON WS-TAB-QTD
+                            INDEXED BY TB-IDX.
+               05 WS-TAB-UF        PIC XX.
+               05 WS-TAB-CIDADE    PIC X(15).
+               05 WS-TAB-ID        PIC 9(02).
+               05 WS-TAB-NOME      PIC X(41).
+               05 WS-TAB-TELEFONE  PIC X(14).
+
+       01 WS-TAB-TMP.
+           03 WS-TMP-UF            PIC XX.
+           03 WS-TMP-CIDADE        PIC X(15).
+           03 WS-TMP-ID            PIC 9(02).
+           03 WS-TMP-NOME          PIC X(41).
+           03 WS-TMP-TELEFONE      PIC X(14).
+
+       77 WS-TAB-QTD                PIC 9(03) VALUE ZEROS.
+       77 WS-I                      PIC 9(03) VALUE ZEROS.
+       77 WS-J                      PIC 9(03) VALUE ZEROS.
+
+       77 WS-PAGINA                 PIC 9(03) VALUE 1.
+       77 WS-LINHAS-PAGINA          PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-LINHAS-PAGINA      PIC 9(02) VALUE 20.
+       77 WS-TOTAL-CONTATOS         PIC 9(03) VALUE ZEROS.
+       77 WS-DATA-HOJE              PIC X(10) VALUE SPACES.
+       01 WS-DATA-SISTEMA.
+           03 WS-ANO                PIC 9(04).
+           03 WS-MES                PIC 9(02).
+           03 WS-DIA                PIC 9(02).
+
+
+       LINKAGE SECTION.*> AREA PARA COMUNICACAO ENTRE OS PROGRAMAS.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***RELATORIO DE CONTATOS***".
+           PERFORM P100-RESOLVE-PATH.
+
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           STRING WS-DIA DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  WS-MES DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  WS-ANO DELIMITED BY SIZE
+                  INTO WS-DATA-HOJE
+
+           PERFORM P100-CARREGA-TABELA
+           PERFORM P200-ORDENA-TABELA
+           PERFORM P300-IMPRIME
+
+           DISPLAY "RELATORIO GERADO COM " WS-TOTAL-CONTATOS
+                   " CONTATO(S)."
+
+            GOBACK.
+
+       COPY P-RESOLVE-PATH.
+
+       P100-CARREGA-TABELA.
+           SET EOF-OK       TO FALSE
+           SET FS-OK        TO TRUE
+           MOVE ZEROS       TO WS-TAB-QTD
+
+           OPEN INPUT CONTATOS
+               IF FS-OK THEN
+                   PERFORM UNTIL EOF-OK
+                       READ CONTATOS INTO WS-REGISTRO
+                           AT END
+                               SET EOF-OK TO TRUE
+                           NOT AT END
+      *>                        Por padrao so listamos contatos ativos;
+      *>                        o soft-delete apenas marca
+      *>                        ST-CONTATO = "I" em vez de apagar.
+                               IF WS-ST-ATIVO THEN
+                                   ADD 1 TO WS-TAB-QTD
+                                   MOVE WS-EN-UF
+                                       TO WS-TAB-UF(WS-TAB-QTD)
+                                   MOVE WS-EN-CIDADE
+                                       TO WS-TAB-CIDADE(WS-TAB-QTD)
+                                   MOVE WS-ID-CONTATO
+                                       TO WS-TAB-ID(WS-TAB-QTD)
+                                   STRING WS-NM-PRIMEIRO-NOME
+                                          DELIMITED BY SIZE
+                                          " " DELIMITED BY SIZE
+                                          WS-NM-SEGUNDO-NOME
+                                          DELIMITED BY SIZE
+                                          INTO WS-TAB-NOME(WS-TAB-QTD)
+                                   STRING WS-TL-DDD DELIMITED BY SIZE
+                                          "-" DELIMITED BY SIZE
+                                          WS-TL-PREFIXO
+                                          DELIMITED BY SIZE
+                                          "-" DELIMITED BY SIZE
+                                          WS-TL-SUFIXO
+                                          DELIMITED BY SIZE
+                                          INTO
+                                          WS-TAB-TELEFONE(WS-TAB-QTD)
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de contatos."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+               CLOSE CONTATOS
+           .
+
+       P200-ORDENA-TABELA.
+      *> Bubble sort simples por UF e depois CIDADE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-TAB-QTD
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > WS-TAB-QTD - WS-I
+                   IF (WS-TAB-UF(WS-J) > WS-TAB-UF(WS-J + 1))
+                      OR ((WS-TAB-UF(WS-J) EQUAL WS-TAB-UF(WS-J + 1))
+                          AND (WS-TAB-CIDADE(WS-J) >
+                               WS-TAB-CIDADE(WS-J + 1)))
+                       MOVE WS-TAB-ITEM(WS-J)     TO WS-TAB-TMP
+                       MOVE WS-TAB-ITEM(WS-J + 1) TO WS-TAB-ITEM(WS-J)
+                       MOVE WS-TMP-UF        TO WS-TAB-UF(WS-J + 1)
+                       MOVE WS-TMP-CIDADE    TO WS-TAB-CIDADE(WS-J + 1)
+                       MOVE WS-TMP-ID        TO WS-TAB-ID(WS-J + 1)
+                       MOVE WS-TMP-NOME      TO WS-TAB-NOME(WS-J + 1)
+                       MOVE WS-TMP-TELEFONE
+                           TO WS-TAB-TELEFONE(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+       P300-IMPRIME.
+           MOVE ZEROS       TO WS-TOTAL-CONTATOS
+           MOVE 1           TO WS-PAGINA
+           MOVE ZEROS       TO WS-LINHAS-PAGINA
+
+           OPEN OUTPUT RELATORIO
+               IF FS-REL-OK THEN
+                   PERFORM P310-CABECALHO
+                   PERFORM VARYING WS-I FROM 1 BY 1
+                           UNTIL WS-I > WS-TAB-QTD
+                       IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+                           PERFORM P310-CABECALHO
+                       END-IF
+                       MOVE SPACES TO WS-LINHA-REL
+                       STRING WS-TAB-ID(WS-I) DELIMITED BY SIZE
+                              " - " DELIMITED BY SIZE
+                              WS-TAB-NOME(WS-I) DELIMITED BY SIZE
+                              " TEL:" DELIMITED BY SIZE
+                              WS-TAB-TELEFONE(WS-I) DELIMITED BY SIZE
+                              " " DELIMITED BY SIZE
+                              WS-TAB-CIDADE(WS-I) DELIMITED BY SIZE
+                              "/" DELIMITED BY SIZE
+                              WS-TAB-UF(WS-I) DELIMITED BY SIZE
+                              INTO WS-LINHA-REL
+                       WRITE WS-LINHA-REL
+                       ADD 1 TO WS-LINHAS-PAGINA
+                       ADD 1 TO WS-TOTAL-CONTATOS
+                   END-PERFORM
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de relatorio."
+                   DISPLAY "FILE STATUS: " WS-FS-REL
+               END-IF
+               CLOSE RELATORIO
+           .
+
+       P310-CABECALHO.
+           IF WS-LINHAS-PAGINA > ZEROS THEN
+               MOVE SPACES TO WS-LINHA-REL
+               WRITE WS-LINHA-REL
+               ADD 1 TO WS-PAGINA
+           END-IF
+           MOVE SPACES TO WS-LINHA-REL
+           STRING "RELATORIO DE CONTATOS - " DELIMITED BY SIZE
+                  WS-DATA-HOJE DELIMITED BY SIZE
+                  " - PAGINA " DELIMITED BY SIZE
+                  WS-PAGINA DELIMITED BY SIZE
+                  INTO WS-LINHA-REL
+           WRITE WS-LINHA-REL
+           MOVE SPACES TO WS-LINHA-REL
+           STRING "ID  NOME" DELIMITED BY SIZE
+                  INTO WS-LINHA-REL
+           WRITE WS-LINHA-REL
+           MOVE ZEROS TO WS-LINHAS-PAGINA
+           .
+       END PROGRAM RELCNTT.
