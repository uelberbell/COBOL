@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:LAYOUT DA LINHA DE CONTLOG.DAT, O ARQUIVO DE AUDITORIA
+      *         DE INCLUSAO/ALTERACAO/EXCLUSAO/REATIVACAO DE CONTATOS.
+      *         COPIADO POR CADCONTT, ALTCONTT, DELCNTT E
+      *         REATCNTT JUNTO COM P-GRAVA-LOG.cpy.
+      ******************************************************************
+       01 WS-LINHA-LOG             PIC X(150).
