@@ -3,6 +3,7 @@
       * Date:04/05/2023
       * Purpose:ALTERAR CONTATOS.
       * Update: Transformando de programa para modulo.
+      * Update: Cadastro completo (CADASTRO-PF: telefone/endereco/etc).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ALTCONTT.
@@ -13,28 +14,36 @@
            DECIMAL-POINT IS COMMA.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT CONTATOS ASSIGN TO
-      *>          "D:\Estudos_COBOL\CONTATOS.DAT"
-               "C:\Users\escrtorio\Documents\COBOL\CONTATOS.DAT"
-               ORGANISATION IS INDEXED
+               SELECT CONTATOS ASSIGN TO WS-CONTATOS-PATH
+      *>          CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>          M3_DATA_DIR, VER P100-RESOLVE-PATH.
+               ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS ID-CONTATO
+      *>          CHAVE ALTERNATIVA PELO NOME, PARA BUSCA DIRETA
+      *>          SEM VARREDURA.
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
                FILE STATUS IS WS-FS.
 
+               SELECT CONTLOG ASSIGN TO WS-CONTLOG-PATH
+      *>          TRILHA DE AUDITORIA DE ALTERACAO.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD CONTATOS.
        COPY FD_CONTT.
 
+       FD CONTLOG.
+       COPY FD_CONTLOG.
+
 
        WORKING-STORAGE SECTION.
 
+       COPY WS_CONTT.
 
-       01 WS-REGISTRO              PIC X(27) VALUE SPACES.
-       01 FILLER REDEFINES WS-REGISTRO.
-           03 WS-ID-CONTATO        PIC 9(02).
-           03 WS-NM-CONTATO        PIC X(25).
        77 WS-FS        PIC 99.
            88 FS-OK    VALUE 0.
 
@@ -47,16 +56,26 @@
            88 EXIT-OK          VALUE "F" FALSE "N".
        77 WS-CONFIRM           PIC X VALUE SPACES.
 
+      *> Totais para o rodape padrao de fim de execucao.
+       77 WS-TOT-LIDOS         PIC 9(04) VALUE ZEROS.
+       77 WS-TOT-GRAVADOS      PIC 9(04) VALUE ZEROS.
+       77 WS-TOT-REJEITADOS    PIC 9(04) VALUE ZEROS.
+
 
        LINKAGE SECTION.*> AREA PARA COMUNICACAO ENTRE OS PROGRAMAS.
        01 LK-COM-AREA.
-           03 LK-MENSAGEM      PIC X(20).
+           03 LK-MENSAGEM      PIC X(40).
+      *>      ID do operador logado em MENUCNTT, para
+      *>      estampar em CONTLOG.DAT.
+           03 LK-OPERADOR      PIC X(10).
 
 
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
 
            DISPLAY"***ALTERAR DE CONTATOS***".
+           PERFORM P100-RESOLVE-PATH.
+           MOVE LK-OPERADOR        TO WS-OPERADOR-ID.
 
            SET EXIT-OK     TO FALSE.
 
@@ -71,6 +90,7 @@
            MOVE SPACES     TO WS-CONFIRM
 
            OPEN I-O CONTATOS
+           ADD 1 TO WS-TOT-LIDOS
 
               IF FS-OK THEN
                   DISPLAY "INFORME O CODIGO DO CONTATO"
@@ -79,24 +99,97 @@
                        KEY IS ID-CONTATO
                        INVALID KEY
                            DISPLAY "CONTATO NAO EXISTE"
+                           ADD 1 TO WS-TOT-REJEITADOS
                        NOT INVALID KEY
-                           DISPLAY "NOME ATUAL: " WS-NM-CONTATO
-                           DISPLAY "INFORME O NOVO NOME: "
-                           ACCEPT NM-CONTATO
+                           MOVE WS-NM-CONTATO TO WS-LOG-VALOR-ANTIGO
+                           DISPLAY "NOME ATUAL: " WS-NM-PRIMEIRO-NOME
+                                   " " WS-NM-SEGUNDO-NOME
+                           DISPLAY "INFORME O NOVO PRIMEIRO NOME: "
+                           ACCEPT WS-NM-PRIMEIRO-NOME
+                           DISPLAY "INFORME O NOVO SEGUNDO NOME: "
+                           ACCEPT WS-NM-SEGUNDO-NOME
+                           DISPLAY "TELEFONE ATUAL (DDI/DDD/PREFIXO/"
+                                   "SUFIXO): " WS-TELEFONE-CONTATO
+                           DISPLAY "NOVO DDI: "
+                           ACCEPT WS-TL-PAIS
+                           DISPLAY "NOVO DDD: "
+                           ACCEPT WS-TL-DDD
+                           DISPLAY "NOVO PREFIXO: "
+                           ACCEPT WS-TL-PREFIXO
+                           DISPLAY "NOVO SUFIXO: "
+                           ACCEPT WS-TL-SUFIXO
+                           DISPLAY "ENDERECO ATUAL: " WS-EN-RUA " "
+                                   WS-EN-BAIRRO " " WS-EN-CIDADE " "
+                                   WS-EN-UF " " WS-EN-CEP1 "-" WS-EN-CEP2
+                           DISPLAY "NOVA RUA: "
+                           ACCEPT WS-EN-RUA
+                           DISPLAY "NOVO BAIRRO: "
+                           ACCEPT WS-EN-BAIRRO
+                           DISPLAY "NOVA CIDADE: "
+                           ACCEPT WS-EN-CIDADE
+                           DISPLAY "NOVA UF: "
+                           ACCEPT WS-EN-UF
+                           DISPLAY "NOVO CEP: "
+                           ACCEPT WS-EN-CEP1
+                           ACCEPT WS-EN-CEP2
+                           DISPLAY "NOVA NACIONALIDADE (ver tabela de "
+                                   "nacionalidades cadastradas): "
+                           ACCEPT WS-NACIONALIDADE-CONTATO
+                           DISPLAY "NOVA PROFISSAO (ver tabela de "
+                                   "profissoes cadastradas): "
+                           ACCEPT WS-PROFISSAO-CONTATO
+
+                           PERFORM P320-VALIDA-CADASTRO
+                           PERFORM UNTIL VALIDA-OK
+                               DISPLAY WS-VALIDA-MSG
+                               DISPLAY "INFORME NOVAMENTE OS DADOS "
+                                       "ABAIXO:"
+                               DISPLAY "NOVO DDI: "
+                               ACCEPT WS-TL-PAIS
+                               DISPLAY "NOVO DDD: "
+                               ACCEPT WS-TL-DDD
+                               DISPLAY "NOVO PREFIXO: "
+                               ACCEPT WS-TL-PREFIXO
+                               DISPLAY "NOVO SUFIXO: "
+                               ACCEPT WS-TL-SUFIXO
+                               DISPLAY "NOVO CEP: "
+                               ACCEPT WS-EN-CEP1
+                               ACCEPT WS-EN-CEP2
+                               DISPLAY "NOVA NACIONALIDADE: "
+                               ACCEPT WS-NACIONALIDADE-CONTATO
+                               DISPLAY "NOVA PROFISSAO: "
+                               ACCEPT WS-PROFISSAO-CONTATO
+                               PERFORM P320-VALIDA-CADASTRO
+                           END-PERFORM
+
                            DISPLAY "TECLE: "
                                    "<S> PARA CONFIRMAR OU <QUALQUER TEC"
                                    "LA PARA CONTINUAR O ATUAL"
                                ACCEPT WS-CONFIRM
                                IF WS-CONFIRM EQUAL "S" THEN
+                           MOVE WS-REGISTRO        TO REG-CONTATOS
                            REWRITE REG-CONTATOS
-                           DISPLAY "CONTATO ATUALIZADO COM SUECESSO!"
+                               INVALID KEY
+                                   DISPLAY "ERRO AO ATUALIZAR CONTATO"
+                                   ADD 1 TO WS-TOT-REJEITADOS
+                               NOT INVALID KEY
+                                   DISPLAY
+                                      "CONTATO ATUALIZADO COM SUECESSO!"
+                                   ADD 1 TO WS-TOT-GRAVADOS
+                                   MOVE "ALTERACAO"   TO WS-LOG-OPERACAO
+                                   MOVE WS-NM-CONTATO
+                                       TO WS-LOG-VALOR-NOVO
+                                   PERFORM P200-GRAVA-LOG
+                           END-REWRITE
                        ELSE
                            DISPLAY "ALTERACAO NÃO REALIZADA"
+                           ADD 1 TO WS-TOT-REJEITADOS
                        END-IF
                    END-READ
                ELSE
                    DISPLAY "Erro ao abrir arquivo de contatos."
                    DISPLAY "FILE STATUS: " WS-FS
+                   ADD 1 TO WS-TOT-REJEITADOS
                END-IF
 
                CLOSE CONTATOS
@@ -107,8 +200,18 @@
             ACCEPT WS-EXIT
            .
        P300-FIM.
-       P900-FIM.
 
+       COPY P-RESOLVE-PATH.
+
+       COPY P-GRAVA-LOG.
+
+       COPY P-VALIDA-CONTATO.
+
+       P900-FIM.
+      *> Rodape padrao de fim de execucao.
+           DISPLAY "REGISTROS LIDOS: " WS-TOT-LIDOS
+                   " / GRAVADOS: " WS-TOT-GRAVADOS
+                   " / REJEITADOS: " WS-TOT-REJEITADOS.
 
             GOBACK.
        END PROGRAM ALTCONTT.
