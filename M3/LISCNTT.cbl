@@ -1,7 +1,8 @@
       ******************************************************************
       * Author:UELBER PEREIRA DE JESUS
       * Date:04/05/2023
-      * Purpose:CADASTRO DE CONTATOS. DOCUMENTAR TODO Cï¿½DIGO.
+      * Purpose:LISTAGEM DE CONTATOS. DOCUMENTAR TODO CODIGO.
+      * Update: Cadastro completo (CADASTRO-PF: telefone/endereco/etc).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LISCNTT.
@@ -12,11 +13,15 @@
            DECIMAL-POINT IS COMMA.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT CONTATOS ASSIGN TO
-               "D:\Estudos_COBOL\M3\CONTATOS.DAT"
-               ORGANISATION IS INDEXED
+               SELECT CONTATOS ASSIGN TO WS-CONTATOS-PATH
+      *>          CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>          M3_DATA_DIR, VER P100-RESOLVE-PATH.
+               ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                RECORD KEY IS ID-CONTATO
+      *>          CHAVE ALTERNATIVA PELO NOME, PARA BUSCA DIRETA
+      *>          SEM VARREDURA.
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
                FILE STATUS IS WS-FS.
 
 
@@ -28,11 +33,8 @@
 
        WORKING-STORAGE SECTION.
 
+       COPY WS_CONTT.
 
-       01 WS-REGISTRO              PIC X(22) VALUE SPACES.
-       01 FILLER REDEFINES WS-REGISTRO.
-           03 WS-ID-CONTATO        PIC 9(02).
-           03 WS-NM-CONTATO        PIC X(20).
        77 WS-FS                    PIC 99.
            88 FS-OK            VALUE 0.
 
@@ -45,59 +47,254 @@
            88 EXIT-OK          VALUE "F" FALSE "N".
        77  WS-CONT                 PIC 9(003) VALUE ZEROS.
 
+      *> Paginacao da listagem.
+       77 WS-LINHAS-PAGINA         PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-LINHAS-PAGINA     PIC 9(02) VALUE 20.
 
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
+      *> Totais por UF para o rodape da listagem.
+       01 WS-TAB-UF-RESUMO.
+           03 WS-UF-RESUMO OCCURS 27 TIMES
+                           INDEXED BY WS-IDX-UF.
+               05 WS-UF-RESUMO-SIGLA   PIC XX VALUE SPACES.
+               05 WS-UF-RESUMO-QTD     PIC 9(03) VALUE ZEROS.
+       77 WS-QTD-UF                PIC 9(02) VALUE ZEROS.
+       77 WS-IDX-IMPRIME            PIC 9(02) VALUE ZEROS.
 
-           DISPLAY"***CADASTRO DE CONTATOS***".
+      *> Totais para o rodape padrao de fim de execucao:
+      *> LIDOS = total de registros lidos (ativos + inativos),
+      *> GRAVADOS = contatos ativos efetivamente listados,
+      *> REJEITADOS = contatos inativos, fora da listagem padrao.
+       77 WS-TOT-LIDOS             PIC 9(04) VALUE ZEROS.
+       77 WS-TOT-REJEITADOS        PIC 9(04) VALUE ZEROS.
 
-           SET EXIT-OK     TO FALSE.
+      *> Ordenacao da listagem por nome ou cidade/UF. A
+      *> opcao 1 (ID) continua lendo CONTATOS.DAT direto pela chave
+      *> primaria, sem passar pela tabela; as demais carregam os
+      *> contatos ativos em memoria e ordenam antes de exibir, ja
+      *> que o arquivo so tem indice pela chave primaria e pelo nome.
+       77 WS-OPCAO-ORDEM           PIC X VALUE "1".
 
-           PERFORM P300-CADASTRA THRU P300-FIM
-           PERFORM P900-FIM.
+       01 WS-TAB-ORDENACAO.
+           03 WS-TAB-ITEM OCCURS 1 TO 500 TIMES DEPENDING ON WS-QTD-TAB.
+               05 WS-TAB-REG       PIC X(149).
+               05 WS-TAB-CAMPOS REDEFINES WS-TAB-REG.
+                   07 WS-TAB-ID         PIC 9(02).
+                   07 WS-TAB-NOME.
+                       09 WS-TAB-NOME1  PIC X(20).
+                       09 WS-TAB-NOME2  PIC X(20).
+                   07 FILLER            PIC X(42).
+                   07 WS-TAB-CIDADE     PIC X(15).
+                   07 WS-TAB-UF         PIC XX.
+                   07 FILLER            PIC X(48).
+       77 WS-QTD-TAB                PIC 9(03) VALUE ZEROS.
+       77 WS-TAB-AUX                PIC X(149).
+       77 WS-IDX-A                  PIC 9(03) VALUE ZEROS.
+       77 WS-IDX-B                  PIC 9(03) VALUE ZEROS.
+       77 WS-PARAR-LISTA            PIC X VALUE "N".
+           88 PARAR-LISTA           VALUE "S" FALSE "N".
 
-       P300-CADASTRA.
-           SET EOF-OK      TO FALSE.
-           SET FS-OK       TO TRUE.
-           SET WS-CONT     TO ZEROS. *>Resetando variavel.
+       LINKAGE SECTION.*> AREA PARA COMUNICACAO ENTRE OS PROGRAMAS.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM          PIC X(40).
 
-           DISPLAY "PARA REGISTRAR UM CONTATO, INFORME: "
-           DISPLAY "Um numero para a Indetificao: "
-           ACCEPT WS-ID-CONTATO
-           DISPLAY "Um nome para o contato: "
-           ACCEPT WS-NM-CONTATO
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
 
+           DISPLAY"***LISTAGEM DE CONTATOS***".
+           PERFORM P100-RESOLVE-PATH.
+           PERFORM P150-ESCOLHE-ORDEM.
 
-           OPEN I-O CONTATOS
-               IF WS-FS EQUAL 35 THEN
-                   OPEN OUTPUT CONTATOS
-               END-IF
+           SET EOF-OK      TO FALSE.
+           SET FS-OK       TO TRUE.
+           MOVE ZEROS      TO WS-CONT.
 
+           OPEN INPUT CONTATOS
                IF FS-OK THEN
-                   MOVE WS-ID-CONTATO      TO ID-CONTATO
-                   MOVE WS-NM-CONTATO      TO NM-CONTATO
-
-
-                   WRITE REG-CONTATOS
-                       INVALID KEY
-                           DISPLAY "CONTATO JA CADASTRADO"
-                       NOT INVALID KEY
-                           DISPLAY "Contato gravado com sucesso!"
+                   IF WS-OPCAO-ORDEM EQUAL "1" THEN
+                       PERFORM P300-LISTA THRU P300-FIM UNTIL EOF-OK
+                   ELSE
+                       PERFORM P320-CARREGA-E-ORDENA
+                       PERFORM P330-LISTA-TABELA
+                   END-IF
                ELSE
                    DISPLAY "Erro ao abrir arquivo de contatos."
                    DISPLAY "FILE STATUS: " WS-FS
                END-IF
 
-               CLOSE CONTATOS
+           PERFORM P900-FIM.
+
+      *> Escolhe o criterio de ordenacao da listagem.
+       P150-ESCOLHE-ORDEM.
+           DISPLAY "ORDENAR LISTAGEM POR:"
+           DISPLAY "  1 - ID (PADRAO)"
+           DISPLAY "  2 - NOME"
+           DISPLAY "  3 - CIDADE/UF"
+           ACCEPT WS-OPCAO-ORDEM
+
+           PERFORM UNTIL WS-OPCAO-ORDEM = "1" OR "2" OR "3"
+               DISPLAY "OPCAO INVALIDA! TENTE NOVAMENTE: "
+               ACCEPT WS-OPCAO-ORDEM
+           END-PERFORM
+           .
 
-            DISPLAY
-               "Tecle: "
-               "<Qualquer tecla> para continuar, ou <f> para finalizar"
-            ACCEPT WS-EXIT
+       P300-LISTA.
+      *> Por padrao so mostramos contatos ativos; o
+      *> soft-delete apenas marca ST-CONTATO = "I" em vez de apagar.
+           READ CONTATOS INTO WS-REGISTRO
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TOT-LIDOS
+                   IF WS-ST-ATIVO THEN
+                       ADD 1 TO WS-CONT
+                       ADD 1 TO WS-LINHAS-PAGINA
+                       DISPLAY WS-ID-CONTATO " - "
+                               WS-NM-PRIMEIRO-NOME " "
+                               WS-NM-SEGUNDO-NOME " - " WS-EN-CIDADE "/"
+                               WS-EN-UF
+                       PERFORM P310-ACUMULA-UF
+                       IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA THEN
+                           DISPLAY "<ENTER> PARA PROXIMA PAGINA, "
+                                   "<F> PARA SAIR"
+                           ACCEPT WS-EXIT
+                           IF EXIT-OK THEN
+                               SET EOF-OK TO TRUE
+                           ELSE
+                               MOVE ZEROS TO WS-LINHAS-PAGINA
+                           END-IF
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-TOT-REJEITADOS
+                   END-IF
+           END-READ
            .
        P300-FIM.
+
+      *> Acumula o total de contatos ativos por UF, para o rodape de
+      *> totais de controle exibido em P900-FIM.
+       P310-ACUMULA-UF.
+           SET WS-IDX-UF TO 1
+           SEARCH WS-UF-RESUMO
+               AT END
+                   ADD 1 TO WS-QTD-UF
+                   SET WS-IDX-UF TO WS-QTD-UF
+                   MOVE WS-EN-UF TO WS-UF-RESUMO-SIGLA (WS-IDX-UF)
+                   ADD 1 TO WS-UF-RESUMO-QTD (WS-IDX-UF)
+               WHEN WS-UF-RESUMO-SIGLA (WS-IDX-UF) EQUAL WS-EN-UF
+                   ADD 1 TO WS-UF-RESUMO-QTD (WS-IDX-UF)
+           END-SEARCH
+           .
+
+      *> Carrega os contatos ativos em uma tabela em memoria e os
+      *> ordena pelo criterio escolhido em P150-ESCOLHE-ORDEM, ja que
+      *> listar por nome ou cidade/UF exige ver todos os contatos
+      *> antes de decidir a ordem de exibicao.
+       P320-CARREGA-E-ORDENA.
+           MOVE ZEROS      TO WS-QTD-TAB
+           SET EOF-OK      TO FALSE
+
+           PERFORM UNTIL EOF-OK
+               READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TOT-LIDOS
+                       IF WS-ST-ATIVO THEN
+                           ADD 1 TO WS-QTD-TAB
+                           MOVE WS-REGISTRO TO WS-TAB-REG (WS-QTD-TAB)
+                       ELSE
+                           ADD 1 TO WS-TOT-REJEITADOS
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM P325-ORDENA-TABELA
+           .
+
+      *> Ordenacao por trocas (bubble sort), suficiente para o volume
+      *> de contatos deste cadastro.
+       P325-ORDENA-TABELA.
+           PERFORM VARYING WS-IDX-A FROM 1 BY 1
+                   UNTIL WS-IDX-A >= WS-QTD-TAB
+               PERFORM VARYING WS-IDX-B FROM 1 BY 1
+                       UNTIL WS-IDX-B > (WS-QTD-TAB - WS-IDX-A)
+                   PERFORM P326-COMPARA-TROCA
+               END-PERFORM
+           END-PERFORM
+           .
+
+       P326-COMPARA-TROCA.
+           EVALUATE WS-OPCAO-ORDEM
+               WHEN "2"
+                   IF WS-TAB-NOME (WS-IDX-B) >
+                      WS-TAB-NOME (WS-IDX-B + 1) THEN
+                       PERFORM P327-TROCA
+                   END-IF
+               WHEN "3"
+                   IF WS-TAB-UF (WS-IDX-B) >
+                      WS-TAB-UF (WS-IDX-B + 1)
+                   OR (WS-TAB-UF (WS-IDX-B) EQUAL
+                       WS-TAB-UF (WS-IDX-B + 1)
+                       AND WS-TAB-CIDADE (WS-IDX-B) >
+                           WS-TAB-CIDADE (WS-IDX-B + 1)) THEN
+                       PERFORM P327-TROCA
+                   END-IF
+           END-EVALUATE
+           .
+
+       P327-TROCA.
+           MOVE WS-TAB-REG (WS-IDX-B)     TO WS-TAB-AUX
+           MOVE WS-TAB-REG (WS-IDX-B + 1) TO WS-TAB-REG (WS-IDX-B)
+           MOVE WS-TAB-AUX                TO WS-TAB-REG (WS-IDX-B + 1)
+           .
+
+      *> Exibe a tabela ja ordenada, com a mesma paginacao e o mesmo
+      *> resumo por UF da listagem padrao.
+       P330-LISTA-TABELA.
+           MOVE ZEROS       TO WS-IDX-A
+           SET PARAR-LISTA  TO FALSE
+
+           PERFORM UNTIL WS-IDX-A >= WS-QTD-TAB OR PARAR-LISTA
+               ADD 1 TO WS-IDX-A
+               MOVE WS-TAB-REG (WS-IDX-A) TO WS-REGISTRO
+               ADD 1 TO WS-CONT
+               ADD 1 TO WS-LINHAS-PAGINA
+               DISPLAY WS-ID-CONTATO " - "
+                       WS-NM-PRIMEIRO-NOME " "
+                       WS-NM-SEGUNDO-NOME " - " WS-EN-CIDADE "/"
+                       WS-EN-UF
+               PERFORM P310-ACUMULA-UF
+               IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA THEN
+                   DISPLAY "<ENTER> PARA PROXIMA PAGINA, "
+                           "<F> PARA SAIR"
+                   ACCEPT WS-EXIT
+                   IF EXIT-OK THEN
+                       SET PARAR-LISTA TO TRUE
+                   ELSE
+                       MOVE ZEROS TO WS-LINHAS-PAGINA
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+       COPY P-RESOLVE-PATH.
+
        P900-FIM.
 
+           CLOSE CONTATOS
+           DISPLAY "TOTAL DE CONTATOS LISTADOS: " WS-CONT.
+
+           DISPLAY "RESUMO POR UF:".
+           PERFORM VARYING WS-IDX-IMPRIME FROM 1 BY 1
+                   UNTIL WS-IDX-IMPRIME > WS-QTD-UF
+               DISPLAY "  " WS-UF-RESUMO-SIGLA (WS-IDX-IMPRIME) " - "
+                       WS-UF-RESUMO-QTD (WS-IDX-IMPRIME)
+           END-PERFORM.
+
+      *> Rodape padrao de fim de execucao.
+           DISPLAY "REGISTROS LIDOS: " WS-TOT-LIDOS
+                   " / GRAVADOS: " WS-CONT
+                   " / REJEITADOS: " WS-TOT-REJEITADOS.
 
-            STOP RUN.
+            GOBACK.
        END PROGRAM LISCNTT.
