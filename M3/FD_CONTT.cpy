@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:LAYOUT DO REGISTRO DO ARQUIVO CONTATOS.DAT.
+      *         COPIADO POR CADCONTT, ALTCONTT, CONSCTT, LISCNTT E
+      *         DELCNTT PARA GARANTIR QUE TODOS OS PROGRAMAS USEM O
+      *         MESMO LAYOUT DE REGISTRO. CAMPOS DE ENDERECO/TELEFONE
+      *         SEGUEM A MESMA ESTRUTURA DE LAYOUT001.cpy (CADASTRO-PF).
+      ******************************************************************
+       01 REG-CONTATOS.
+           03 ID-CONTATO               PIC 9(02).
+           03 NM-CONTATO.
+               05 NM-PRIMEIRO-NOME     PIC X(20).
+               05 NM-SEGUNDO-NOME      PIC X(20).
+           03 TELEFONE-CONTATO.
+               05 TL-PAIS              PIC 99.
+               05 TL-DDD                PIC 99.
+               05 TL-PREFIXO            PIC 9(04).
+               05 TL-SUFIXO             PIC 9(04).
+           03 ENDERECO-CONTATO.
+               05 EN-RUA               PIC X(15).
+               05 EN-BAIRRO            PIC X(15).
+               05 EN-CIDADE            PIC X(15).
+               05 EN-UF                PIC XX.
+               05 EN-CEP.
+                   07 EN-CEP1          PIC X(4).
+                   07 EN-CEP2          PIC X(3).
+           03 NACIONALIDADE-CONTATO    PIC X(20).
+           03 PROFISSAO-CONTATO        PIC X(20).
+      *> Status do contato: "A" = ATIVO, "I" = INATIVO
+      *> (soft-delete). DELCNTT grava "I" via REWRITE em vez de
+      *> apagar fisicamente o registro; REATCNTT grava "A" de volta.
+           03 ST-CONTATO               PIC X.
