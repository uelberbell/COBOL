@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:RESOLVE O CAMINHO DE STUDENT.DAT A PARTIR DA VARIAVEL
+      *         DE AMBIENTE STUDENT_DATA_DIR, CAINDO PARA O CAMINHO
+      *         PADRAO SE ELA NAO ESTIVER DEFINIDA. COPIADO POR TODOS
+      *         OS PROGRAMAS QUE ACESSAM STUDENT.DAT (TRABARQUIVOS E
+      *         CONSSTUD NO M3, SEARCH NO M4), MESMO PADRAO DE
+      *         P-RESOLVE-PATH.cpy/P-RESOLVE-PATH-M4.cpy.
+      ******************************************************************
+       P100-RESOLVE-PATH.
+           ACCEPT WS-BASE-DIR-STUDENT FROM ENVIRONMENT
+               "STUDENT_DATA_DIR"
+           IF WS-BASE-DIR-STUDENT EQUAL SPACES THEN
+               MOVE "C:\Users\escrtorio\Documents\COBOL"
+                   TO WS-BASE-DIR-STUDENT
+           END-IF
+           STRING FUNCTION TRIM(WS-BASE-DIR-STUDENT) DELIMITED BY SIZE
+                  "\STUDENT.DAT" DELIMITED BY SIZE
+                  INTO WS-STUDENT-PATH
+           .
