@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Date:04/05/2023
+      * Purpose:DELETAR CONTATOS.
+      * Update: Transformando de programa para modulo.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO WS-CONTATOS-PATH
+      *>          CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>          M3_DATA_DIR, VER P100-RESOLVE-PATH.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-CONTATO
+      *>          CHAVE ALTERNATIVA PELO NOME, PARA BUSCA DIRETA
+      *>          SEM VARREDURA.
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+               SELECT CONTLOG ASSIGN TO WS-CONTLOG-PATH
+      *>          TRILHA DE AUDITORIA DE EXCLUSAO.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+       COPY FD_CONTT.
+
+       FD CONTLOG.
+       COPY FD_CONTLOG.
+
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_CONTT.
+
+       77 WS-FS        PIC 99.
+           88 FS-OK    VALUE 0.
+
+
+       77 ES-EOF               PIC X.
+           88 EOF-OK           VALUE "S" FALSE "N".
+
+
+       77 WS-EXIT              PIC X.
+           88 EXIT-OK          VALUE "F" FALSE "N".
+       77 WS-CONFIRM           PIC X VALUE SPACES.
+
+
+       LINKAGE SECTION.*> AREA PARA COMUNICACAO ENTRE OS PROGRAMAS.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+      *>      ID do operador logado em MENUCNTT, para
+      *>      estampar em CONTLOG.DAT.
+           03 LK-OPERADOR      PIC X(10).
+
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY"***DELETAR CONTATOS***".
+           PERFORM P100-RESOLVE-PATH.
+           MOVE LK-OPERADOR        TO WS-OPERADOR-ID.
+
+           SET EXIT-OK     TO FALSE.
+
+           PERFORM P300-DELETA THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM.
+
+       P300-DELETA.
+           SET EOF-OK      TO FALSE.
+           SET FS-OK       TO TRUE.
+
+           MOVE SPACES     TO WS-CONFIRM
+
+           OPEN I-O CONTATOS
+
+              IF FS-OK THEN
+                  DISPLAY "INFORME O CODIGO DO CONTATO"
+                  ACCEPT ID-CONTATO
+                   READ CONTATOS INTO WS-REGISTRO
+                       KEY IS ID-CONTATO
+                       INVALID KEY
+                           DISPLAY "CONTATO NAO EXISTE"
+                       NOT INVALID KEY
+                           IF WS-ST-INATIVO THEN
+                               DISPLAY "CONTATO JA ESTA INATIVO"
+                           ELSE
+                           DISPLAY "CONTATO: " WS-ID-CONTATO
+                                   " - " WS-NM-PRIMEIRO-NOME " "
+                                   WS-NM-SEGUNDO-NOME
+                           DISPLAY "TECLE: "
+                                   "<S> PARA CONFIRMAR A EXCLUSAO OU "
+                                   "<QUALQUER TECLA> PARA CANCELAR"
+                               ACCEPT WS-CONFIRM
+                               IF WS-CONFIRM EQUAL "S" THEN
+      *>                     Soft-delete: apenas marca o
+      *>                     contato como INATIVO via REWRITE, sem
+      *>                     apagar fisicamente o registro.
+                           SET WS-ST-INATIVO   TO TRUE
+                           MOVE WS-REGISTRO    TO REG-CONTATOS
+                           REWRITE REG-CONTATOS
+                               INVALID KEY
+                                   DISPLAY "ERRO AO EXCLUIR CONTATO"
+                               NOT INVALID KEY
+                                   DISPLAY "CONTATO EXCLUIDO!"
+                                   MOVE "EXCLUSAO"   TO WS-LOG-OPERACAO
+                                   MOVE "ATIVO"   TO WS-LOG-VALOR-ANTIGO
+                                   MOVE "INATIVO" TO WS-LOG-VALOR-NOVO
+                                   PERFORM P200-GRAVA-LOG
+                           END-REWRITE
+                       ELSE
+                           DISPLAY "EXCLUSAO NAO REALIZADA"
+                       END-IF
+                       END-IF
+                   END-READ
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de contatos."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+
+               CLOSE CONTATOS
+
+            DISPLAY
+               "Tecle: "
+               "<Qualquer tecla> para continuar, ou <f> para finalizar"
+            ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       COPY P-RESOLVE-PATH.
+
+       COPY P-GRAVA-LOG.
+
+       P900-FIM.
+
+
+            GOBACK.
+       END PROGRAM DELCNTT.
