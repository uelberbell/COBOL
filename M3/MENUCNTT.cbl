@@ -6,16 +6,70 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENUCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO WS-CONTATOS-PATH
+      *>          CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>          M3_DATA_DIR, VER P100-RESOLVE-PATH.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD CONTATOS.
+       COPY FD_CONTT.
+
        WORKING-STORAGE SECTION.
 
+       COPY WS_CONTT.
+
+       77 WS-FS                            PIC 99.
+           88 FS-OK                        VALUE 0.
+      *> Contagem de contatos ativos, exibida no cabecalho do menu
+      *> para refletir, a cada redesenho da tela, quantos
+      *> contatos estao cadastrados no momento.
+       77 WS-QTD-CONTATOS                  PIC 9(04) VALUE ZEROS.
+
        01 WS-COM-AREA.
           03 WS-MENSAGEM                   PIC X(40).
+      *> ID do operador logado, repassado por referencia
+      *> a CADCONTT/ALTCONTT/DELCNTT para estampar em CONTLOG.DAT.
+          03 WS-OPERADOR                   PIC X(10).
        77 WS-OPCAO                         PIC X.
+
+      *> Cadastro simplificado de operadores autorizados a incluir/
+      *> alterar/excluir contatos. Nao ha uma tela de
+      *> manutencao dedicada: a tabela e fixa, como WS-TAB-DDD e
+      *> WS-TAB-PAIS em WS_CONTT.cpy.
+       01 WS-TAB-OPERADOR-DADOS.
+           03 FILLER PIC X(10) VALUE "ADMIN".
+           03 FILLER PIC X(04) VALUE "1234".
+           03 FILLER PIC X(10) VALUE "UELBER".
+           03 FILLER PIC X(04) VALUE "2023".
+       01 WS-TAB-OPERADOR REDEFINES WS-TAB-OPERADOR-DADOS.
+           03 WS-TAB-OPERADOR-ITEM OCCURS 2 TIMES
+                                   INDEXED BY TB-OPERADOR-IDX.
+               05 WS-TAB-OPERADOR-ID    PIC X(10).
+               05 WS-TAB-OPERADOR-SENHA PIC X(04).
+
+       77 WS-LOGIN-ID                      PIC X(10) VALUE SPACES.
+       77 WS-LOGIN-SENHA                   PIC X(04) VALUE SPACES.
+       77 WS-LOGIN-OK                      PIC X VALUE "N".
+           88 LOGIN-OK                     VALUE "S" FALSE "N".
+       77 WS-LOGIN-ACHOU                   PIC X VALUE "N".
+           88 LOGIN-ACHOU                  VALUE "S" FALSE "N".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+               PERFORM P100-RESOLVE-PATH
                PERFORM P300-PROCESSA  THRU P300-FIM UNTIL WS-OPCAO = "S"
                OR "s"
                PERFORM P900-FIM
@@ -23,10 +77,13 @@
 
        P300-PROCESSA.
                MOVE SPACES                 TO WS-OPCAO
+               PERFORM P250-CONTA-CONTATOS
                DISPLAY "***********************************************"
                DISPLAY "*            SISTEMA DE CONTATOS              *"
                DISPLAY "***********************************************"
                DISPLAY "|---------------------------------------------|"
+               DISPLAY "  CONTATOS CADASTRADOS: " WS-QTD-CONTATOS
+               DISPLAY "|---------------------------------------------|"
                DISPLAY "              INFORME UMA OPCAO: "
                DISPLAY "|---------------------------------------------|"
                DISPLAY "| 1 - CADASTRAR CONTATO                       |"
@@ -34,42 +91,174 @@
                DISPLAY "| 3 - CONSULTAR CONTATO                       |"
                DISPLAY "| 4 - ALTERAR CONTATO                         |"
                DISPLAY "| 5 - DELTAR CONTATO                          |"
+               DISPLAY "| 6 - REATIVAR CONTATO                        |"
+               DISPLAY "| 7 - RECONCILIAR CONTATOS (FIM DE DIA)       |"
+               DISPLAY "| 8 - EXPURGAR CONTATOS INATIVOS (FIM DE ANO) |"
+               DISPLAY "| 9 - RELATORIO IMPRESSO POR UF/CIDADE        |"
+               DISPLAY "| A - EXPORTAR CONTATOS PARA CSV              |"
+               DISPLAY "| B - VALIDAR QUALIDADE DOS DADOS             |"
                DISPLAY "| S - SAIR                                    |"
                DISPLAY "|_____________________________________________|"
                ACCEPT WS-OPCAO
 
+      *> Tela de retentativa: uma opcao invalida so reexibe
+      *> o aviso de erro e pede a opcao de novo, sem repintar todo o
+      *> banner acima.
+               PERFORM UNTIL WS-OPCAO = "1" OR "2" OR "3" OR "4" OR "5"
+                          OR "6" OR "7" OR "8" OR "9" OR "A" OR "a"
+                          OR "B" OR "b" OR "S" OR "s"
+                   DISPLAY "OPCAO INVALIDA! TENTE NOVAMENTE: "
+                   ACCEPT WS-OPCAO
+               END-PERFORM
+
                EVALUATE WS-OPCAO
                    WHEN "1"
+                       PERFORM P200-LOGIN
+                       IF LOGIN-OK THEN
                        MOVE "INCLUSAO DE CONTATO"  TO WS-MENSAGEM
                        CALL "D:\Estudos_COBOL\M3\bin\CADCONTT" USING
                                                      WS-COM-AREA
+      *>                CANCEL libera o subprograma entre chamadas,
+      *>                para que o estado de arquivo de uma
+      *>                opcao nao sobreviva residente para a proxima.
+                       CANCEL "D:\Estudos_COBOL\M3\bin\CADCONTT"
+                       END-IF
                    WHEN "2"
                        MOVE "LISTAGEM DE CONTATOS" TO WS-MENSAGEM
                        CALL "D:\Estudos_COBOL\M3\bin\LISCNTT" USING
                                                      WS-COM-AREA
+                       CANCEL "D:\Estudos_COBOL\M3\bin\LISCNTT"
                    WHEN "3"
                        MOVE "CONSULTA DE CONTATOS" TO WS-MENSAGEM
                        CALL "D:\Estudos_COBOL\M3\bin\CONSCTT" USING
                                                      WS-COM-AREA
+                       CANCEL "D:\Estudos_COBOL\M3\bin\CONSCTT"
                    WHEN "4"
+                       PERFORM P200-LOGIN
+                       IF LOGIN-OK THEN
                        MOVE "ALTERAR DE CONTATOS"  TO WS-MENSAGEM
                        CALL "D:\Estudos_COBOL\M3\bin\ALTCONTT" USING
                                                      WS-COM-AREA
+                       CANCEL "D:\Estudos_COBOL\M3\bin\ALTCONTT"
+                       END-IF
                   WHEN "5"
+                       PERFORM P200-LOGIN
+                       IF LOGIN-OK THEN
                        MOVE "DELETAR CONTATOS"     TO WS-MENSAGEM
                        CALL "D:\Estudos_COBOL\M3\bin\DELCNTT" USING
                                                      WS-COM-AREA
+                       CANCEL "D:\Estudos_COBOL\M3\bin\DELCNTT"
+                       END-IF
+                  WHEN "6"
+                       PERFORM P200-LOGIN
+                       IF LOGIN-OK THEN
+                       MOVE "REATIVAR CONTATO"     TO WS-MENSAGEM
+                       CALL "D:\Estudos_COBOL\M3\bin\REATCNTT" USING
+                                                     WS-COM-AREA
+                       CANCEL "D:\Estudos_COBOL\M3\bin\REATCNTT"
+                       END-IF
+                  WHEN "7"
+                       MOVE "RECONCILIACAO DE FIM DE DIA" TO WS-MENSAGEM
+                       CALL "D:\Estudos_COBOL\M3\bin\RECONCTT" USING
+                                                     WS-COM-AREA
+                       CANCEL "D:\Estudos_COBOL\M3\bin\RECONCTT"
+                  WHEN "8"
+                       MOVE "EXPURGO DE FIM DE ANO" TO WS-MENSAGEM
+                       CALL "D:\Estudos_COBOL\M3\bin\ARQCNTT" USING
+                                                     WS-COM-AREA
+                       CANCEL "D:\Estudos_COBOL\M3\bin\ARQCNTT"
+                  WHEN "9"
+                       MOVE "RELATORIO DE CONTATOS" TO WS-MENSAGEM
+                       CALL "D:\Estudos_COBOL\M3\bin\RELCNTT" USING
+                                                     WS-COM-AREA
+                       CANCEL "D:\Estudos_COBOL\M3\bin\RELCNTT"
+                  WHEN "A"
+                       MOVE "EXPORTACAO CSV DE CONTATOS" TO WS-MENSAGEM
+                       CALL "D:\Estudos_COBOL\M3\bin\EXPCNTT" USING
+                                                     WS-COM-AREA
+                       CANCEL "D:\Estudos_COBOL\M3\bin\EXPCNTT"
+                  WHEN "a"
+                       MOVE "EXPORTACAO CSV DE CONTATOS" TO WS-MENSAGEM
+                       CALL "D:\Estudos_COBOL\M3\bin\EXPCNTT" USING
+                                                     WS-COM-AREA
+                       CANCEL "D:\Estudos_COBOL\M3\bin\EXPCNTT"
+                  WHEN "B"
+                       MOVE "VALIDACAO DE QUALIDADE" TO WS-MENSAGEM
+                       CALL "D:\Estudos_COBOL\M3\bin\VALCNTT" USING
+                                                     WS-COM-AREA
+                       CANCEL "D:\Estudos_COBOL\M3\bin\VALCNTT"
+                  WHEN "b"
+                       MOVE "VALIDACAO DE QUALIDADE" TO WS-MENSAGEM
+                       CALL "D:\Estudos_COBOL\M3\bin\VALCNTT" USING
+                                                     WS-COM-AREA
+                       CANCEL "D:\Estudos_COBOL\M3\bin\VALCNTT"
                   WHEN "S"
                    DISPLAY "OBRIGADO! VOLTE SEMPRE."
       *>              Melhorar isso
                   WHEN "s"
                    DISPLAY "OBRIGADO! VOLTE SEMPRE."
 
-                  WHEN OTHER
-                   DISPLAY "OPCAO INVALIDA!"
-
                END-EVALUATE.
        P300-FIM.
+
+      *> Identificacao do operador, exigida para incluir,
+      *> alterar ou excluir contatos. O ID validado fica em WS-OPERADOR
+      *> para ser repassado por referencia ao subprograma chamado.
+       P200-LOGIN.
+           MOVE "N"         TO WS-LOGIN-OK
+           MOVE "N"         TO WS-LOGIN-ACHOU
+           MOVE SPACES      TO WS-OPERADOR
+
+           DISPLAY "INFORME O ID DO OPERADOR: "
+           ACCEPT WS-LOGIN-ID
+           DISPLAY "INFORME A SENHA: "
+           ACCEPT WS-LOGIN-SENHA
+
+           SET TB-OPERADOR-IDX TO 1
+           SEARCH WS-TAB-OPERADOR-ITEM
+               WHEN WS-TAB-OPERADOR-ID (TB-OPERADOR-IDX) EQUAL
+                    WS-LOGIN-ID
+                   MOVE "S" TO WS-LOGIN-ACHOU
+                   IF WS-TAB-OPERADOR-SENHA (TB-OPERADOR-IDX) EQUAL
+                      WS-LOGIN-SENHA THEN
+                       MOVE "S"          TO WS-LOGIN-OK
+                       MOVE WS-LOGIN-ID  TO WS-OPERADOR
+                   END-IF
+           END-SEARCH
+
+           IF NOT LOGIN-OK THEN
+               IF LOGIN-ACHOU THEN
+                   DISPLAY "SENHA INVALIDA!"
+               ELSE
+                   DISPLAY "OPERADOR NAO CADASTRADO!"
+               END-IF
+           END-IF
+           .
+
+      *> Conta quantos contatos ativos existem em CONTATOS.DAT no
+      *> momento, para exibir no cabecalho do menu.
+       P250-CONTA-CONTATOS.
+           MOVE ZEROS      TO WS-QTD-CONTATOS
+           SET FS-OK       TO TRUE
+
+           OPEN INPUT CONTATOS
+           IF FS-OK THEN
+               PERFORM UNTIL WS-FS EQUAL 10
+                   READ CONTATOS NEXT RECORD
+                       AT END
+                           MOVE 10 TO WS-FS
+                       NOT AT END
+                           IF ST-CONTATO EQUAL "A" THEN
+                               ADD 1 TO WS-QTD-CONTATOS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTATOS
+           END-IF
+           .
+
+       COPY P-RESOLVE-PATH.
+
        P900-FIM.
 
             STOP RUN.
