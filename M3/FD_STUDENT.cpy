@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:LAYOUT DO REGISTRO DO ARQUIVO STUDENT.DAT. COPIADO POR
+      *         TRABARQUIVOS E CONSSTUD PARA GARANTIR QUE OS DOIS
+      *         PROGRAMAS USEM O MESMO LAYOUT DE REGISTRO.
+      ******************************************************************
+       01 REG-STUDENT.
+           03 CD-STUDENT       PIC 9(05).
+           03 NM-STUDENT       PIC X(20).
