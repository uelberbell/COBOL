@@ -0,0 +1,180 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:EXPURGO DE FIM DE ANO: MOVE PARA
+      *         CONTATOS_ARQ.DAT TODO CONTATO JA MARCADO COMO INATIVO
+      *         (SOFT-DELETE, VER DELCNTT) E APAGA O REGISTRO ORIGINAL
+      *         DE CONTATOS.DAT, PARA O ARQUIVO PRINCIPAL NAO CRESCER
+      *         INDEFINIDAMENTE COM CONTATOS JA EXCLUIDOS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO WS-CONTATOS-PATH
+      *>          CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>          M3_DATA_DIR, VER P100-RESOLVE-PATH.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+               SELECT CONTARQ ASSIGN TO WS-CONTARQ-PATH
+      *>          ARQUIVO-DESTINO DOS CONTATOS EXPURGADOS.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ARQ.
+
+               SELECT CONTLOG ASSIGN TO WS-CONTLOG-PATH
+      *>          TRILHA DE AUDITORIA DO EXPURGO.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+               SELECT CONTROLE ASSIGN TO WS-CONTROLE-PATH
+      *>          TOTAL DE CONTROLE PARA RECONCILIACAO, ABATIDO A CADA
+      *>          CONTATO EXPURGADO PARA NAO FICAR DESSINCRONIZADO DA
+      *>          QUANTIDADE REAL DE REGISTROS EM CONTATOS.DAT.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CTRL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+       COPY FD_CONTT.
+
+      *> Grava o registro bruto de REG-CONTATOS, ja que o layout do
+      *> arquivo de contatos e fixo e conhecido por todos os programas
+      *> do M3 (WS_CONTT.cpy).
+       FD CONTARQ.
+       01 WS-LINHA-ARQ             PIC X(149).
+
+       FD CONTLOG.
+       COPY FD_CONTLOG.
+
+       FD CONTROLE.
+       COPY FD_CONTROLE.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_CONTT.
+
+       77 WS-FS                    PIC 99.
+           88 FS-OK                VALUE 0.
+       77 WS-FS-ARQ                PIC 99.
+           88 FS-ARQ-OK            VALUE 0.
+       77 WS-FS-CTRL                PIC 99.
+           88 FS-CTRL-OK           VALUE 0.
+
+       77 ES-EOF                   PIC X.
+           88 EOF-OK                VALUE "S" FALSE "N".
+
+      *> Totais para o rodape padrao de fim de execucao.
+       77 WS-TOT-LIDOS             PIC 9(04) VALUE ZEROS.
+       77 WS-TOT-GRAVADOS          PIC 9(04) VALUE ZEROS.
+       77 WS-TOT-REJEITADOS        PIC 9(04) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM          PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***EXPURGO DE FIM DE ANO - CONTATOS INATIVOS***".
+           PERFORM P100-RESOLVE-PATH.
+
+           PERFORM P300-EXPURGA.
+           PERFORM P900-FIM.
+
+       P300-EXPURGA.
+           SET EOF-OK      TO FALSE
+           SET FS-OK       TO TRUE
+           SET FS-ARQ-OK   TO TRUE
+
+           OPEN I-O CONTATOS
+           OPEN EXTEND CONTARQ
+               IF WS-FS-ARQ EQUAL 35 THEN
+                   OPEN OUTPUT CONTARQ
+               END-IF
+
+              IF FS-OK AND FS-ARQ-OK THEN
+                  PERFORM UNTIL EOF-OK
+                      READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                          AT END
+                              SET EOF-OK TO TRUE
+                          NOT AT END
+                              ADD 1 TO WS-TOT-LIDOS
+                              IF WS-ST-INATIVO THEN
+                                  MOVE WS-REGISTRO TO WS-LINHA-ARQ
+                                  WRITE WS-LINHA-ARQ
+                                  DELETE CONTATOS
+                                      INVALID KEY
+                                          DISPLAY "ERRO AO EXPURGAR "
+                                                  "CONTATO "
+                                                  WS-ID-CONTATO
+                                          ADD 1 TO WS-TOT-REJEITADOS
+                                      NOT INVALID KEY
+                                          ADD 1 TO WS-TOT-GRAVADOS
+                                          MOVE "EXPURGO"
+                                              TO WS-LOG-OPERACAO
+                                          MOVE "INATIVO"
+                                              TO WS-LOG-VALOR-ANTIGO
+                                          MOVE "ARQUIVADO"
+                                              TO WS-LOG-VALOR-NOVO
+                                          PERFORM P200-GRAVA-LOG
+                                          PERFORM P220-ATUALIZA-CONTROLE
+                                  END-DELETE
+                              END-IF
+                      END-READ
+                  END-PERFORM
+              ELSE
+                  DISPLAY "Erro ao abrir arquivos do expurgo."
+                  DISPLAY "CONTATOS FILE STATUS: " WS-FS
+                  DISPLAY "CONTATOS_ARQ FILE STATUS: " WS-FS-ARQ
+              END-IF
+
+              CLOSE CONTATOS
+              CLOSE CONTARQ
+           .
+
+       P220-ATUALIZA-CONTROLE.
+      *> Abate de CONTROLE.DAT o contato que acabou de ser expurgado,
+      *> para o total de controle continuar batendo com a quantidade
+      *> real de registros em CONTATOS.DAT na proxima reconciliacao
+      *> (ver RECONCTT).
+           MOVE ZEROS       TO CT-TOTAL-CONTATOS
+           SET FS-CTRL-OK   TO TRUE
+           OPEN INPUT CONTROLE
+               IF FS-CTRL-OK THEN
+                   READ CONTROLE INTO REG-CONTROLE
+               END-IF
+               CLOSE CONTROLE
+
+           IF CT-TOTAL-CONTATOS > ZEROS THEN
+               SUBTRACT 1 FROM CT-TOTAL-CONTATOS
+           END-IF
+
+           SET FS-CTRL-OK   TO TRUE
+           OPEN OUTPUT CONTROLE
+               IF FS-CTRL-OK THEN
+                   WRITE REG-CONTROLE
+               END-IF
+               CLOSE CONTROLE
+           .
+
+       COPY P-RESOLVE-PATH.
+
+       COPY P-GRAVA-LOG.
+
+       P900-FIM.
+      *> Rodape padrao de fim de execucao.
+           DISPLAY "REGISTROS LIDOS: " WS-TOT-LIDOS
+                   " / ARQUIVADOS: " WS-TOT-GRAVADOS
+                   " / REJEITADOS: " WS-TOT-REJEITADOS.
+
+            GOBACK.
+       END PROGRAM ARQCNTT.
