@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:EXTRATO DELIMITADO POR VIRGULA (CSV) DE CONTATOS.DAT
+      *         PARA IMPORTACAO EM PLANILHA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO WS-CONTATOS-PATH
+      *>          CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>          M3_DATA_DIR, VER P100-RESOLVE-PATH.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+               SELECT EXPORTA ASSIGN TO WS-EXPORTA-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXP.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+       COPY FD_CONTT.
+
+       FD EXPORTA.
+       01 WS-LINHA-EXP             PIC X(200).
+
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_CONTT.
+
+       77 WS-FS                    PIC 99.
+           88 FS-OK             VALUE 0.
+       77 WS-FS-EXP                PIC 99.
+           88 FS-EXP-OK         VALUE 0.
+
+       77 ES-EOF                   PIC X.
+           88 EOF-OK            VALUE "S" FALSE "N".
+
+       77 WS-TOTAL-EXPORTADOS      PIC 9(04) VALUE ZEROS.
+
+      *> Caminho do extrato CSV, resolvido junto com os demais
+      *> arquivos do M3 em P100-RESOLVE-PATH.
+       77 WS-EXPORTA-PATH          PIC X(200) VALUE SPACES.
+
+
+       LINKAGE SECTION.*> AREA PARA COMUNICACAO ENTRE OS PROGRAMAS.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***EXPORTACAO CSV DE CONTATOS***".
+           PERFORM P100-RESOLVE-PATH.
+           STRING FUNCTION TRIM(WS-BASE-DIR) DELIMITED BY SIZE
+                  "\CONTATOS.CSV" DELIMITED BY SIZE
+                  INTO WS-EXPORTA-PATH.
+
+           PERFORM P300-EXPORTA
+
+           DISPLAY "EXPORTACAO CONCLUIDA: " WS-TOTAL-EXPORTADOS
+                   " CONTATO(S) GRAVADO(S) EM " WS-EXPORTA-PATH.
+
+            GOBACK.
+
+       P300-EXPORTA.
+           MOVE ZEROS       TO WS-TOTAL-EXPORTADOS
+           SET EOF-OK       TO FALSE
+           SET FS-OK        TO TRUE
+
+           OPEN INPUT CONTATOS
+               IF NOT FS-OK THEN
+                   DISPLAY "Erro ao abrir arquivo de contatos."
+                   DISPLAY "FILE STATUS: " WS-FS
+               ELSE
+                   OPEN OUTPUT EXPORTA
+                       IF NOT FS-EXP-OK THEN
+                           DISPLAY "Erro ao abrir arquivo de"
+                                   " exportacao."
+                           DISPLAY "FILE STATUS: " WS-FS-EXP
+                       ELSE
+                           STRING "ID,PRIMEIRO_NOME,SEGUNDO_NOME,DDI,"
+                                  DELIMITED BY SIZE
+                                  "DDD,PREFIXO,SUFIXO,RUA,BAIRRO,"
+                                  DELIMITED BY SIZE
+                                  "CIDADE,UF,CEP,NACIONALIDADE,"
+                                  DELIMITED BY SIZE
+                                  "PROFISSAO,STATUS" DELIMITED BY SIZE
+                                  INTO WS-LINHA-EXP
+                           WRITE WS-LINHA-EXP
+
+                           PERFORM UNTIL EOF-OK
+                               READ CONTATOS NEXT RECORD
+                                   INTO WS-REGISTRO
+                                   AT END
+                                       SET EOF-OK TO TRUE
+                                   NOT AT END
+                                       PERFORM P310-GRAVA-LINHA
+                                       ADD 1 TO WS-TOTAL-EXPORTADOS
+                               END-READ
+                           END-PERFORM
+                       END-IF
+                       CLOSE EXPORTA
+               END-IF
+               CLOSE CONTATOS
+           .
+
+       P310-GRAVA-LINHA.
+           MOVE SPACES TO WS-LINHA-EXP
+           STRING WS-ID-CONTATO DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NM-PRIMEIRO-NOME) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NM-SEGUNDO-NOME) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-TL-PAIS DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-TL-DDD DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-TL-PREFIXO DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-TL-SUFIXO DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EN-RUA) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EN-BAIRRO) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EN-CIDADE) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EN-UF DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EN-CEP1 DELIMITED BY SIZE
+                  WS-EN-CEP2 DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NACIONALIDADE-CONTATO)
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PROFISSAO-CONTATO) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-ST-CONTATO DELIMITED BY SIZE
+                  INTO WS-LINHA-EXP
+           WRITE WS-LINHA-EXP
+           .
+
+       COPY P-RESOLVE-PATH.
+
+       END PROGRAM EXPCNTT.
