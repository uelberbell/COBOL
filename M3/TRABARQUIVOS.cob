@@ -2,6 +2,9 @@
       * Author: UELBER PEREIRA DE JESUS
       * Date: 01/05/2023
       * Purpose: MOSTRAR LEITURA DE ARUQIVOS NO COBOL
+      * Update: STUDENT convertido de sequencial para indexado por
+      *         CD-STUDENT, para permitir busca direta sem varredura
+      *         (ver o programa CONSSTUD).
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -10,16 +13,18 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT STUDENT ASSIGN TO
-       'C:\Users\escrtorio\Documents\COBOL\student.txt'
-       ORGANIZATION IS SEQUENTIAL.
+       SELECT STUDENT ASSIGN TO WS-STUDENT-PATH
+      *>    CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>    STUDENT_DATA_DIR, VER P100-RESOLVE-PATH.
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS CD-STUDENT
+       FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT.
-       01 STUDENT-FILE.
-           03 CD-STUDENT       PIC 9(05).
-           03 NM-STUDENT       PIC X(20).
+       COPY FD_STUDENT.
 
        WORKING-STORAGE SECTION.
 
@@ -29,18 +34,37 @@
            03 WS-NM-STUDENT    PIC X(20).
        77 WS-EOF               PIC A     VALUE SPACES.
 
+       77 WS-FS                PIC 99.
+           88 FS-OK            VALUE 0.
+
+      *> Resolucao do caminho de STUDENT.DAT via variavel de ambiente
+      *> STUDENT_DATA_DIR, mesmo padrao de M3_DATA_DIR/
+      *> M4_DATA_DIR usado pelos demais programas.
+       77 WS-BASE-DIR-STUDENT  PIC X(150) VALUE SPACES.
+       77 WS-STUDENT-PATH      PIC X(200) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           OPEN INPUT STUDENT.
+           PERFORM P100-RESOLVE-PATH.
 
-               PERFORM UNTIL WS-EOF = 'F'
-                   READ STUDENT INTO  WS-DADOS
-                       AT END MOVE 'F' TO WS-EOF
-                           NOT AT END
-                               DISPLAY WS-CD-STUDENT ' - ' WS-NM-STUDENT
-                   END-READ
-              END-PERFORM.
+           OPEN INPUT STUDENT
+               IF FS-OK THEN
+                   PERFORM UNTIL WS-EOF = 'F'
+                       READ STUDENT INTO WS-DADOS
+                           AT END MOVE 'F' TO WS-EOF
+                               NOT AT END
+                                   DISPLAY WS-CD-STUDENT ' - '
+                                           WS-NM-STUDENT
+                       END-READ
+                  END-PERFORM
+               ELSE
+                   DISPLAY "ERRO AO ABRIR ARQUIVO DE STUDENT."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
               CLOSE STUDENT.
             STOP RUN.
+
+       COPY P-RESOLVE-PATH-STUDENT.
+
        END PROGRAM TRABARQUIVOS.
