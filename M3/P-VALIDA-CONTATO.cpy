@@ -0,0 +1,85 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:VALIDA O CEP, O TELEFONE (DDD/PAIS)
+      *         E A NACIONALIDADE/PROFISSAO DO CONTATO ANTES
+      *         DE GRAVAR/REESCREVER O REGISTRO. COPIADO POR CADCONTT
+      *         E ALTCONTT (mesmo padrao de P-RESOLVE-PATH.cpy/
+      *         P-GRAVA-LOG.cpy).
+      ******************************************************************
+       P320-VALIDA-CADASTRO.
+           SET VALIDA-OK TO TRUE
+           MOVE SPACES TO WS-VALIDA-MSG
+
+           IF WS-EN-CEP1 EQUAL SPACES OR WS-EN-CEP2 EQUAL SPACES
+              OR WS-EN-CEP1 NOT NUMERIC OR WS-EN-CEP2 NOT NUMERIC
+               SET VALIDA-OK TO FALSE
+               MOVE "CEP INVALIDO: INFORME 8 DIGITOS NUMERICOS"
+                   TO WS-VALIDA-MSG
+           END-IF
+
+           IF VALIDA-OK THEN
+               SET DDD-ENCONTRADO TO FALSE
+               SET TB-DDD-IDX TO 1
+               SEARCH WS-TAB-DDD-ITEM
+                   AT END
+                       CONTINUE
+                   WHEN WS-TAB-DDD-ITEM(TB-DDD-IDX) EQUAL WS-TL-DDD
+                       SET DDD-ENCONTRADO TO TRUE
+               END-SEARCH
+               IF NOT DDD-ENCONTRADO THEN
+                   SET VALIDA-OK TO FALSE
+                   MOVE "DDD INVALIDO: INFORME UM DDD BRASILEIRO VALIDO"
+                       TO WS-VALIDA-MSG
+               END-IF
+           END-IF
+
+           IF VALIDA-OK THEN
+               SET PAIS-ENCONTRADO TO FALSE
+               SET TB-PAIS-IDX TO 1
+               SEARCH WS-TAB-PAIS-ITEM
+                   AT END
+                       CONTINUE
+                   WHEN WS-TAB-PAIS-ITEM(TB-PAIS-IDX) EQUAL WS-TL-PAIS
+                       SET PAIS-ENCONTRADO TO TRUE
+               END-SEARCH
+               IF NOT PAIS-ENCONTRADO THEN
+                   SET VALIDA-OK TO FALSE
+                   MOVE "PAIS (DDI) INVALIDO: CODIGO NAO CADASTRADO"
+                       TO WS-VALIDA-MSG
+               END-IF
+           END-IF
+
+           IF VALIDA-OK THEN
+               SET NACIONALIDADE-ENCONTRADA TO FALSE
+               SET TB-NAC-IDX TO 1
+               SEARCH WS-TAB-NACIONALIDADE-ITEM
+                   AT END
+                       CONTINUE
+                   WHEN WS-TAB-NACIONALIDADE-ITEM(TB-NAC-IDX) EQUAL
+                           WS-NACIONALIDADE-CONTATO
+                       SET NACIONALIDADE-ENCONTRADA TO TRUE
+               END-SEARCH
+               IF NOT NACIONALIDADE-ENCONTRADA THEN
+                   SET VALIDA-OK TO FALSE
+                   MOVE "NACIONALIDADE INVALIDA: NAO CONSTA NA TABELA"
+                       TO WS-VALIDA-MSG
+               END-IF
+           END-IF
+
+           IF VALIDA-OK THEN
+               SET PROFISSAO-ENCONTRADA TO FALSE
+               SET TB-PROF-IDX TO 1
+               SEARCH WS-TAB-PROFISSAO-ITEM
+                   AT END
+                       CONTINUE
+                   WHEN WS-TAB-PROFISSAO-ITEM(TB-PROF-IDX) EQUAL
+                           WS-PROFISSAO-CONTATO
+                       SET PROFISSAO-ENCONTRADA TO TRUE
+               END-SEARCH
+               IF NOT PROFISSAO-ENCONTRADA THEN
+                   SET VALIDA-OK TO FALSE
+                   MOVE "PROFISSAO INVALIDA: NAO CONSTA NA TABELA"
+                       TO WS-VALIDA-MSG
+               END-IF
+           END-IF
+           .
