@@ -3,6 +3,10 @@
       * Date:04/05/2023
       * Purpose:CONSULTAR CONTATOS.
       * Update: Transformando de programa para modulo.
+      * Update: Cadastro completo (CADASTRO-PF: telefone/endereco/etc).
+      * Update: Consulta por nome parcial, alem do codigo.
+      * Update: Consulta direta pelo nome completo via chave alternativa
+      *         NM-CONTATO, sem varredura sequencial.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONSCTT.
@@ -13,12 +17,16 @@
            DECIMAL-POINT IS COMMA.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT CONTATOS ASSIGN TO
-      *>          "D:\Estudos_COBOL\CONTATOS.DAT"
-               "C:\Users\escrtorio\Documents\COBOL\CONTATOS.DAT"
-               ORGANISATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               SELECT CONTATOS ASSIGN TO WS-CONTATOS-PATH
+      *>          CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>          M3_DATA_DIR, VER P100-RESOLVE-PATH.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC *>RANDOM p/ codigo, SEQUENCIAL p/
+      *>                                             BUSCA POR NOME.
                RECORD KEY IS ID-CONTATO
+      *>          CHAVE ALTERNATIVA PELO NOME, PARA BUSCA DIRETA
+      *>          SEM VARREDURA.
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
                FILE STATUS IS WS-FS.
 
 
@@ -30,11 +38,8 @@
 
        WORKING-STORAGE SECTION.
 
+       COPY WS_CONTT.
 
-       01 WS-REGISTRO              PIC X(27) VALUE SPACES.
-       01 FILLER REDEFINES WS-REGISTRO.
-           03 WS-ID-CONTATO        PIC 9(02).
-           03 WS-NM-CONTATO        PIC X(25).
        77 WS-FS        PIC 99.
            88 FS-OK    VALUE 0.
 
@@ -46,15 +51,28 @@
        77 WS-EXIT              PIC X.
            88 EXIT-OK          VALUE "F" FALSE "N".
 
+       77 WS-OPCAO             PIC X VALUE SPACES.
+       77 WS-PARCIAL           PIC X(20) VALUE SPACES.
+       77 WS-ACHOU             PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-ENCONTRADOS   PIC 9(03) VALUE ZEROS.
+
+      *> Totais para o rodape padrao de fim de execucao:
+      *> LIDOS = consultas realizadas, GRAVADOS = contatos encontrados
+      *> e exibidos, REJEITADOS = consultas sem nenhum resultado.
+       77 WS-TOT-LIDOS         PIC 9(04) VALUE ZEROS.
+       77 WS-TOT-GRAVADOS      PIC 9(04) VALUE ZEROS.
+       77 WS-TOT-REJEITADOS    PIC 9(04) VALUE ZEROS.
+
        LINKAGE SECTION.*> AREA PARA COMUNICACAO ENTRE OS PROGRAMAS.
        01 LK-COM-AREA.
-           03 LK-MENSAGEM      PIC X(20).
+           03 LK-MENSAGEM      PIC X(40).
 
 
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
 
            DISPLAY"***CONSULTA DE CONTATOS***".
+           PERFORM P100-RESOLVE-PATH.
 
            SET EXIT-OK     TO FALSE.
 
@@ -64,7 +82,29 @@
        P300-CONSULTA.
            SET EOF-OK      TO FALSE.
            SET FS-OK       TO TRUE.
+           ADD 1 TO WS-TOT-LIDOS
+
+           DISPLAY "CONSULTAR POR: <1> CODIGO  <2> NOME (PARCIAL)  "
+                   "<3> NOME (EXATO, CHAVE ALTERNATIVA)"
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN "2"
+                   PERFORM P320-CONSULTA-NOME
+               WHEN "3"
+                   PERFORM P315-CONSULTA-NOME-EXATO
+               WHEN OTHER
+                   PERFORM P310-CONSULTA-CODIGO
+           END-EVALUATE
+
+            DISPLAY
+               "Tecle: "
+               "<Qualquer tecla> para continuar, ou <f> para finalizar"
+            ACCEPT WS-EXIT
+           .
+       P300-FIM.
 
+       P310-CONSULTA-CODIGO.
            OPEN INPUT CONTATOS *>ESTOU FAZENDO APENAS A LEITURA.
               IF FS-OK THEN
                   DISPLAY "INFORME O CODIGO DO CONTATO"
@@ -73,8 +113,10 @@
                        KEY IS ID-CONTATO
                        INVALID KEY
                            DISPLAY "CONTATO NAO EXISTE"
+                           ADD 1 TO WS-TOT-REJEITADOS
                        NOT INVALID KEY
-                           DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
+                           ADD 1 TO WS-TOT-GRAVADOS
+                           PERFORM P330-EXIBE-CONTATO
                    END-READ
                ELSE
                    DISPLAY "Erro ao abrir arquivo de contatos."
@@ -82,15 +124,112 @@
                END-IF
 
                CLOSE CONTATOS
+           .
 
-            DISPLAY
-               "Tecle: "
-               "<Qualquer tecla> para continuar, ou <f> para finalizar"
-            ACCEPT WS-EXIT
+       P315-CONSULTA-NOME-EXATO.
+      *> Busca direta pela chave alternativa NM-CONTATO, sem
+      *> varrer o arquivo inteiro: START posiciona no primeiro registro
+      *> com aquele nome e READ NEXT lista as duplicatas, se houver.
+           SET EOF-OK      TO FALSE
+           MOVE ZEROS      TO WS-QTD-ENCONTRADOS
+           DISPLAY "INFORME O NOME COMPLETO (PRIMEIRO + SEGUNDO NOME): "
+           ACCEPT WS-NM-CONTATO
+
+           OPEN INPUT CONTATOS
+              IF FS-OK THEN
+                  MOVE WS-NM-CONTATO TO NM-CONTATO
+                  START CONTATOS KEY IS EQUAL NM-CONTATO
+                      INVALID KEY
+                          DISPLAY "NENHUM CONTATO ENCONTRADO COM ESSE "
+                                  "NOME"
+                          ADD 1 TO WS-TOT-REJEITADOS
+                      NOT INVALID KEY
+                          PERFORM UNTIL EOF-OK
+                              READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                                  AT END
+                                      SET EOF-OK TO TRUE
+                                  NOT AT END
+                                      IF NM-CONTATO NOT EQUAL
+                                         WS-NM-CONTATO
+                                          SET EOF-OK TO TRUE
+                                      ELSE
+                                          ADD 1 TO WS-QTD-ENCONTRADOS
+                                          ADD 1 TO WS-TOT-GRAVADOS
+                                          PERFORM P330-EXIBE-CONTATO
+                                      END-IF
+                              END-READ
+                          END-PERFORM
+                  END-START
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de contatos."
+                   DISPLAY "FILE STATUS: " WS-FS
+                   ADD 1 TO WS-TOT-REJEITADOS
+               END-IF
+
+               CLOSE CONTATOS
+           .
+
+       P320-CONSULTA-NOME.
+      *> Varre o arquivo inteiro procurando o trecho digitado dentro
+      *> do primeiro ou do segundo nome, e lista todas as ocorrencias.
+           MOVE ZEROS      TO WS-QTD-ENCONTRADOS
+           DISPLAY "INFORME PARTE DO NOME PROCURADO: "
+           ACCEPT WS-PARCIAL
+
+           OPEN INPUT CONTATOS
+              IF FS-OK THEN
+                  PERFORM UNTIL EOF-OK
+                      READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                          AT END
+                              SET EOF-OK TO TRUE
+                          NOT AT END
+                              MOVE ZEROS TO WS-ACHOU
+                              INSPECT WS-NM-CONTATO TALLYING WS-ACHOU
+                                  FOR ALL FUNCTION TRIM(WS-PARCIAL)
+                              IF WS-ACHOU > 0 THEN
+                                  ADD 1 TO WS-QTD-ENCONTRADOS
+                                  ADD 1 TO WS-TOT-GRAVADOS
+                                  PERFORM P330-EXIBE-CONTATO
+                              END-IF
+                      END-READ
+                  END-PERFORM
+                  IF WS-QTD-ENCONTRADOS EQUAL ZEROS THEN
+                      DISPLAY "NENHUM CONTATO ENCONTRADO COM ESSE NOME"
+                      ADD 1 TO WS-TOT-REJEITADOS
+                  END-IF
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de contatos."
+                   DISPLAY "FILE STATUS: " WS-FS
+                   ADD 1 TO WS-TOT-REJEITADOS
+               END-IF
+
+               CLOSE CONTATOS
+           .
+
+       P330-EXIBE-CONTATO.
+           DISPLAY WS-ID-CONTATO ' - '
+                   WS-NM-PRIMEIRO-NOME ' '
+                   WS-NM-SEGUNDO-NOME
+           DISPLAY "TELEFONE: (" WS-TL-PAIS ") "
+                   WS-TL-DDD ' ' WS-TL-PREFIXO '-'
+                   WS-TL-SUFIXO
+           DISPLAY "ENDERECO: " WS-EN-RUA ', '
+                   WS-EN-BAIRRO ', ' WS-EN-CIDADE '/'
+                   WS-EN-UF ' CEP: ' WS-EN-CEP1 '-'
+                   WS-EN-CEP2
+           DISPLAY "NACIONALIDADE: "
+                   WS-NACIONALIDADE-CONTATO
+           DISPLAY "PROFISSAO: "
+                   WS-PROFISSAO-CONTATO
            .
-       P300-FIM.
-       P900-FIM.
 
+       COPY P-RESOLVE-PATH.
+
+       P900-FIM.
+      *> Rodape padrao de fim de execucao.
+           DISPLAY "REGISTROS LIDOS: " WS-TOT-LIDOS
+                   " / GRAVADOS: " WS-TOT-GRAVADOS
+                   " / REJEITADOS: " WS-TOT-REJEITADOS.
 
             GOBACK.
        END PROGRAM CONSCTT.
