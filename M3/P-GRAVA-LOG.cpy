@@ -0,0 +1,48 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:GRAVA UMA LINHA DE AUDITORIA EM CONTLOG.DAT.
+      *         O CHAMADOR DEVE PREENCHER WS-LOG-OPERACAO, WS-ID-CONTATO,
+      *         WS-LOG-VALOR-ANTIGO E WS-LOG-VALOR-NOVO ANTES DE
+      *         EXECUTAR PERFORM P200-GRAVA-LOG. REQUER QUE O PROGRAMA
+      *         CHAMADOR TENHA FEITO SELECT CONTLOG ASSIGN TO
+      *         WS-CONTLOG-PATH E FD CONTLOG COPY FD_CONTLOG.
+      * Update: ESTAMPA O OPERADOR LOGADO (WS-OPERADOR-ID) EM CADA
+      *         LINHA, RECEBIDO DE MENUCNTT VIA LK-OPERADOR.
+      ******************************************************************
+       P200-GRAVA-LOG.
+           ACCEPT WS-LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-HORA FROM TIME
+
+           SET FS-LOG-OK TO TRUE
+           OPEN EXTEND CONTLOG
+               IF WS-FS-LOG EQUAL 35 THEN
+                   OPEN OUTPUT CONTLOG
+               END-IF
+
+               IF FS-LOG-OK THEN
+                   MOVE SPACES TO WS-LINHA-LOG
+                   STRING WS-LOG-DATA DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          WS-LOG-HORA DELIMITED BY SIZE
+                          " OPERADOR:" DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-OPERADOR-ID)
+                              DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          WS-LOG-OPERACAO DELIMITED BY SIZE
+                          " ID:" DELIMITED BY SIZE
+                          WS-ID-CONTATO DELIMITED BY SIZE
+                          " ANTES:[" DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-LOG-VALOR-ANTIGO)
+                              DELIMITED BY SIZE
+                          "] DEPOIS:[" DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-LOG-VALOR-NOVO)
+                              DELIMITED BY SIZE
+                          "]" DELIMITED BY SIZE
+                          INTO WS-LINHA-LOG
+                   WRITE WS-LINHA-LOG
+               ELSE
+                   DISPLAY "ERRO AO ABRIR CONTLOG.DAT - FILE STATUS: "
+                           WS-FS-LOG
+               END-IF
+               CLOSE CONTLOG
+           .
