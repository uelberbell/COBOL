@@ -3,6 +3,7 @@
       * Date:04/05/2023
       * Purpose:CADASTRO DE CONTATOS. DOCUMENTAR TODO CODIGO.
       * Update: Transformando de programa para modulo.
+      * Update: Cadastro completo (CADASTRO-PF: telefone/endereco/etc).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADCONTT. *> BOA PRATICA, TAMANHO COM 8 CARACTERS.
@@ -13,28 +14,69 @@
            DECIMAL-POINT IS COMMA. *> PONTO DEVE SER CONSEIDERADO VIRGULA.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT CONTATOS ASSIGN TO
-      *>          "D:\Estudos_COBOL\CONTATOS.DAT"
-               "C:\Users\escrtorio\Documents\COBOL\CONTATOS.DAT"
-               ORGANISATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               SELECT CONTATOS ASSIGN TO WS-CONTATOS-PATH
+      *>          CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>          M3_DATA_DIR, VER P100-RESOLVE-PATH.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC *>RANDOM p/ gravar, SEQUENCIAL p/
+      *>                           VERIFICAR DUPLICIDADE DE NOME/TELEFONE.
                RECORD KEY IS ID-CONTATO *>Nossa chave primaria
+      *>          CHAVE ALTERNATIVA PELO NOME, PARA BUSCA DIRETA
+      *>          SEM VARREDURA NOS DEMAIS PROGRAMAS DESTE CADASTRO.
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
                FILE STATUS IS WS-FS. *>File Status/ Status do arquivo.
 
+               SELECT CONTLOG ASSIGN TO WS-CONTLOG-PATH
+      *>          TRILHA DE AUDITORIA DE INCLUSAO.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+               SELECT LOTE-CONTATOS ASSIGN TO WS-LOTE-PATH
+      *>          ARQUIVO DE ENTRADA PARA CARGA EM LOTE.
+      *>          CADA LINHA E UM REG-CONTATOS EM FORMATO FIXO.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOTE.
+
+               SELECT LOTE-CKP ASSIGN TO WS-LOTE-CKP-PATH
+      *>          CHECKPOINT DE RETOMADA DA CARGA EM LOTE.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKP.
+
+               SELECT CONTROLE ASSIGN TO WS-CONTROLE-PATH
+      *>          TOTAL DE CONTROLE PARA RECONCILIACAO.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CTRL.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD CONTATOS.
        COPY FD_CONTT. *> IMPORTANDO O NOSSO LAYOUT.
 
+       FD CONTLOG.
+       COPY FD_CONTLOG.
+
+       FD LOTE-CONTATOS.
+       01 WS-LINHA-LOTE            PIC X(148).
+
+       FD LOTE-CKP.
+       01 WS-LINHA-CKP.
+      *>      LINHA JA PROCESSADA E TOTAIS ACUMULADOS ATE ALI, PARA
+      *>      QUE UMA CARGA RETOMADA NAO SUBESTIME O RESUMO FINAL
+      *>      CONTANDO SO O TRECHO DESTA EXECUCAO.
+           03 WS-CKP-LINHA         PIC 9(06).
+           03 WS-CKP-CARREGADOS    PIC 9(04).
+           03 WS-CKP-REJEITADOS    PIC 9(04).
+
+       FD CONTROLE.
+       COPY FD_CONTROLE.
+
 
        WORKING-STORAGE SECTION.
 
        *> Variavel que recebe os dados totalizados do nosso layout.
-       01 WS-REGISTRO              PIC X(27) VALUE SPACES.
-       01 FILLER REDEFINES WS-REGISTRO. *> Redefine novo espaco em memoria.
-           03 WS-ID-CONTATO        PIC 9(02).
-           03 WS-NM-CONTATO        PIC X(25).
+       COPY WS_CONTT.
+
        77 WS-FS        PIC 99. *> Variavel para verificar existencia do arquivo.
            88 FS-OK    VALUE 0.
 
@@ -45,31 +87,136 @@
        *> Criar outra variavel para loop, sair ou continuar o programa.
        77 WS-EXIT              PIC X.
            88 EXIT-OK          VALUE "F" FALSE "N".
+       77 WS-CONFIRM           PIC X VALUE SPACES.
+
+       *> Controla a verificacao de nome/telefone duplicado.
+       77 WS-DUP               PIC X VALUE "N".
+           88 DUP-FOUND        VALUE "S" FALSE "N".
+
+       *> Modo de cadastro: interativo (um contato por vez) ou em lote
+       *> a partir de CONTATOS_LOTE.TXT.
+       77 WS-MODO-CADASTRO     PIC X VALUE SPACES.
+       77 WS-FS-LOTE           PIC 99.
+           88 FS-LOTE-OK       VALUE 0.
+       77 WS-LOTE-CARREGADOS   PIC 9(04) VALUE ZEROS.
+       77 WS-LOTE-REJEITADOS   PIC 9(04) VALUE ZEROS.
+
+      *> Checkpoint/restart da carga em lote.
+       77 WS-FS-CKP            PIC 99.
+           88 FS-CKP-OK        VALUE 0.
+       77 WS-LOTE-LINHA-NUM    PIC 9(06) VALUE ZEROS.
+       77 WS-LOTE-CKP-LINHA    PIC 9(06) VALUE ZEROS.
+
+      *> Total de controle para a reconciliacao de fim de dia.
+       77 WS-FS-CTRL           PIC 99.
+           88 FS-CTRL-OK       VALUE 0.
+
+      *> Totais do modo interativo para o rodape padrao de fim de
+      *> execucao; o modo em lote ja tem os seus proprios
+      *> contadores (WS-LOTE-*) e os reaproveita no mesmo rodape.
+       77 WS-TOT-LIDOS         PIC 9(04) VALUE ZEROS.
+       77 WS-TOT-GRAVADOS      PIC 9(04) VALUE ZEROS.
+       77 WS-TOT-REJEITADOS    PIC 9(04) VALUE ZEROS.
+       77 WS-TOT-LOTE-LIDOS    PIC 9(04) VALUE ZEROS.
 
        LINKAGE SECTION.*> AREA PARA COMUNICACAO ENTRE OS PROGRAMAS.
        01 LK-COM-AREA.
-           03 LK-MENSAGEM      PIC X(20).
+           03 LK-MENSAGEM      PIC X(40).
+      *>      ID do operador logado em MENUCNTT, para
+      *>      estampar em CONTLOG.DAT.
+           03 LK-OPERADOR      PIC X(10).
 
 
        PROCEDURE DIVISION USING LK-COM-AREA.
        MAIN-PROCEDURE.
 
            DISPLAY"***CADASTRO DE CONTATOS***".
+           PERFORM P100-RESOLVE-PATH.
+           MOVE LK-OPERADOR        TO WS-OPERADOR-ID.
+
+           DISPLAY "MODO: <1> INTERATIVO  <2> LOTE (CONTATOS_LOTE.TXT)"
+           ACCEPT WS-MODO-CADASTRO
+
+           IF WS-MODO-CADASTRO EQUAL "2" THEN
+               PERFORM P400-CADASTRA-LOTE THRU P400-FIM
+           ELSE
        *> Antes de iniciar setar valor de false na variavel EXIT-OK.
-           SET EXIT-OK     TO FALSE.
+               SET EXIT-OK     TO FALSE
        *> Iniciar no P300-CADASTRA percorrendo ate que EXIT-OK seja = S.
-           PERFORM P300-CADASTRA THRU P300-FIM UNTIL EXIT-OK
+               PERFORM P300-CADASTRA THRU P300-FIM UNTIL EXIT-OK
+           END-IF
            PERFORM P900-FIM.
 
        P300-CADASTRA.
            SET EOF-OK      TO FALSE.
            SET FS-OK       TO TRUE.
+           ADD 1 TO WS-TOT-LIDOS
 
            DISPLAY "PARA REGISTRAR UM CONTATO, INFORME: "
            DISPLAY "Um numero para a Indetificao: "
            ACCEPT WS-ID-CONTATO
-           DISPLAY "Um nome para o contato: "
-           ACCEPT WS-NM-CONTATO
+           DISPLAY "Primeiro nome do contato: "
+           ACCEPT WS-NM-PRIMEIRO-NOME
+           DISPLAY "Segundo nome do contato: "
+           ACCEPT WS-NM-SEGUNDO-NOME
+           DISPLAY "Pais (DDI) do telefone: "
+           ACCEPT WS-TL-PAIS
+           DISPLAY "DDD do telefone: "
+           ACCEPT WS-TL-DDD
+           DISPLAY "Prefixo do telefone: "
+           ACCEPT WS-TL-PREFIXO
+           DISPLAY "Sufixo do telefone: "
+           ACCEPT WS-TL-SUFIXO
+           DISPLAY "Rua: "
+           ACCEPT WS-EN-RUA
+           DISPLAY "Bairro: "
+           ACCEPT WS-EN-BAIRRO
+           DISPLAY "Cidade: "
+           ACCEPT WS-EN-CIDADE
+           DISPLAY "UF: "
+           ACCEPT WS-EN-UF
+           DISPLAY "CEP (8 digitos): "
+           ACCEPT WS-EN-CEP1
+           ACCEPT WS-EN-CEP2
+           DISPLAY "Nacionalidade (ver tabela de nacionalidades "
+                   "cadastradas): "
+           ACCEPT WS-NACIONALIDADE-CONTATO
+           DISPLAY "Profissao (ver tabela de profissoes cadastradas): "
+           ACCEPT WS-PROFISSAO-CONTATO
+
+           PERFORM P320-VALIDA-CADASTRO
+           PERFORM UNTIL VALIDA-OK
+               DISPLAY WS-VALIDA-MSG
+               DISPLAY "INFORME NOVAMENTE OS DADOS ABAIXO:"
+               DISPLAY "Pais (DDI) do telefone: "
+               ACCEPT WS-TL-PAIS
+               DISPLAY "DDD do telefone: "
+               ACCEPT WS-TL-DDD
+               DISPLAY "Prefixo do telefone: "
+               ACCEPT WS-TL-PREFIXO
+               DISPLAY "Sufixo do telefone: "
+               ACCEPT WS-TL-SUFIXO
+               DISPLAY "CEP (8 digitos): "
+               ACCEPT WS-EN-CEP1
+               ACCEPT WS-EN-CEP2
+               DISPLAY "Nacionalidade: "
+               ACCEPT WS-NACIONALIDADE-CONTATO
+               DISPLAY "Profissao: "
+               ACCEPT WS-PROFISSAO-CONTATO
+               PERFORM P320-VALIDA-CADASTRO
+           END-PERFORM
+
+           PERFORM P310-VERIFICA-DUPLICADO
+
+           IF DUP-FOUND THEN
+               DISPLAY "POSSIVEL CONTATO DUPLICADO "
+                       "(NOME OU TELEFONE JA CADASTRADO)"
+               DISPLAY "TECLE <S> PARA GRAVAR ASSIM MESMO, OU "
+                       "<QUALQUER TECLA> PARA CANCELAR O CADASTRO"
+               ACCEPT WS-CONFIRM
+           ELSE
+               MOVE "S"        TO WS-CONFIRM
+           END-IF
 
            *>Verificar se o arquivo existe.
            OPEN I-O CONTATOS *>EXTENT melhor para arquivos nao indexados...
@@ -78,18 +225,32 @@
                END-IF
 
                IF FS-OK THEN *> Se o arquivo existir mova os dados.
-                   MOVE WS-ID-CONTATO      TO ID-CONTATO
-                   MOVE WS-NM-CONTATO      TO NM-CONTATO
+                   IF WS-CONFIRM EQUAL "S" THEN
+                       SET WS-ST-ATIVO         TO TRUE
+                       MOVE WS-REGISTRO        TO REG-CONTATOS
 
            *>Escreva os dados no meu layout
-                   WRITE REG-CONTATOS
-                       INVALID KEY *>Verifica se ja existe essa chave primaria.
-                           DISPLAY "CONTATO JA CADASTRADO"
-                       NOT INVALID KEY *>Se nao existir, cadastra o coantato.
-                           DISPLAY "Contato gravado com sucesso!"
+                       WRITE REG-CONTATOS
+                           INVALID KEY *>Verifica chave primaria duplicada.
+                               DISPLAY "CONTATO JA CADASTRADO"
+                               ADD 1 TO WS-TOT-REJEITADOS
+                           NOT INVALID KEY *>Se nao existir, cadastra.
+                               DISPLAY "Contato gravado com sucesso!"
+                               ADD 1 TO WS-TOT-GRAVADOS
+                               MOVE "INCLUSAO"    TO WS-LOG-OPERACAO
+                               MOVE SPACES        TO WS-LOG-VALOR-ANTIGO
+                               MOVE WS-NM-CONTATO TO WS-LOG-VALOR-NOVO
+                               PERFORM P200-GRAVA-LOG
+                               PERFORM P220-ATUALIZA-CONTROLE
+                       END-WRITE
+                   ELSE
+                       DISPLAY "CADASTRO CANCELADO"
+                       ADD 1 TO WS-TOT-REJEITADOS
+                   END-IF
                ELSE
                    DISPLAY "Erro ao abrir arquivo de contatos."
                    DISPLAY "FILE STATUS: " WS-FS
+                   ADD 1 TO WS-TOT-REJEITADOS
                END-IF
 
                CLOSE CONTATOS
@@ -100,8 +261,195 @@
             ACCEPT WS-EXIT
            .
        P300-FIM.
-       P900-FIM.
 
+       P310-VERIFICA-DUPLICADO.
+      *> Varre o arquivo inteiro procurando nome ou telefone repetidos
+      *> cadastrados sob outro ID-CONTATO, antes de gravar um novo.
+           SET DUP-FOUND   TO FALSE
+           SET EOF-OK      TO FALSE
+           SET FS-OK       TO TRUE
+
+           OPEN INPUT CONTATOS
+               IF FS-OK THEN
+                   PERFORM UNTIL EOF-OK OR DUP-FOUND
+                       READ CONTATOS NEXT RECORD
+                           AT END
+                               SET EOF-OK TO TRUE
+                           NOT AT END
+                               IF (NM-CONTATO EQUAL WS-NM-CONTATO)
+                                  OR (WS-TL-DDD NOT EQUAL ZERO AND
+                                      TELEFONE-CONTATO EQUAL
+                                      WS-TELEFONE-CONTATO)
+                                   SET DUP-FOUND TO TRUE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               END-IF
+               CLOSE CONTATOS
+           .
+
+       P400-CADASTRA-LOTE.
+      *> Carrega varios contatos de uma vez a partir de
+      *> CONTATOS_LOTE.TXT, um REG-CONTATOS por linha, reportando
+      *> quantos foram gravados e quantos rejeitados.
+      *> Retoma de onde parou se um checkpoint de uma carga anterior
+      *> interrompida for encontrado.
+           MOVE ZEROS      TO WS-LOTE-LINHA-NUM
+           SET EOF-OK      TO FALSE
+           SET FS-LOTE-OK  TO TRUE
+
+           PERFORM P420-LE-CHECKPOINT
+           IF WS-LOTE-CKP-LINHA > ZEROS THEN
+               DISPLAY "RETOMANDO CARGA A PARTIR DA LINHA "
+                       WS-LOTE-CKP-LINHA
+           END-IF
+
+           OPEN INPUT LOTE-CONTATOS
+               IF NOT FS-LOTE-OK THEN
+                   DISPLAY "ERRO AO ABRIR ARQUIVO DE LOTE."
+                   DISPLAY "FILE STATUS: " WS-FS-LOTE
+               ELSE
+                   PERFORM UNTIL EOF-OK
+                       READ LOTE-CONTATOS INTO WS-LINHA-LOTE
+                           AT END
+                               SET EOF-OK TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-LOTE-LINHA-NUM
+                               IF WS-LOTE-LINHA-NUM <= WS-LOTE-CKP-LINHA
+                                   THEN
+                                   CONTINUE
+                               ELSE
+                                   MOVE WS-LINHA-LOTE TO
+                                        WS-REGISTRO(1:148)
+                                   SET WS-ST-ATIVO    TO TRUE
+                                   PERFORM P310-VERIFICA-DUPLICADO
+                                   PERFORM P320-VALIDA-CADASTRO
+                                   IF DUP-FOUND OR NOT VALIDA-OK THEN
+                                       ADD 1 TO WS-LOTE-REJEITADOS
+                                   ELSE
+                                       PERFORM P410-GRAVA-LOTE
+                                   END-IF
+                                   PERFORM P430-GRAVA-CHECKPOINT
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               END-IF
+               CLOSE LOTE-CONTATOS
+           .
+
+       P420-LE-CHECKPOINT.
+           MOVE ZEROS      TO WS-LOTE-CKP-LINHA
+           MOVE ZEROS      TO WS-LOTE-CARREGADOS
+           MOVE ZEROS      TO WS-LOTE-REJEITADOS
+           SET FS-CKP-OK   TO TRUE
+           OPEN INPUT LOTE-CKP
+               IF FS-CKP-OK THEN
+                   READ LOTE-CKP
+                       NOT AT END
+                           MOVE WS-CKP-LINHA      TO WS-LOTE-CKP-LINHA
+                           MOVE WS-CKP-CARREGADOS TO WS-LOTE-CARREGADOS
+                           MOVE WS-CKP-REJEITADOS TO WS-LOTE-REJEITADOS
+                   END-READ
+               END-IF
+               CLOSE LOTE-CKP
+           .
+
+       P430-GRAVA-CHECKPOINT.
+           SET FS-CKP-OK   TO TRUE
+           OPEN OUTPUT LOTE-CKP
+               IF FS-CKP-OK THEN
+                   MOVE WS-LOTE-LINHA-NUM TO WS-CKP-LINHA
+                   MOVE WS-LOTE-CARREGADOS TO WS-CKP-CARREGADOS
+                   MOVE WS-LOTE-REJEITADOS TO WS-CKP-REJEITADOS
+                   WRITE WS-LINHA-CKP
+               END-IF
+               CLOSE LOTE-CKP
+           .
+
+       P410-GRAVA-LOTE.
+           SET FS-OK       TO TRUE
+           OPEN I-O CONTATOS
+               IF WS-FS EQUAL 35 THEN
+                   OPEN OUTPUT CONTATOS
+               END-IF
+
+               IF FS-OK THEN
+                   MOVE WS-REGISTRO TO REG-CONTATOS
+                   WRITE REG-CONTATOS
+                       INVALID KEY
+                           ADD 1 TO WS-LOTE-REJEITADOS
+                       NOT INVALID KEY
+                           ADD 1 TO WS-LOTE-CARREGADOS
+                           MOVE "INCLUSAO"    TO WS-LOG-OPERACAO
+                           MOVE SPACES        TO WS-LOG-VALOR-ANTIGO
+                           MOVE WS-NM-CONTATO TO WS-LOG-VALOR-NOVO
+                           PERFORM P200-GRAVA-LOG
+                           PERFORM P220-ATUALIZA-CONTROLE
+                   END-WRITE
+               ELSE
+                   ADD 1 TO WS-LOTE-REJEITADOS
+               END-IF
+               CLOSE CONTATOS
+           .
+
+       P220-ATUALIZA-CONTROLE.
+      *> Mantem o total de controle de CONTROLE.DAT em sincronia com
+      *> cada inclusao bem-sucedida, para a reconciliacao de fim de
+      *> dia (ver RECONCTT).
+           MOVE ZEROS       TO CT-TOTAL-CONTATOS
+           SET FS-CTRL-OK   TO TRUE
+           OPEN INPUT CONTROLE
+               IF FS-CTRL-OK THEN
+                   READ CONTROLE INTO REG-CONTROLE
+               END-IF
+               CLOSE CONTROLE
+
+           ADD 1 TO CT-TOTAL-CONTATOS
+
+           SET FS-CTRL-OK   TO TRUE
+           OPEN OUTPUT CONTROLE
+               IF FS-CTRL-OK THEN
+                   WRITE REG-CONTROLE
+               END-IF
+               CLOSE CONTROLE
+           .
+       P400-FIM.
+      *> Carga concluida ate o fim do arquivo: o checkpoint nao serve
+      *> mais, zera-lo (linha e totais) para que a proxima carga
+      *> comece do inicio sem herdar os totais desta carga ja
+      *> concluida.
+           SET FS-CKP-OK   TO TRUE
+           OPEN OUTPUT LOTE-CKP
+               IF FS-CKP-OK THEN
+                   MOVE ZEROS TO WS-LINHA-CKP
+                   WRITE WS-LINHA-CKP
+               END-IF
+               CLOSE LOTE-CKP
+           DISPLAY "CARGA EM LOTE CONCLUIDA."
+           DISPLAY "CONTATOS CARREGADOS: " WS-LOTE-CARREGADOS
+           DISPLAY "CONTATOS REJEITADOS: " WS-LOTE-REJEITADOS
+           .
+
+       COPY P-RESOLVE-PATH.
+
+       COPY P-GRAVA-LOG.
+
+       COPY P-VALIDA-CONTATO.
+
+       P900-FIM.
+      *> Rodape padrao de fim de execucao; no modo em lote
+      *> reaproveita os contadores proprios do P400-CADASTRA-LOTE.
+           IF WS-MODO-CADASTRO EQUAL "2" THEN
+               COMPUTE WS-TOT-LOTE-LIDOS =
+                       WS-LOTE-CARREGADOS + WS-LOTE-REJEITADOS
+               DISPLAY "REGISTROS LIDOS: " WS-TOT-LOTE-LIDOS
+                       " / GRAVADOS: " WS-LOTE-CARREGADOS
+                       " / REJEITADOS: " WS-LOTE-REJEITADOS
+           ELSE
+               DISPLAY "REGISTROS LIDOS: " WS-TOT-LIDOS
+                       " / GRAVADOS: " WS-TOT-GRAVADOS
+                       " / REJEITADOS: " WS-TOT-REJEITADOS
+           END-IF.
 
             GOBACK.
        END PROGRAM CADCONTT. *> BOA PRATICA, TAMANHO COM 8 CARACTERS.
