@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:LAYOUT DO REGISTRO DE CONTROLE.DAT, O TOTAL
+      *         DE CONTATOS INCLUIDOS COM SUCESSO USADO NA RECONCILIACAO
+      *         DE FIM DE DIA. COPIADO POR CADCONTT (QUEM ATUALIZA) E
+      *         RECONCTT (QUEM CONFERE).
+      ******************************************************************
+       01 REG-CONTROLE.
+           03 CT-TOTAL-CONTATOS        PIC 9(06).
