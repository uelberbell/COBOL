@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:RESOLVE O CAMINHO DE CONTATOS.DAT A PARTIR DA VARIAVEL
+      *         DE AMBIENTE M3_DATA_DIR, CAINDO PARA O CAMINHO PADRAO
+      *         SE ELA NAO ESTIVER DEFINIDA. COPIADO POR TODOS OS
+      *         PROGRAMAS DO M3 PARA QUE NENHUM DELES DIVIRJA SOBRE
+      *         ONDE O ARQUIVO DE CONTATOS VIVE.
+      ******************************************************************
+       P100-RESOLVE-PATH.
+           ACCEPT WS-BASE-DIR FROM ENVIRONMENT "M3_DATA_DIR"
+           IF WS-BASE-DIR EQUAL SPACES THEN
+               MOVE "C:\Users\escrtorio\Documents\COBOL\M3"
+                   TO WS-BASE-DIR
+           END-IF
+           STRING FUNCTION TRIM(WS-BASE-DIR) DELIMITED BY SIZE
+                  "\CONTATOS.DAT" DELIMITED BY SIZE
+                  INTO WS-CONTATOS-PATH
+           STRING FUNCTION TRIM(WS-BASE-DIR) DELIMITED BY SIZE
+                  "\RELCNTT.LST" DELIMITED BY SIZE
+                  INTO WS-RELATORIO-PATH
+           STRING FUNCTION TRIM(WS-BASE-DIR) DELIMITED BY SIZE
+                  "\CONTLOG.DAT" DELIMITED BY SIZE
+                  INTO WS-CONTLOG-PATH
+           STRING FUNCTION TRIM(WS-BASE-DIR) DELIMITED BY SIZE
+                  "\CONTATOS_LOTE.TXT" DELIMITED BY SIZE
+                  INTO WS-LOTE-PATH
+           STRING FUNCTION TRIM(WS-BASE-DIR) DELIMITED BY SIZE
+                  "\CONTATOS_LOTE.CKP" DELIMITED BY SIZE
+                  INTO WS-LOTE-CKP-PATH
+           STRING FUNCTION TRIM(WS-BASE-DIR) DELIMITED BY SIZE
+                  "\CONTROLE.DAT" DELIMITED BY SIZE
+                  INTO WS-CONTROLE-PATH
+           STRING FUNCTION TRIM(WS-BASE-DIR) DELIMITED BY SIZE
+                  "\CONTATOS_ARQ.DAT" DELIMITED BY SIZE
+                  INTO WS-CONTARQ-PATH
+           .
