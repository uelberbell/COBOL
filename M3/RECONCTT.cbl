@@ -0,0 +1,113 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:RECONCILIACAO DE FIM DE DIA: CONFERE SE A
+      *         QUANTIDADE DE REGISTROS EM CONTATOS.DAT BATE COM O
+      *         TOTAL DE CONTROLE GRAVADO EM CONTROLE.DAT POR CADCONTT
+      *         A CADA INCLUSAO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO WS-CONTATOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+               SELECT CONTROLE ASSIGN TO WS-CONTROLE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CTRL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+       COPY FD_CONTT.
+
+       FD CONTROLE.
+       COPY FD_CONTROLE.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_CONTT.
+
+       77 WS-FS             PIC 99.
+           88 FS-OK         VALUE 0.
+       77 WS-FS-CTRL        PIC 99.
+           88 FS-CTRL-OK    VALUE 0.
+
+       77 ES-EOF            PIC X.
+           88 EOF-OK        VALUE "S" FALSE "N".
+
+       77 WS-TOTAL-CONTATOS PIC 9(06) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***RECONCILIACAO DE FIM DE DIA***".
+           PERFORM P100-RESOLVE-PATH.
+           PERFORM P300-CONTA-CONTATOS.
+           PERFORM P310-LE-CONTROLE.
+           PERFORM P320-EXIBE-RESULTADO.
+           PERFORM P900-FIM.
+
+       P300-CONTA-CONTATOS.
+           MOVE ZEROS      TO WS-TOTAL-CONTATOS
+           SET EOF-OK      TO FALSE
+           SET FS-OK       TO TRUE
+
+           OPEN INPUT CONTATOS
+               IF FS-OK THEN
+                   PERFORM UNTIL EOF-OK
+                       READ CONTATOS NEXT RECORD
+                           AT END
+                               SET EOF-OK TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-TOTAL-CONTATOS
+                       END-READ
+                   END-PERFORM
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de contatos."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+               CLOSE CONTATOS
+           .
+
+       P310-LE-CONTROLE.
+           MOVE ZEROS       TO CT-TOTAL-CONTATOS
+           SET FS-CTRL-OK   TO TRUE
+           OPEN INPUT CONTROLE
+               IF FS-CTRL-OK THEN
+                   READ CONTROLE INTO REG-CONTROLE
+               END-IF
+               CLOSE CONTROLE
+           .
+
+       P320-EXIBE-RESULTADO.
+           DISPLAY "========================================"
+           DISPLAY "REGISTROS EM CONTATOS.DAT:  " WS-TOTAL-CONTATOS
+           DISPLAY "TOTAL DE CONTROLE ESPERADO: " CT-TOTAL-CONTATOS
+           IF WS-TOTAL-CONTATOS EQUAL CT-TOTAL-CONTATOS THEN
+               DISPLAY "RECONCILIACAO OK - TOTAIS BATEM"
+           ELSE
+               DISPLAY "DIVERGENCIA ENCONTRADA - VERIFICAR CONTATOS.DAT"
+           END-IF
+           DISPLAY "========================================"
+           .
+
+       COPY P-RESOLVE-PATH.
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM RECONCTT.
