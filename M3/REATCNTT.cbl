@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:REATIVAR CONTATO. REVERTE O SOFT-DELETE
+      *         APLICADO POR DELCNTT, MARCANDO ST-CONTATO = "A" DE
+      *         VOLTA. MODELADO NA MESMA ESTRUTURA DE DELCNTT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REATCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO WS-CONTATOS-PATH
+      *>          CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>          M3_DATA_DIR, VER P100-RESOLVE-PATH.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-CONTATO
+      *>          CHAVE ALTERNATIVA PELO NOME, PARA BUSCA DIRETA
+      *>          SEM VARREDURA.
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+               SELECT CONTLOG ASSIGN TO WS-CONTLOG-PATH
+      *>          TRILHA DE AUDITORIA DE REATIVACAO.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+       COPY FD_CONTT.
+
+       FD CONTLOG.
+       COPY FD_CONTLOG.
+
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_CONTT.
+
+       77 WS-FS        PIC 99.
+           88 FS-OK    VALUE 0.
+
+
+       77 ES-EOF               PIC X.
+           88 EOF-OK           VALUE "S" FALSE "N".
+
+
+       77 WS-EXIT              PIC X.
+           88 EXIT-OK          VALUE "F" FALSE "N".
+       77 WS-CONFIRM           PIC X VALUE SPACES.
+
+
+       LINKAGE SECTION.*> AREA PARA COMUNICACAO ENTRE OS PROGRAMAS.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+      *>      ID do operador logado em MENUCNTT, para
+      *>      estampar em CONTLOG.DAT.
+           03 LK-OPERADOR      PIC X(10).
+
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY"***REATIVAR CONTATO***".
+           PERFORM P100-RESOLVE-PATH.
+           MOVE LK-OPERADOR        TO WS-OPERADOR-ID.
+
+           SET EXIT-OK     TO FALSE.
+
+           PERFORM P300-REATIVA THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM.
+
+       P300-REATIVA.
+           SET EOF-OK      TO FALSE.
+           SET FS-OK       TO TRUE.
+
+           MOVE SPACES     TO WS-CONFIRM
+
+           OPEN I-O CONTATOS
+
+              IF FS-OK THEN
+                  DISPLAY "INFORME O CODIGO DO CONTATO"
+                  ACCEPT ID-CONTATO
+                   READ CONTATOS INTO WS-REGISTRO
+                       KEY IS ID-CONTATO
+                       INVALID KEY
+                           DISPLAY "CONTATO NAO EXISTE"
+                       NOT INVALID KEY
+                           IF WS-ST-ATIVO THEN
+                               DISPLAY "CONTATO JA ESTA ATIVO"
+                           ELSE
+                           DISPLAY "CONTATO: " WS-ID-CONTATO
+                                   " - " WS-NM-PRIMEIRO-NOME " "
+                                   WS-NM-SEGUNDO-NOME
+                           DISPLAY "TECLE: "
+                                   "<S> PARA CONFIRMAR A REATIVACAO OU "
+                                   "<QUALQUER TECLA> PARA CANCELAR"
+                               ACCEPT WS-CONFIRM
+                               IF WS-CONFIRM EQUAL "S" THEN
+                           SET WS-ST-ATIVO      TO TRUE
+                           MOVE WS-REGISTRO     TO REG-CONTATOS
+                           REWRITE REG-CONTATOS
+                               INVALID KEY
+                                   DISPLAY "ERRO AO REATIVAR CONTATO"
+                               NOT INVALID KEY
+                                   DISPLAY "CONTATO REATIVADO!"
+                                   MOVE "REATIVA"  TO WS-LOG-OPERACAO
+                                   MOVE "INATIVO"
+                                       TO WS-LOG-VALOR-ANTIGO
+                                   MOVE "ATIVO"    TO WS-LOG-VALOR-NOVO
+                                   PERFORM P200-GRAVA-LOG
+                           END-REWRITE
+                       ELSE
+                           DISPLAY "REATIVACAO NAO REALIZADA"
+                       END-IF
+                       END-IF
+                   END-READ
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de contatos."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+
+               CLOSE CONTATOS
+
+            DISPLAY
+               "Tecle: "
+               "<Qualquer tecla> para continuar, ou <f> para finalizar"
+            ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       COPY P-RESOLVE-PATH.
+
+       COPY P-GRAVA-LOG.
+
+       P900-FIM.
+
+
+            GOBACK.
+       END PROGRAM REATCNTT.
