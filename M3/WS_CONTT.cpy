@@ -0,0 +1,186 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:AREA DE TRABALHO ESPELHANDO REG-CONTATOS (FD_CONTT.cpy).
+      *         COMPARTILHADO POR CADCONTT, ALTCONTT, CONSCTT, LISCNTT
+      *         E DELCNTT PARA EVITAR DIVERGENCIA DE LAYOUT.
+      ******************************************************************
+       01 WS-REGISTRO              PIC X(149) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+           03 WS-ID-CONTATO            PIC 9(02).
+           03 WS-NM-CONTATO.
+               05 WS-NM-PRIMEIRO-NOME  PIC X(20).
+               05 WS-NM-SEGUNDO-NOME   PIC X(20).
+           03 WS-TELEFONE-CONTATO.
+               05 WS-TL-PAIS           PIC 99.
+               05 WS-TL-DDD            PIC 99.
+               05 WS-TL-PREFIXO        PIC 9(04).
+               05 WS-TL-SUFIXO         PIC 9(04).
+           03 WS-ENDERECO-CONTATO.
+               05 WS-EN-RUA            PIC X(15).
+               05 WS-EN-BAIRRO         PIC X(15).
+               05 WS-EN-CIDADE         PIC X(15).
+               05 WS-EN-UF             PIC XX.
+               05 WS-EN-CEP.
+                   07 WS-EN-CEP1       PIC X(4).
+                   07 WS-EN-CEP2       PIC X(3).
+           03 WS-NACIONALIDADE-CONTATO PIC X(20).
+           03 WS-PROFISSAO-CONTATO     PIC X(20).
+      *> Status do contato: ver ST-CONTATO em FD_CONTT.cpy.
+           03 WS-ST-CONTATO            PIC X.
+               88 WS-ST-ATIVO          VALUE "A".
+               88 WS-ST-INATIVO        VALUE "I".
+
+      *> Resolucao do caminho do arquivo CONTATOS.DAT via variavel de
+      *> ambiente M3_DATA_DIR, para nao divergir entre
+      *> programas. Ver paragrafo P100-RESOLVE-PATH (P-RESOLVE-PATH.cpy).
+       77 WS-BASE-DIR              PIC X(150) VALUE SPACES.
+       77 WS-CONTATOS-PATH         PIC X(200) VALUE SPACES.
+       77 WS-RELATORIO-PATH        PIC X(200) VALUE SPACES.
+       77 WS-CONTLOG-PATH          PIC X(200) VALUE SPACES.
+       77 WS-LOTE-PATH             PIC X(200) VALUE SPACES.
+      *> Checkpoint/restart da carga em lote: grava a
+      *> ultima linha de CONTATOS_LOTE.TXT processada com sucesso,
+      *> para que uma carga interrompida retome dali na proxima
+      *> execucao em vez de comecar do zero.
+       77 WS-LOTE-CKP-PATH         PIC X(200) VALUE SPACES.
+
+      *> Total de controle para a reconciliacao de fim de dia:
+      *> CONTROLE.DAT guarda quantos contatos foram
+      *> incluidos com sucesso ate agora, atualizado por CADCONTT
+      *> e conferido pelo novo RECONCTT contra a contagem real de
+      *> registros em CONTATOS.DAT.
+       77 WS-CONTROLE-PATH         PIC X(200) VALUE SPACES.
+
+      *> Arquivo de contatos arquivados no expurgo de fim de ano:
+      *> ARQCNTT move para ca os contatos ja INATIVOS e
+      *> apaga o registro original de CONTATOS.DAT.
+       77 WS-CONTARQ-PATH          PIC X(200) VALUE SPACES.
+
+      *> Campos usados para gravar uma linha em CONTLOG.DAT.
+      *> O programa chamador preenche estes campos e em seguida
+      *> executa PERFORM P200-GRAVA-LOG (copybook P-GRAVA-LOG.cpy).
+       77 WS-LOG-OPERACAO          PIC X(10) VALUE SPACES.
+       77 WS-LOG-VALOR-ANTIGO      PIC X(60) VALUE SPACES.
+       77 WS-LOG-VALOR-NOVO        PIC X(60) VALUE SPACES.
+
+      *> ID do operador logado, recebido de MENUCNTT via LK-OPERADOR
+      *> e estampado em cada linha de CONTLOG.DAT.
+       77 WS-OPERADOR-ID           PIC X(10) VALUE SPACES.
+       77 WS-FS-LOG                PIC 99.
+           88 FS-LOG-OK         VALUE 0.
+       01 WS-LOG-DATA-HORA.
+           03 WS-LOG-DATA          PIC 9(08).
+           03 WS-LOG-HORA          PIC 9(08).
+
+      *> Validacao de CEP e telefone, usada por
+      *> P320-VALIDA-CADASTRO (P-VALIDA-CONTATO.cpy), chamado por
+      *> CADCONTT/ALTCONTT antes de gravar/reescrever o contato.
+       77 WS-VALIDA-OK             PIC X VALUE "S".
+           88 VALIDA-OK         VALUE "S" FALSE "N".
+       77 WS-VALIDA-MSG            PIC X(60) VALUE SPACES.
+       77 WS-DDD-ENCONTRADO        PIC X VALUE "N".
+           88 DDD-ENCONTRADO    VALUE "S" FALSE "N".
+       77 WS-PAIS-ENCONTRADO       PIC X VALUE "N".
+           88 PAIS-ENCONTRADO   VALUE "S" FALSE "N".
+
+      *> Tabela dos DDDs brasileiros validos.
+       01 WS-TAB-DDD-DADOS.
+           03 FILLER PIC 9(02) VALUE 11. 03 FILLER PIC 9(02) VALUE 12.
+           03 FILLER PIC 9(02) VALUE 13. 03 FILLER PIC 9(02) VALUE 14.
+           03 FILLER PIC 9(02) VALUE 15. 03 FILLER PIC 9(02) VALUE 16.
+           03 FILLER PIC 9(02) VALUE 17. 03 FILLER PIC 9(02) VALUE 18.
+           03 FILLER PIC 9(02) VALUE 19. 03 FILLER PIC 9(02) VALUE 21.
+           03 FILLER PIC 9(02) VALUE 22. 03 FILLER PIC 9(02) VALUE 24.
+           03 FILLER PIC 9(02) VALUE 27. 03 FILLER PIC 9(02) VALUE 28.
+           03 FILLER PIC 9(02) VALUE 31. 03 FILLER PIC 9(02) VALUE 32.
+           03 FILLER PIC 9(02) VALUE 33. 03 FILLER PIC 9(02) VALUE 34.
+           03 FILLER PIC 9(02) VALUE 35. 03 FILLER PIC 9(02) VALUE 37.
+           03 FILLER PIC 9(02) VALUE 38. 03 FILLER PIC 9(02) VALUE 41.
+           03 FILLER PIC 9(02) VALUE 42. 03 FILLER PIC 9(02) VALUE 43.
+           03 FILLER PIC 9(02) VALUE 44. 03 FILLER PIC 9(02) VALUE 45.
+           03 FILLER PIC 9(02) VALUE 46. 03 FILLER PIC 9(02) VALUE 47.
+           03 FILLER PIC 9(02) VALUE 48. 03 FILLER PIC 9(02) VALUE 49.
+           03 FILLER PIC 9(02) VALUE 51. 03 FILLER PIC 9(02) VALUE 53.
+           03 FILLER PIC 9(02) VALUE 54. 03 FILLER PIC 9(02) VALUE 55.
+           03 FILLER PIC 9(02) VALUE 61. 03 FILLER PIC 9(02) VALUE 62.
+           03 FILLER PIC 9(02) VALUE 63. 03 FILLER PIC 9(02) VALUE 64.
+           03 FILLER PIC 9(02) VALUE 65. 03 FILLER PIC 9(02) VALUE 66.
+           03 FILLER PIC 9(02) VALUE 67. 03 FILLER PIC 9(02) VALUE 68.
+           03 FILLER PIC 9(02) VALUE 69. 03 FILLER PIC 9(02) VALUE 71.
+           03 FILLER PIC 9(02) VALUE 73. 03 FILLER PIC 9(02) VALUE 74.
+           03 FILLER PIC 9(02) VALUE 75. 03 FILLER PIC 9(02) VALUE 77.
+           03 FILLER PIC 9(02) VALUE 79. 03 FILLER PIC 9(02) VALUE 81.
+           03 FILLER PIC 9(02) VALUE 82. 03 FILLER PIC 9(02) VALUE 83.
+           03 FILLER PIC 9(02) VALUE 84. 03 FILLER PIC 9(02) VALUE 85.
+           03 FILLER PIC 9(02) VALUE 86. 03 FILLER PIC 9(02) VALUE 87.
+           03 FILLER PIC 9(02) VALUE 88. 03 FILLER PIC 9(02) VALUE 89.
+           03 FILLER PIC 9(02) VALUE 91. 03 FILLER PIC 9(02) VALUE 92.
+           03 FILLER PIC 9(02) VALUE 93. 03 FILLER PIC 9(02) VALUE 94.
+           03 FILLER PIC 9(02) VALUE 95. 03 FILLER PIC 9(02) VALUE 96.
+           03 FILLER PIC 9(02) VALUE 97. 03 FILLER PIC 9(02) VALUE 98.
+           03 FILLER PIC 9(02) VALUE 99.
+       01 WS-TAB-DDD REDEFINES WS-TAB-DDD-DADOS.
+           03 WS-TAB-DDD-ITEM       PIC 9(02) OCCURS 67 TIMES
+                                    INDEXED BY TB-DDD-IDX.
+
+      *> Tabela de codigos de pais (DDI) permitidos.
+       01 WS-TAB-PAIS-DADOS.
+           03 FILLER PIC 9(02) VALUE 55. 03 FILLER PIC 9(02) VALUE 1.
+           03 FILLER PIC 9(02) VALUE 34. 03 FILLER PIC 9(02) VALUE 39.
+           03 FILLER PIC 9(02) VALUE 44. 03 FILLER PIC 9(02) VALUE 49.
+           03 FILLER PIC 9(02) VALUE 33. 03 FILLER PIC 9(02) VALUE 81.
+           03 FILLER PIC 9(02) VALUE 86. 03 FILLER PIC 9(02) VALUE 91.
+       01 WS-TAB-PAIS REDEFINES WS-TAB-PAIS-DADOS.
+           03 WS-TAB-PAIS-ITEM      PIC 9(02) OCCURS 10 TIMES
+                                    INDEXED BY TB-PAIS-IDX.
+
+      *> Validacao de nacionalidade/profissao, mesmo padrao
+      *> de tabela em memoria de WS-TAB-DDD/WS-TAB-PAIS acima - evita
+      *> que CADCONTT/ALTCONTT aceitem um texto livre com erro de
+      *> digitacao (ex.: "BRASILERIA") em vez de uma das descricoes
+      *> cadastradas.
+       77 WS-NACIONALIDADE-ENCONTRADA PIC X VALUE "N".
+           88 NACIONALIDADE-ENCONTRADA VALUE "S" FALSE "N".
+       77 WS-PROFISSAO-ENCONTRADA     PIC X VALUE "N".
+           88 PROFISSAO-ENCONTRADA   VALUE "S" FALSE "N".
+
+      *> Tabela de nacionalidades validas.
+       01 WS-TAB-NACIONALIDADE-DADOS.
+           03 FILLER PIC X(20) VALUE "BRASILEIRA".
+           03 FILLER PIC X(20) VALUE "AMERICANA".
+           03 FILLER PIC X(20) VALUE "ARGENTINA".
+           03 FILLER PIC X(20) VALUE "PORTUGUESA".
+           03 FILLER PIC X(20) VALUE "ITALIANA".
+           03 FILLER PIC X(20) VALUE "ESPANHOLA".
+           03 FILLER PIC X(20) VALUE "ALEMA".
+           03 FILLER PIC X(20) VALUE "FRANCESA".
+           03 FILLER PIC X(20) VALUE "JAPONESA".
+           03 FILLER PIC X(20) VALUE "CHINESA".
+           03 FILLER PIC X(20) VALUE "URUGUAIA".
+           03 FILLER PIC X(20) VALUE "CHILENA".
+           03 FILLER PIC X(20) VALUE "PARAGUAIA".
+           03 FILLER PIC X(20) VALUE "BOLIVIANA".
+           03 FILLER PIC X(20) VALUE "OUTRA".
+       01 WS-TAB-NACIONALIDADE REDEFINES WS-TAB-NACIONALIDADE-DADOS.
+           03 WS-TAB-NACIONALIDADE-ITEM PIC X(20) OCCURS 15 TIMES
+                                    INDEXED BY TB-NAC-IDX.
+
+      *> Tabela de profissoes validas.
+       01 WS-TAB-PROFISSAO-DADOS.
+           03 FILLER PIC X(20) VALUE "ADVOGADO(A)".
+           03 FILLER PIC X(20) VALUE "MEDICO(A)".
+           03 FILLER PIC X(20) VALUE "ENGENHEIRO(A)".
+           03 FILLER PIC X(20) VALUE "PROFESSOR(A)".
+           03 FILLER PIC X(20) VALUE "ESTUDANTE".
+           03 FILLER PIC X(20) VALUE "AUTONOMO(A)".
+           03 FILLER PIC X(20) VALUE "COMERCIANTE".
+           03 FILLER PIC X(20) VALUE "ANALISTA DE SISTEMAS".
+           03 FILLER PIC X(20) VALUE "APOSENTADO(A)".
+           03 FILLER PIC X(20) VALUE "FUNCIONARIO PUBLICO".
+           03 FILLER PIC X(20) VALUE "EMPRESARIO(A)".
+           03 FILLER PIC X(20) VALUE "DO LAR".
+           03 FILLER PIC X(20) VALUE "DESEMPREGADO(A)".
+           03 FILLER PIC X(20) VALUE "OUTRA".
+       01 WS-TAB-PROFISSAO REDEFINES WS-TAB-PROFISSAO-DADOS.
+           03 WS-TAB-PROFISSAO-ITEM PIC X(20) OCCURS 14 TIMES
+                                    INDEXED BY TB-PROF-IDX.
