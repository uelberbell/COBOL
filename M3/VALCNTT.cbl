@@ -0,0 +1,152 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:VARREDURA DE QUALIDADE DE DADOS DE CONTATOS.DAT:
+      *         REPORTA CONTATOS COM NOME EM BRANCO E PARES DE
+      *         CONTATOS COM O MESMO NOME CADASTRADOS SOB CODIGOS
+      *         DIFERENTES.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO WS-CONTATOS-PATH
+      *>          CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>          M3_DATA_DIR, VER P100-RESOLVE-PATH.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+       COPY FD_CONTT.
+
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_CONTT.
+
+       77 WS-FS                    PIC 99.
+           88 FS-OK             VALUE 0.
+
+       77 ES-EOF                   PIC X.
+           88 EOF-OK            VALUE "S" FALSE "N".
+
+      *> Tabela em memoria com ID/nome de cada contato, usada para
+      *> detectar nomes duplicados entre codigos diferentes (mesmo
+      *> estilo de tabela em memoria do RELCNTT).
+       01 WS-TAB-CONTATOS.
+           03 WS-TAB-ITEM   OCCURS 1 TO 500 TIMES
+                            DEPENDING ON WS-TAB-QTD
+                            INDEXED BY TB-IDX TB-JDX.
+               05 WS-TAB-ID        PIC 9(02).
+               05 WS-TAB-NOME      PIC X(40).
+               05 WS-TAB-BRANCO    PIC X VALUE "N".
+
+       77 WS-TAB-QTD                PIC 9(03) VALUE ZEROS.
+       77 WS-TOTAL-BRANCOS          PIC 9(03) VALUE ZEROS.
+       77 WS-TOTAL-DUPLICADOS       PIC 9(03) VALUE ZEROS.
+
+
+       LINKAGE SECTION.*> AREA PARA COMUNICACAO ENTRE OS PROGRAMAS.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***VALIDACAO DE QUALIDADE DE CONTATOS***".
+           PERFORM P100-RESOLVE-PATH.
+
+           PERFORM P200-CARREGA-TABELA
+           PERFORM P300-VERIFICA-BRANCOS
+           PERFORM P400-VERIFICA-DUPLICADOS
+           PERFORM P500-EXIBE-RESUMO
+
+            GOBACK.
+
+       P200-CARREGA-TABELA.
+           SET EOF-OK       TO FALSE
+           SET FS-OK        TO TRUE
+           MOVE ZEROS       TO WS-TAB-QTD
+
+           OPEN INPUT CONTATOS
+               IF FS-OK THEN
+                   PERFORM UNTIL EOF-OK
+                       READ CONTATOS NEXT RECORD
+                           INTO WS-REGISTRO
+                           AT END
+                               SET EOF-OK TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-TAB-QTD
+                               MOVE WS-ID-CONTATO
+                                   TO WS-TAB-ID(WS-TAB-QTD)
+                               MOVE WS-NM-CONTATO
+                                   TO WS-TAB-NOME(WS-TAB-QTD)
+                       END-READ
+                   END-PERFORM
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de contatos."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+               CLOSE CONTATOS
+           .
+
+       P300-VERIFICA-BRANCOS.
+           MOVE ZEROS      TO WS-TOTAL-BRANCOS
+           PERFORM VARYING TB-IDX FROM 1 BY 1
+                   UNTIL TB-IDX > WS-TAB-QTD
+               IF FUNCTION TRIM(WS-TAB-NOME(TB-IDX)) EQUAL SPACES THEN
+                   SET WS-TAB-BRANCO(TB-IDX)  TO "S"
+                   ADD 1 TO WS-TOTAL-BRANCOS
+                   DISPLAY "NOME EM BRANCO - ID: "
+                           WS-TAB-ID(TB-IDX)
+               END-IF
+           END-PERFORM
+           .
+
+       P400-VERIFICA-DUPLICADOS.
+      *> Compara cada contato com todos os que vem depois dele na
+      *> tabela, reportando cada par com o mesmo nome sob codigos
+      *> diferentes. Registros com nome em branco ja foram reportados
+      *> em P300 e nao entram nesta comparacao.
+           MOVE ZEROS      TO WS-TOTAL-DUPLICADOS
+           PERFORM VARYING TB-IDX FROM 1 BY 1
+                   UNTIL TB-IDX > WS-TAB-QTD
+               IF WS-TAB-BRANCO(TB-IDX) NOT EQUAL "S" THEN
+                   PERFORM VARYING TB-JDX FROM TB-IDX BY 1
+                           UNTIL TB-JDX > WS-TAB-QTD
+                       IF TB-JDX NOT EQUAL TB-IDX AND
+                          WS-TAB-NOME(TB-IDX) EQUAL WS-TAB-NOME(TB-JDX)
+                           ADD 1 TO WS-TOTAL-DUPLICADOS
+                           DISPLAY "NOME DUPLICADO - IDs: "
+                                   WS-TAB-ID(TB-IDX) " E "
+                                   WS-TAB-ID(TB-JDX) " - "
+                                   WS-TAB-NOME(TB-IDX)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+       P500-EXIBE-RESUMO.
+           DISPLAY "========================================"
+           DISPLAY "TOTAL DE CONTATOS ANALISADOS: " WS-TAB-QTD
+           DISPLAY "NOMES EM BRANCO ENCONTRADOS:  " WS-TOTAL-BRANCOS
+           DISPLAY "PARES DE NOME DUPLICADO:      "
+                   WS-TOTAL-DUPLICADOS
+           DISPLAY "========================================"
+           .
+
+       COPY P-RESOLVE-PATH.
+
+       END PROGRAM VALCNTT.
