@@ -4,6 +4,7 @@
       * Purpose:
       * Tectonics: ARRAY DINAMICO
       * Update: Tratando de parcela menor que zero ou maior que 420.
+      * Update: Persistencia do contrato em FINANCIAMENTOS.DAT.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FINANC.
@@ -11,10 +12,39 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FINANCIAMENTOS ASSIGN TO WS-FINANCIAMENTOS-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-FINANC.
+
+      *>       IMPRESSAO DO DEMONSTRATIVO DE PARCELAS EM ARQUIVO,
+      *>       PARA O CLIENTE LEVAR IMPRESSO OU ANEXAR
+      *>       AO CONTRATO.
+               SELECT FINANC-PRINT ASSIGN TO WS-FINANC-PRINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PRINT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD FINANCIAMENTOS.
+       COPY FD_FINANC.
+
+       FD FINANC-PRINT.
+       01 WS-LINHA-PRINT           PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+       COPY WS_M4_PATHS.
+
+       77 WS-FS-FINANC      PIC 99.
+           88 FS-FINANC-OK  VALUE 0.
+
+       77 WS-FS-PRINT        PIC 99.
+           88 FS-PRINT-OK    VALUE 0.
+       77 WS-IMPRIME         PIC X VALUE SPACES.
+           88 IMPRIME-RELATORIO VALUE "S" "s".
+
        01 FINANCIAMENTO.
            03 WS-NOME      PIC A(18) VALUE SPACES.
            03 WS-NM-PRODUTO        PIC A(18) VALUE SPACES.
@@ -27,17 +57,46 @@
            03 WS-VL-PARCELAS       PIC 9(05)V99.
            03 WS-IND               PIC 999.
 
+       77 WS-DATA-CONTRATO         PIC 9(08).
+
+      *> Juros pela Tabela Price: taxa mensal informada pelo
+      *> usuario e fator de capitalizacao (1+i)**n usado na formula da
+      *> parcela fixa PMT = PV * i * (1+i)**n / ((1+i)**n - 1). Com
+      *> taxa ZERO o calculo cai de volta na divisao simples original.
+       77 WS-TAXA                  PIC 9V9(04) VALUE ZEROS.
+       77 WS-FATOR                 PIC 9(04)V9(06) VALUE ZEROS.
+
+      *> Quitacao antecipada: recalcula o saldo devedor apos
+      *> WS-QTD-PAGAS parcelas ja pagas, pela formula de saldo devedor
+      *> da Tabela Price: SALDO = PMT * (1 - (1+i)**-(n-k)) / i
+      *> (ou PMT * (n-k) quando a taxa for ZERO).
+       77 WS-QUITAR                PIC X VALUE SPACES.
+           88 QUITAR-ANTECIPADO    VALUE "S" "s".
+       77 WS-QTD-PAGAS             PIC 999 VALUE ZEROS.
+       77 WS-PARCELAS-RESTANTES    PIC 999 VALUE ZEROS.
+       77 WS-SALDO-DEVEDOR         PIC 9(07)V99 VALUE ZEROS.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           INITIALISE      WS-VARIAVEIS
+           INITIALIZE      WS-VARIAVEIS
+
+               PERFORM P100-RESOLVE-PATH
 
                DISPLAY "INFORME O NOME DO CLIENTE: "
                ACCEPT WS-NOME
                DISPLAY "INFORME QUAL O PRODUTO: "
                ACCEPT WS-NM-PRODUTO.
+           P00VALOR.
                DISPLAY "INFORME O VALOR DO PRODUTO: "
-               ACCEPT WS-VALOR.
+               ACCEPT WS-VALOR
+
+               IF WS-VALOR IS NOT NUMERIC OR WS-VALOR EQUAL ZEROS THEN
+                   DISPLAY "VALOR INVALIDO - DIGITE UM VALOR MAIOR "
+                           "QUE ZERO(0)"
+                   PERFORM P00VALOR
+               END-IF
+           .
            P00PARC.
                DISPLAY "INFORME O NUMERO DE VEZES QUE DESEJA PORCELAR: "
                ACCEPT WS-NUM-PARCELAS
@@ -48,7 +107,11 @@
                  PERFORM P00PARC
                 .
 
-               COMPUTE WS-VL-PARCELAS = WS-VALOR / WS-NUM-PARCELAS
+               DISPLAY "INFORME A TAXA DE JUROS AO MES "
+                       "(EX: 0,0199 PARA 1,99%, OU 0 PARA SEM JUROS): "
+               ACCEPT WS-TAXA
+
+               PERFORM P00CALC-PARCELA
 
                PERFORM UNTIL WS-IND EQUAL WS-NUM-PARCELAS
                ADD 1       TO WS-IND
@@ -60,6 +123,128 @@
                    DISPLAY "PARCELA " WS-IND ": " WS-PARCELAS(WS-IND)
 
                END-PERFORM.
+
+               PERFORM P210-SIMULA-QUITACAO
+
+               PERFORM P200-GRAVA-FINANCIAMENTO
+
+               DISPLAY "DESEJA IMPRIMIR O DEMONSTRATIVO DE PARCELAS "
+                       "EM ARQUIVO? (S/N): "
+               ACCEPT WS-IMPRIME
+               IF IMPRIME-RELATORIO THEN
+                   PERFORM P220-IMPRIME-PARCELAS
+               END-IF.
            P00FIM.
             STOP RUN.
+
+       P00CALC-PARCELA.
+           IF WS-TAXA EQUAL ZEROS THEN
+               COMPUTE WS-VL-PARCELAS = WS-VALOR / WS-NUM-PARCELAS
+           ELSE
+               COMPUTE WS-FATOR =
+                       (1 + WS-TAXA) ** WS-NUM-PARCELAS
+               COMPUTE WS-VL-PARCELAS ROUNDED =
+                       WS-VALOR * WS-TAXA * WS-FATOR
+                       / (WS-FATOR - 1)
+           END-IF
+           .
+
+       P210-SIMULA-QUITACAO.
+           DISPLAY "DESEJA SIMULAR QUITACAO ANTECIPADA? (S/N): "
+           ACCEPT WS-QUITAR
+
+           IF QUITAR-ANTECIPADO THEN
+               DISPLAY "APOS QUANTAS PARCELAS JA PAGAS? "
+               ACCEPT WS-QTD-PAGAS
+               PERFORM UNTIL WS-QTD-PAGAS IS NUMERIC
+                       AND WS-QTD-PAGAS < WS-NUM-PARCELAS
+                   DISPLAY "VALOR DIGITADO INVALIDO"
+                   DISPLAY "APOS QUANTAS PARCELAS JA PAGAS? "
+                   ACCEPT WS-QTD-PAGAS
+               END-PERFORM
+
+               COMPUTE WS-PARCELAS-RESTANTES =
+                       WS-NUM-PARCELAS - WS-QTD-PAGAS
+
+               IF WS-TAXA EQUAL ZEROS THEN
+                   COMPUTE WS-SALDO-DEVEDOR =
+                           WS-VL-PARCELAS * WS-PARCELAS-RESTANTES
+               ELSE
+                   COMPUTE WS-FATOR =
+                           (1 + WS-TAXA) ** WS-PARCELAS-RESTANTES
+                   COMPUTE WS-SALDO-DEVEDOR ROUNDED =
+                           WS-VL-PARCELAS
+                           * (1 - (1 / WS-FATOR)) / WS-TAXA
+               END-IF
+
+               DISPLAY "SALDO DEVEDOR PARA QUITACAO: "
+                       WS-SALDO-DEVEDOR
+           END-IF
+           .
+
+       P200-GRAVA-FINANCIAMENTO.
+           ACCEPT WS-DATA-CONTRATO FROM DATE YYYYMMDD
+
+           SET FS-FINANC-OK TO TRUE
+           OPEN EXTEND FINANCIAMENTOS
+               IF WS-FS-FINANC EQUAL 35 THEN
+                   OPEN OUTPUT FINANCIAMENTOS
+               END-IF
+
+               IF FS-FINANC-OK THEN
+                   MOVE WS-NOME         TO FI-NOME
+                   MOVE WS-NM-PRODUTO   TO FI-NM-PRODUTO
+                   MOVE WS-VALOR        TO FI-VALOR
+                   MOVE WS-NUM-PARCELAS TO FI-NUM-PARCELAS
+                   MOVE WS-VL-PARCELAS  TO FI-VL-PARCELA
+                   MOVE WS-DATA-CONTRATO TO FI-DATA-CONTRATACAO
+                   MOVE WS-TAXA          TO FI-TAXA
+                   WRITE REG-FINANCIAMENTO
+                   DISPLAY "FINANCIAMENTO GRAVADO COM SUCESSO!"
+               ELSE
+                   DISPLAY "ERRO AO ABRIR FINANCIAMENTOS.DAT - "
+                           "FILE STATUS: " WS-FS-FINANC
+               END-IF
+               CLOSE FINANCIAMENTOS
+           .
+
+      *> Grava o demonstrativo de parcelas em FINANC.LST,
+      *> para o cliente levar impresso ou anexar ao contrato.
+       P220-IMPRIME-PARCELAS.
+           SET FS-PRINT-OK TO TRUE
+           OPEN OUTPUT FINANC-PRINT
+
+           IF FS-PRINT-OK THEN
+               MOVE SPACES TO WS-LINHA-PRINT
+               STRING "DEMONSTRATIVO DE PARCELAS - " WS-NOME
+                      DELIMITED BY SIZE INTO WS-LINHA-PRINT
+               WRITE WS-LINHA-PRINT
+
+               MOVE SPACES TO WS-LINHA-PRINT
+               STRING "PRODUTO: " WS-NM-PRODUTO DELIMITED BY SIZE
+                      INTO WS-LINHA-PRINT
+               WRITE WS-LINHA-PRINT
+
+               MOVE SPACES TO WS-LINHA-PRINT
+               WRITE WS-LINHA-PRINT
+
+               PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
+                               WS-IND > WS-NUM-PARCELAS
+                   MOVE SPACES TO WS-LINHA-PRINT
+                   STRING "PARCELA " WS-IND ": "
+                          WS-PARCELAS (WS-IND) DELIMITED BY SIZE
+                          INTO WS-LINHA-PRINT
+                   WRITE WS-LINHA-PRINT
+               END-PERFORM
+
+               CLOSE FINANC-PRINT
+               DISPLAY "DEMONSTRATIVO GRAVADO EM: " WS-FINANC-PRINT-PATH
+           ELSE
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE IMPRESSAO - "
+                       "FILE STATUS: " WS-FS-PRINT
+           END-IF
+           .
+
+       COPY P-RESOLVE-PATH-M4.
+
        END PROGRAM FINANC.
