@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:LAYOUT DO REGISTRO DE FINANCIAMENTOS.DAT.
+      *         CADA REGISTRO E UM CONTRATO DE FINANCIAMENTO JA
+      *         CALCULADO POR FINANC (VALOR DA PARCELA FIXO, SEM
+      *         JUROS). COPIADO POR FINANC.
+      ******************************************************************
+       01 REG-FINANCIAMENTO.
+           03 FI-NOME                   PIC X(18).
+           03 FI-NM-PRODUTO             PIC X(18).
+           03 FI-VALOR                  PIC 9(06)V99.
+           03 FI-NUM-PARCELAS           PIC 999.
+           03 FI-VL-PARCELA             PIC 9(05)V99.
+           03 FI-DATA-CONTRATACAO       PIC 9(08).
+      *> Taxa de juros ao mes usada no calculo da parcela pela Tabela
+      *> Price; ZEROS quando o financiamento foi contratado
+      *> sem juros.
+           03 FI-TAXA                   PIC 9V9(04).
