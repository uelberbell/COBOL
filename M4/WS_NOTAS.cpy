@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:AREA DE TRABALHO ESPELHANDO REG-NOTA (FD_NOTAS.cpy),
+      *         MESMO PADRAO DE WS_ALUNO.cpy/WS_MATERIAS.cpy.
+      ******************************************************************
+       01 WS-REGISTRO-NOTA         PIC X(40) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO-NOTA.
+           03 WS-NT-CHAVE.
+               05 WS-NT-ID-ALUNO        PIC 9(03).
+               05 WS-NT-CD-MATERIA      PIC 9(03).
+           03 WS-NT-NOTA1               PIC 9(02)V99.
+           03 WS-NT-NOTA2               PIC 9(02)V99.
+           03 WS-NT-NOTA3               PIC 9(02)V99.
+           03 WS-NT-NOTA4               PIC 9(02)V99.
+           03 WS-NT-MEDIA               PIC 9(02)V99.
+           03 WS-NT-STATUS              PIC X(10).
+           03 WS-NT-NOTA-REC            PIC 9(02)V99.
