@@ -12,8 +12,7 @@
            DECIMAL-POINT IS COMMA.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT CDALUNO ASSIGN TO
-               "C:\Users\escrtorio\Documents\COBOL\M4\CDALUNO.DAT"
+               SELECT CDALUNO ASSIGN TO WS-CDALUNO-PATH
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS ID-ALUNO
@@ -26,6 +25,8 @@
 
 
        WORKING-STORAGE SECTION.
+       COPY WS_M4_PATHS.
+
        01 WS-CAD           PIC X(32) VALUE SPACES.
        01 FILLER REDEFINES WS-CAD.
            03 WS-ID-ALUNO          PIC 9(03).
@@ -51,6 +52,62 @@
 
            DISPLAY LK-MENSAGEM.
            SET EXIT-OK     TO FALSE.
+           PERFORM P100-RESOLVE-PATH.
+
+      *>  *----------------------------------------------------------------------*
+      *>                              ***CADASTRO***
+      *>  *----------------------------------------------------------------------*
+
+           PERFORM P300CADASTRA THRU P300FIM UNTIL EXIT-OK
+           PERFORM P900FIM.
+
+
+           P300CADASTRA.
+
+               SET EOF-OK      TO FALSE.
+               SET FS-OK       TO TRUE.
+
+               DISPLAY "PARA REGISTRAR UM CONTATO INFORME UM NUMERO"
+                                                " DE INDENTIFICACAO: "
+               ACCEPT WS-ID-ALUNO.
+               DISPLAY "DIGITE O NOME DO ALUNO: "
+               ACCEPT WS-NM-ALUNO.
+               DISPLAY "DIGITE O TELEFONE DO ALUNO: "
+               ACCEPT WS-TL-ALUNO.
 
+
+      *>          VERIFICAR ARQUIVO
+               OPEN I-O CDALUNO
+                   IF WS-FS EQUAL 35 THEN
+                       OPEN OUTPUT CDALUNO
+                   END-IF.
+
+                   IF FS-OK THEN
+                       MOVE WS-ID-ALUNO TO ID-ALUNO
+                       MOVE WS-NM-ALUNO TO NM-ALUNO
+                       MOVE WS-TL-ALUNO TO TL-ALUNO
+
+      *>                 ESCREVER NO LAYOUT PARA ARQUIVO
+                   WRITE FD-ALUNO
+                       INVALID KEY
+                           DISPLAY "CONTATO JÁ CADASTRADO!"
+                       NOT INVALID KEY
+                           DISPLAY "CADASTRO REALIZADO COM SUCESSO"
+                           DISPLAY WS-CAD
+                   ELSE
+                       DISPLAY "ERRO AO ABRIR ARQUIVO DE ALUNOS"
+                       DISPLAY "FILE STATUS: " WS-FS
+                   END-IF.
+                   CLOSE CDALUNO
+
+
+                   DISPLAY "PRESSIONA QUALQUER TECLA PARA CONTINUAR"
+                                                   "OU <F> PARA SAIR"
+                                                   ACCEPT WS-EXIT.
+           P300FIM.
+           P900FIM.
             GOBACK.
+
+       COPY P-RESOLVE-PATH-M4.
+
        END PROGRAM CADALUNO.
