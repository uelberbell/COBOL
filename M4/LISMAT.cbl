@@ -0,0 +1,83 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:LISTAGEM DE MATERIAS ATIVAS, mesmo padrao
+      *         de LISALU.cbl.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISMAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT MATERIAS ASSIGN TO WS-MATERIAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CD-MATERIA
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MATERIAS.
+       COPY FD_MATERIAS.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_MATERIAS.
+       COPY WS_M4_PATHS.
+
+       77 WS-FS        PIC 99.
+           88 FS-OK    VALUE 0.
+
+       77 ES-EOF               PIC X.
+           88 EOF-OK           VALUE "S" FALSE "N".
+
+       77 WS-TOTAL-MATERIAS    PIC 9(04) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***LISTAGEM DE MATERIAS***".
+           PERFORM P100-RESOLVE-PATH.
+
+           SET EOF-OK          TO FALSE
+           SET FS-OK           TO TRUE
+           MOVE ZEROS          TO WS-TOTAL-MATERIAS
+
+           OPEN INPUT MATERIAS
+               IF FS-OK THEN
+                   PERFORM UNTIL EOF-OK
+                       READ MATERIAS NEXT RECORD
+                           INTO WS-REGISTRO-MATERIA
+                           AT END
+                               SET EOF-OK TO TRUE
+                           NOT AT END
+                               IF WS-ST-MATERIA-ATIVA THEN
+                                   DISPLAY WS-CD-MATERIA " - "
+                                           WS-NM-MATERIA
+                                   ADD 1 TO WS-TOTAL-MATERIAS
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de materias."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+               CLOSE MATERIAS
+
+           DISPLAY "TOTAL DE MATERIAS ATIVAS: " WS-TOTAL-MATERIAS
+
+           PERFORM P900-FIM.
+
+       COPY P-RESOLVE-PATH-M4.
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM LISMAT.
