@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:RESOLUCAO DOS CAMINHOS DOS ARQUIVOS DE DADOS DO M4 VIA
+      *         VARIAVEL DE AMBIENTE M4_DATA_DIR, PARA NAO DIVERGIR
+      *         ENTRE PROGRAMAS. COPIADO POR TODOS OS PROGRAMAS DO M4
+      *         QUE ACESSAM ARQUIVO EM DISCO. VER P100-RESOLVE-PATH
+      *         (P-RESOLVE-PATH-M4.cpy).
+      ******************************************************************
+       77 WS-BASE-DIR-M4           PIC X(150) VALUE SPACES.
+       77 WS-ALUNOS-PATH           PIC X(200) VALUE SPACES.
+       77 WS-MATERIAS-PATH         PIC X(200) VALUE SPACES.
+       77 WS-NOTAS-PATH            PIC X(200) VALUE SPACES.
+       77 WS-BOLETIM-HIST-PATH     PIC X(200) VALUE SPACES.
+       77 WS-FINANCIAMENTOS-PATH   PIC X(200) VALUE SPACES.
+       77 WS-FINANC-PRINT-PATH     PIC X(200) VALUE SPACES.
+       77 WS-CDALUNO-PATH          PIC X(200) VALUE SPACES.
+      *> Extrato de alunos para o sistema da secretaria.
+       77 WS-CDALUNO-EXTRATO-PATH  PIC X(200) VALUE SPACES.
+      *> Mapa de assentos impresso da turma.
+       77 WS-MAPASSEN-PATH         PIC X(200) VALUE SPACES.
+
+      *> Nota de corte para aprovacao, configuravel via a
+      *> variavel de ambiente M4_NOTA_CORTE_DECIMOS (decimos de ponto,
+      *> ex.: "069" = 6,9), com o mesmo valor padrao que ja estava
+      *> gravado no codigo antes deste request.
+       77 WS-NOTA-CORTE-ENV        PIC X(04) VALUE SPACES.
+       77 WS-NOTA-CORTE-DECIMOS    PIC 9(03) VALUE 069.
+       77 WS-NOTA-CORTE            PIC 9(02)V99 VALUE 6,9.
+
+      *> Faixa de recuperacao: quem tira media entre
+      *> WS-NOTA-CORTE-REC (corte menos 2,0 pontos) e WS-NOTA-CORTE faz
+      *> prova de recuperacao em vez de ser reprovado direto. Recalculado
+      *> em P100-RESOLVE-PATH sempre que WS-NOTA-CORTE mudar.
+       77 WS-NOTA-CORTE-REC        PIC 9(02)V99 VALUE 4,9.
