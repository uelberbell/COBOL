@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:CADASTRO DE ALUNOS, mesmo padrao de
+      *         CADCONTT.cbl no M3.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADALU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ALUNOS ASSIGN TO WS-ALUNOS-PATH
+      *>          CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>          M4_DATA_DIR, VER P100-RESOLVE-PATH.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-ALUNO
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+       COPY FD_ALUNO.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_ALUNO.
+
+       COPY WS_M4_PATHS.
+
+       77 WS-FS        PIC 99.
+           88 FS-OK    VALUE 0.
+
+       77 WS-EXIT              PIC X.
+           88 EXIT-OK          VALUE "F" FALSE "N".
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***CADASTRO DE ALUNOS***".
+           PERFORM P100-RESOLVE-PATH.
+
+           SET EXIT-OK     TO FALSE.
+           PERFORM P300-CADASTRA THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM.
+
+       P300-CADASTRA.
+           SET FS-OK       TO TRUE.
+
+           DISPLAY "CODIGO DO ALUNO: "
+           ACCEPT WS-ID-ALUNO
+           DISPLAY "NOME DO ALUNO: "
+           ACCEPT WS-NM-ALUNO
+           DISPLAY "TELEFONE DO ALUNO: "
+           ACCEPT WS-TL-ALUNO
+           SET WS-ST-ALUNO-ATIVO TO TRUE
+
+           OPEN I-O ALUNOS
+               IF WS-FS EQUAL 35 THEN
+                   OPEN OUTPUT ALUNOS
+               END-IF
+
+               IF FS-OK THEN
+                   MOVE WS-REGISTRO-ALUNO TO REG-ALUNO
+                   WRITE REG-ALUNO
+                       INVALID KEY
+                           DISPLAY "ALUNO JA CADASTRADO"
+                       NOT INVALID KEY
+                           DISPLAY "ALUNO GRAVADO COM SUCESSO!"
+                   END-WRITE
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de alunos."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+
+               CLOSE ALUNOS
+
+           DISPLAY
+               "Tecle: "
+               "<Qualquer tecla> para continuar, ou <f> para finalizar"
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       COPY P-RESOLVE-PATH-M4.
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM CADALU.
