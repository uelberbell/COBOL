@@ -0,0 +1,84 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:LISTAGEM DE ALUNOS ATIVOS, mesmo padrao de
+      *         LISCNTT.cbl no M3.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISALU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ALUNOS ASSIGN TO WS-ALUNOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-ALUNO
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+       COPY FD_ALUNO.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_ALUNO.
+
+       COPY WS_M4_PATHS.
+
+       77 WS-FS        PIC 99.
+           88 FS-OK    VALUE 0.
+
+       77 ES-EOF               PIC X.
+           88 EOF-OK           VALUE "S" FALSE "N".
+
+       77 WS-TOTAL-ALUNOS      PIC 9(04) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***LISTAGEM DE ALUNOS***".
+           PERFORM P100-RESOLVE-PATH.
+
+           SET EOF-OK          TO FALSE
+           SET FS-OK           TO TRUE
+           MOVE ZEROS          TO WS-TOTAL-ALUNOS
+
+           OPEN INPUT ALUNOS
+               IF FS-OK THEN
+                   PERFORM UNTIL EOF-OK
+                       READ ALUNOS NEXT RECORD INTO WS-REGISTRO-ALUNO
+                           AT END
+                               SET EOF-OK TO TRUE
+                           NOT AT END
+                               IF WS-ST-ALUNO-ATIVO THEN
+                                   DISPLAY WS-ID-ALUNO " - "
+                                           WS-NM-ALUNO " - TEL: "
+                                           WS-TL-ALUNO
+                                   ADD 1 TO WS-TOTAL-ALUNOS
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de alunos."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+               CLOSE ALUNOS
+
+           DISPLAY "TOTAL DE ALUNOS ATIVOS: " WS-TOTAL-ALUNOS
+
+           PERFORM P900-FIM.
+
+       COPY P-RESOLVE-PATH-M4.
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM LISALU.
