@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:LAYOUT DO REGISTRO DO ARQUIVO STUDENT.DAT. COPIA LOCAL
+      *         AO M4 DE M3/FD_STUDENT.cpy, PARA O MODULO SEARCH NAO
+      *         DEPENDER DE COPYBOOK FORA DA SUA PROPRIA ARVORE (MESMO
+      *         LAYOUT USADO POR TRABARQUIVOS/CONSSTUD NO M3).
+      ******************************************************************
+       01 REG-STUDENT.
+           03 CD-STUDENT       PIC 9(05).
+           03 NM-STUDENT       PIC X(20).
