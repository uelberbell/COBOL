@@ -0,0 +1,269 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:CADASTRO DE NOTAS, LIGANDO UM ALUNO A UMA
+      *         MATERIA POR CHAVE COMPOSTA E GRAVANDO EM NOTAS.DAT.
+      *         VALIDA QUE O ALUNO E A MATERIA EXISTEM E ESTAO ATIVOS
+      *         ANTES DE ACEITAR AS NOTAS, MESMO ESTILO DE CAPTURA E
+      *         VALIDACAO DE CFPP999D.COB (BOLETIM ESCOLAR).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADNOTA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ALUNOS ASSIGN TO WS-ALUNOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-ALUNO
+               FILE STATUS IS WS-FS-ALUNO.
+
+               SELECT MATERIAS ASSIGN TO WS-MATERIAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CD-MATERIA
+               FILE STATUS IS WS-FS-MATERIA.
+
+               SELECT NOTAS ASSIGN TO WS-NOTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NT-CHAVE
+               ALTERNATE RECORD KEY IS NT-ID-ALUNO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+       COPY FD_ALUNO.
+
+       FD MATERIAS.
+       COPY FD_MATERIAS.
+
+       FD NOTAS.
+       COPY FD_NOTAS.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_ALUNO.
+       COPY WS_MATERIAS.
+       COPY WS_NOTAS.
+       COPY WS_M4_PATHS.
+
+       77 WS-FS             PIC 99.
+           88 FS-OK         VALUE 0.
+       77 WS-FS-ALUNO       PIC 99.
+           88 FS-ALUNO-OK   VALUE 0.
+       77 WS-FS-MATERIA     PIC 99.
+           88 FS-MATERIA-OK VALUE 0.
+
+       77 WS-EXIT                  PIC X.
+           88 EXIT-OK              VALUE "F" FALSE "N".
+
+       77 WS-ALUNO-OK               PIC X.
+           88 ALUNO-VALIDO          VALUE "S".
+       77 WS-MATERIA-OK             PIC X.
+           88 MATERIA-VALIDA        VALUE "S".
+
+       77 WS-SOMA                  PIC 9(02)V9(02).
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***CADASTRO DE NOTAS***".
+           PERFORM P100-RESOLVE-PATH.
+
+           SET EXIT-OK     TO FALSE.
+           PERFORM P300-CADASTRA THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM.
+
+       P300-CADASTRA.
+           SET FS-OK           TO TRUE
+           MOVE "N"            TO WS-ALUNO-OK
+           MOVE "N"            TO WS-MATERIA-OK
+
+           DISPLAY "CODIGO DO ALUNO: "
+           ACCEPT WS-NT-ID-ALUNO
+           DISPLAY "CODIGO DA MATERIA: "
+           ACCEPT WS-NT-CD-MATERIA
+
+           SET FS-ALUNO-OK     TO TRUE
+           OPEN INPUT ALUNOS
+               IF FS-ALUNO-OK THEN
+                   MOVE WS-NT-ID-ALUNO TO ID-ALUNO
+                   READ ALUNOS INTO WS-REGISTRO-ALUNO
+                       KEY IS ID-ALUNO
+                       INVALID KEY
+                           DISPLAY "ALUNO NAO CADASTRADO"
+                       NOT INVALID KEY
+                           IF WS-ST-ALUNO-INATIVO THEN
+                               DISPLAY "ALUNO ESTA INATIVO"
+                           ELSE
+                               MOVE "S" TO WS-ALUNO-OK
+                           END-IF
+                   END-READ
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de alunos."
+                   DISPLAY "FILE STATUS: " WS-FS-ALUNO
+               END-IF
+           CLOSE ALUNOS
+
+           SET FS-MATERIA-OK   TO TRUE
+           OPEN INPUT MATERIAS
+               IF FS-MATERIA-OK THEN
+                   MOVE WS-NT-CD-MATERIA TO CD-MATERIA
+                   READ MATERIAS INTO WS-REGISTRO-MATERIA
+                       KEY IS CD-MATERIA
+                       INVALID KEY
+                           DISPLAY "MATERIA NAO CADASTRADA"
+                       NOT INVALID KEY
+                           IF WS-ST-MATERIA-INATIVA THEN
+                               DISPLAY "MATERIA ESTA INATIVA"
+                           ELSE
+                               MOVE "S" TO WS-MATERIA-OK
+                           END-IF
+                   END-READ
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de materias."
+                   DISPLAY "FILE STATUS: " WS-FS-MATERIA
+               END-IF
+           CLOSE MATERIAS
+
+           IF WS-ALUNO-OK EQUAL "S" AND WS-MATERIA-OK EQUAL "S" THEN
+               PERFORM P310-CAPTURA-NOTAS
+               PERFORM P320-CALCULA-MEDIA
+               PERFORM P330-GRAVA-NOTA
+           END-IF
+
+           DISPLAY
+               "Tecle: "
+               "<Qualquer tecla> para continuar, ou <f> para finalizar"
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       P310-CAPTURA-NOTAS.
+           DISPLAY "DIGITE A PRIMEIRA NOTA: "
+           ACCEPT WS-NT-NOTA1
+           PERFORM UNTIL WS-NT-NOTA1 IS NUMERIC
+                   AND WS-NT-NOTA1 > 0 AND WS-NT-NOTA1 <= 10
+               DISPLAY "VALOR DIGITADO INVALIDO"
+               DISPLAY "DIGITE A PRIMEIRA NOTA: "
+               ACCEPT WS-NT-NOTA1
+           END-PERFORM
+
+           DISPLAY "DIGITE A SEGUNDA NOTA: "
+           ACCEPT WS-NT-NOTA2
+           PERFORM UNTIL WS-NT-NOTA2 IS NUMERIC
+                   AND WS-NT-NOTA2 > 0 AND WS-NT-NOTA2 <= 10
+               DISPLAY "VALOR DIGITADO INVALIDO"
+               DISPLAY "DIGITE A SEGUNDA NOTA: "
+               ACCEPT WS-NT-NOTA2
+           END-PERFORM
+
+           DISPLAY "DIGITE A TERCEIRA NOTA: "
+           ACCEPT WS-NT-NOTA3
+           PERFORM UNTIL WS-NT-NOTA3 IS NUMERIC
+                   AND WS-NT-NOTA3 > 0 AND WS-NT-NOTA3 <= 10
+               DISPLAY "VALOR DIGITADO INVALIDO"
+               DISPLAY "DIGITE A TERCEIRA NOTA: "
+               ACCEPT WS-NT-NOTA3
+           END-PERFORM
+
+           DISPLAY "DIGITE A QUARTA NOTA: "
+           ACCEPT WS-NT-NOTA4
+           PERFORM UNTIL WS-NT-NOTA4 IS NUMERIC
+                   AND WS-NT-NOTA4 > 0 AND WS-NT-NOTA4 <= 10
+               DISPLAY "VALOR DIGITADO INVALIDO"
+               DISPLAY "DIGITE A QUARTA NOTA: "
+               ACCEPT WS-NT-NOTA4
+           END-PERFORM
+           .
+
+       P320-CALCULA-MEDIA.
+           MOVE ZEROS TO WS-NT-NOTA-REC
+           COMPUTE WS-SOMA = WS-NT-NOTA1 + WS-NT-NOTA2 + WS-NT-NOTA3
+                            + WS-NT-NOTA4
+               ON SIZE ERROR
+                   MOVE ZEROS TO WS-SOMA
+           END-COMPUTE
+
+           COMPUTE WS-NT-MEDIA = WS-SOMA / 4
+               ON SIZE ERROR
+                   MOVE ZEROS TO WS-NT-MEDIA
+           END-COMPUTE
+
+           IF WS-NT-MEDIA <= WS-NOTA-CORTE
+                   AND WS-NT-MEDIA >= WS-NOTA-CORTE-REC THEN
+               PERFORM P325-PROVA-RECUPERACAO
+           ELSE
+               IF WS-NT-MEDIA <= WS-NOTA-CORTE THEN
+                   MOVE "REPROVADO" TO WS-NT-STATUS
+               ELSE
+                   MOVE "APROVADO"  TO WS-NT-STATUS
+               END-IF
+           END-IF
+           .
+
+       P325-PROVA-RECUPERACAO.
+           DISPLAY "ALUNO FICOU DE RECUPERACAO (MEDIA: " WS-NT-MEDIA ")"
+           DISPLAY "DIGITE A NOTA DA PROVA DE RECUPERACAO: "
+           ACCEPT WS-NT-NOTA-REC
+           PERFORM UNTIL WS-NT-NOTA-REC IS NUMERIC
+                   AND WS-NT-NOTA-REC > 0 AND WS-NT-NOTA-REC <= 10
+               DISPLAY "VALOR DIGITADO INVALIDO"
+               DISPLAY "DIGITE A NOTA DA PROVA DE RECUPERACAO: "
+               ACCEPT WS-NT-NOTA-REC
+           END-PERFORM
+
+           COMPUTE WS-NT-MEDIA ROUNDED =
+                   (WS-NT-MEDIA + WS-NT-NOTA-REC) / 2
+               ON SIZE ERROR
+                   MOVE ZEROS TO WS-NT-MEDIA
+           END-COMPUTE
+
+           IF WS-NT-MEDIA <= WS-NOTA-CORTE THEN
+               MOVE "REPROVADO" TO WS-NT-STATUS
+           ELSE
+               MOVE "APROVADO"  TO WS-NT-STATUS
+           END-IF
+           .
+
+       P330-GRAVA-NOTA.
+           OPEN I-O NOTAS
+               IF WS-FS EQUAL 35 THEN
+                   OPEN OUTPUT NOTAS
+               END-IF
+
+               IF FS-OK THEN
+                   MOVE WS-REGISTRO-NOTA TO REG-NOTA
+                   REWRITE REG-NOTA
+                       INVALID KEY
+                           WRITE REG-NOTA
+                               INVALID KEY
+                                   DISPLAY "ERRO AO GRAVAR NOTA"
+                               NOT INVALID KEY
+                                   DISPLAY "NOTA GRAVADA COM SUCESSO!"
+                           END-WRITE
+                       NOT INVALID KEY
+                           DISPLAY "NOTA ATUALIZADA COM SUCESSO!"
+                   END-REWRITE
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de notas."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+               CLOSE NOTAS
+           .
+
+       COPY P-RESOLVE-PATH-M4.
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM CADNOTA.
