@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:LAYOUT DO REGISTRO DO ARQUIVO ALUNOS.DAT. COPIADO POR
+      *         CADALU, LISALU, CONALU, ALTALU E DELALU PARA GARANTIR
+      *         QUE TODOS OS PROGRAMAS USEM O MESMO LAYOUT DE REGISTRO
+      *         (mesmo padrao de FD_CONTT.cpy no M3).
+      ******************************************************************
+       01 REG-ALUNO.
+           03 ID-ALUNO                 PIC 9(03).
+           03 NM-ALUNO                 PIC X(30).
+           03 TL-ALUNO                 PIC 9(09).
+      *> Status do aluno (soft-delete, mesmo padrao do ST-CONTATO do
+      *> M3):
+      *> "A" = ATIVO, "I" = INATIVO. DELALU grava "I" via REWRITE em
+      *> vez de apagar fisicamente o registro.
+           03 ST-ALUNO                 PIC X.
+               88 ST-ALUNO-ATIVO       VALUE "A".
+               88 ST-ALUNO-INATIVO     VALUE "I".
