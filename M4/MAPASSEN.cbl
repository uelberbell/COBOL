@@ -0,0 +1,296 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:MAPA DE ASSENTOS IMPRESSO DE UMA TURMA,
+      *         REAPROVEITANDO A VARREDURA DE GRADE LINHA/COLUNA DE
+      *         MATRIZES.cbl/M-INDEX.cbl, SO QUE PREENCHIDA COM O
+      *         ROSTER REAL DA MATERIA (ALUNOS.DAT x NOTAS.DAT) EM VEZ
+      *         DE CELULAS "----->" SEM SIGNIFICADO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAPASSEN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ALUNOS ASSIGN TO WS-ALUNOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-ALUNO
+               FILE STATUS IS WS-FS-ALUNO.
+
+               SELECT MATERIAS ASSIGN TO WS-MATERIAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CD-MATERIA
+               FILE STATUS IS WS-FS-MATERIA.
+
+               SELECT NOTAS ASSIGN TO WS-NOTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NT-CHAVE
+               ALTERNATE RECORD KEY IS NT-ID-ALUNO WITH DUPLICATES
+               FILE STATUS IS WS-FS-NOTA.
+
+               SELECT MAPA-ASSENTOS ASSIGN TO WS-MAPASSEN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+       COPY FD_ALUNO.
+
+       FD MATERIAS.
+       COPY FD_MATERIAS.
+
+       FD NOTAS.
+       COPY FD_NOTAS.
+
+       FD MAPA-ASSENTOS.
+       01 WS-LINHA-REL             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_ALUNO.
+       COPY WS_MATERIAS.
+       COPY WS_NOTAS.
+       COPY WS_M4_PATHS.
+
+       77 WS-FS-ALUNO               PIC 99.
+           88 FS-ALUNO-OK           VALUE 0.
+       77 WS-FS-MATERIA             PIC 99.
+           88 FS-MATERIA-OK         VALUE 0.
+       77 WS-FS-NOTA                PIC 99.
+           88 FS-NOTA-OK            VALUE 0.
+       77 WS-FS-REL                 PIC 99.
+           88 FS-REL-OK             VALUE 0.
+
+       77 ES-EOF                    PIC X.
+           88 EOF-OK                VALUE "S" FALSE "N".
+
+       77 WS-CD-MATERIA-CONS        PIC 9(03).
+       77 ES-MATERIA-OK             PIC X.
+           88 MATERIA-ENCONTRADA    VALUE "S" FALSE "N".
+
+      *> ROSTER EM MEMORIA DOS ALUNOS LANCADOS NA MATERIA ESCOLHIDA,
+      *> NA ORDEM EM QUE FORAM ENCONTRADOS EM NOTAS.DAT (mesmo padrao
+      *> de tabela em memoria de RELCNTT.cbl/VALCNTT.cbl).
+       01 WS-TAB-ROSTER.
+           03 WS-TAB-ROSTER-ITEM   OCCURS 1 TO 30 TIMES
+                                    DEPENDING ON WS-TAB-ROSTER-QTD
+                                    INDEXED BY TB-IDX.
+               05 WS-TAB-ROSTER-ID      PIC 9(03).
+               05 WS-TAB-ROSTER-NOME    PIC X(30).
+       77 WS-TAB-ROSTER-QTD         PIC 9(02) VALUE ZEROS.
+
+      *> GRADE DE ASSENTOS DA SALA: 5 FILAS POR 6 CARTEIRAS, MESMAS
+      *> DIMENSOES DE GRADE (LINHA/COLUNA) QUE MATRIZES.cbl/M-INDEX.cbl
+      *> JA PERCORRIAM COM CELULAS PLACEHOLDER.
+       01 WS-MAPA-ASSENTOS.
+           03 WS-MAPA-FILA          OCCURS 5 TIMES.
+               05 WS-MAPA-ASSENTO   OCCURS 6 TIMES.
+                   07 WS-MAPA-ID    PIC 9(03) VALUE ZEROS.
+                   07 WS-MAPA-NOME  PIC X(30) VALUE SPACES.
+
+       77 WS-L                      PIC 99.
+       77 WS-C                      PIC 99.
+       77 WS-SEAT-NUM                PIC 9(03) VALUE ZEROS.
+       77 WS-TOTAL-VAGAS             PIC 9(03) VALUE 30.
+
+       77 WS-DATA-HOJE               PIC X(10) VALUE SPACES.
+       01 WS-DATA-SISTEMA.
+           03 WS-ANO                 PIC 9(04).
+           03 WS-MES                 PIC 9(02).
+           03 WS-DIA                 PIC 9(02).
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM       PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***MAPA DE ASSENTOS DA TURMA***".
+           PERFORM P100-RESOLVE-PATH.
+
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           STRING WS-DIA DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  WS-MES DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  WS-ANO DELIMITED BY SIZE
+                  INTO WS-DATA-HOJE
+
+           DISPLAY "CODIGO DA MATERIA (TURMA): "
+           ACCEPT WS-CD-MATERIA-CONS
+
+           PERFORM P200-VALIDA-MATERIA
+           IF MATERIA-ENCONTRADA THEN
+               PERFORM P300-CARREGA-ROSTER
+               PERFORM P400-MONTA-MAPA
+               PERFORM P500-IMPRIME
+               DISPLAY "MAPA GERADO COM " WS-TAB-ROSTER-QTD
+                       " ALUNO(S) DE " WS-TOTAL-VAGAS " VAGA(S)."
+           ELSE
+               DISPLAY "MATERIA NAO CADASTRADA OU INATIVA."
+           END-IF
+
+           PERFORM P900-FIM.
+
+       COPY P-RESOLVE-PATH-M4.
+
+       P200-VALIDA-MATERIA.
+           SET MATERIA-ENCONTRADA TO FALSE
+           SET FS-MATERIA-OK      TO TRUE
+
+           OPEN INPUT MATERIAS
+               IF FS-MATERIA-OK THEN
+                   MOVE WS-CD-MATERIA-CONS TO CD-MATERIA
+                   READ MATERIAS INTO WS-REGISTRO-MATERIA
+                       KEY IS CD-MATERIA
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           IF WS-ST-MATERIA-ATIVA THEN
+                               SET MATERIA-ENCONTRADA TO TRUE
+                           END-IF
+                   END-READ
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de materias."
+                   DISPLAY "FILE STATUS: " WS-FS-MATERIA
+               END-IF
+           CLOSE MATERIAS
+           .
+
+       P300-CARREGA-ROSTER.
+           SET EOF-OK          TO FALSE
+           SET FS-ALUNO-OK     TO TRUE
+           SET FS-NOTA-OK      TO TRUE
+           MOVE ZEROS          TO WS-TAB-ROSTER-QTD
+
+           OPEN INPUT ALUNOS
+           OPEN INPUT NOTAS
+               IF FS-NOTA-OK THEN
+                   PERFORM UNTIL EOF-OK
+                       READ NOTAS NEXT RECORD INTO WS-REGISTRO-NOTA
+                           AT END
+                               SET EOF-OK TO TRUE
+                           NOT AT END
+                               IF WS-NT-CD-MATERIA EQUAL
+                                       WS-CD-MATERIA-CONS THEN
+                                   PERFORM P310-ACRESCENTA-ROSTER
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de notas."
+                   DISPLAY "FILE STATUS: " WS-FS-NOTA
+               END-IF
+               CLOSE NOTAS
+               CLOSE ALUNOS
+           .
+
+       P310-ACRESCENTA-ROSTER.
+           IF WS-TAB-ROSTER-QTD >= WS-TOTAL-VAGAS THEN
+               DISPLAY "TURMA EXCEDE " WS-TOTAL-VAGAS
+                       " VAGAS - ALUNO " WS-NT-ID-ALUNO
+                       " NAO ENTROU NO MAPA"
+           ELSE
+               ADD 1 TO WS-TAB-ROSTER-QTD
+               MOVE WS-NT-ID-ALUNO
+                   TO WS-TAB-ROSTER-ID(WS-TAB-ROSTER-QTD)
+               MOVE WS-NT-ID-ALUNO TO ID-ALUNO
+               READ ALUNOS INTO WS-REGISTRO-ALUNO
+                   KEY IS ID-ALUNO
+                   INVALID KEY
+                       MOVE "ALUNO DESCONHECIDO"
+                           TO WS-TAB-ROSTER-NOME(WS-TAB-ROSTER-QTD)
+                   NOT INVALID KEY
+                       MOVE WS-NM-ALUNO
+                           TO WS-TAB-ROSTER-NOME(WS-TAB-ROSTER-QTD)
+               END-READ
+           END-IF
+           .
+
+       P400-MONTA-MAPA.
+           MOVE ZEROS TO WS-SEAT-NUM
+           PERFORM VARYING WS-L FROM 1 BY 1 UNTIL WS-L > 5
+               PERFORM VARYING WS-C FROM 1 BY 1 UNTIL WS-C > 6
+                   ADD 1 TO WS-SEAT-NUM
+                   IF WS-SEAT-NUM <= WS-TAB-ROSTER-QTD THEN
+                       MOVE WS-TAB-ROSTER-ID(WS-SEAT-NUM)
+                           TO WS-MAPA-ID(WS-L, WS-C)
+                       MOVE WS-TAB-ROSTER-NOME(WS-SEAT-NUM)
+                           TO WS-MAPA-NOME(WS-L, WS-C)
+                   ELSE
+                       MOVE ZEROS TO WS-MAPA-ID(WS-L, WS-C)
+                       MOVE "----VAGO----" TO WS-MAPA-NOME(WS-L, WS-C)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
+       P500-IMPRIME.
+           SET FS-REL-OK TO TRUE
+           OPEN OUTPUT MAPA-ASSENTOS
+               IF FS-REL-OK THEN
+                   MOVE SPACES TO WS-LINHA-REL
+                   STRING "MAPA DE ASSENTOS - MATERIA " DELIMITED
+                              BY SIZE
+                          WS-CD-MATERIA-CONS DELIMITED BY SIZE
+                          " - " DELIMITED BY SIZE
+                          WS-NM-MATERIA DELIMITED BY SIZE
+                          " - " DELIMITED BY SIZE
+                          WS-DATA-HOJE DELIMITED BY SIZE
+                          INTO WS-LINHA-REL
+                   WRITE WS-LINHA-REL
+                   MOVE SPACES TO WS-LINHA-REL
+                   WRITE WS-LINHA-REL
+
+                   PERFORM VARYING WS-L FROM 1 BY 1 UNTIL WS-L > 5
+                       MOVE SPACES TO WS-LINHA-REL
+                       STRING "FILA " DELIMITED BY SIZE
+                              WS-L DELIMITED BY SIZE
+                              ": " DELIMITED BY SIZE
+                              INTO WS-LINHA-REL
+                       WRITE WS-LINHA-REL
+                       PERFORM VARYING WS-C FROM 1 BY 1 UNTIL WS-C > 6
+                           MOVE SPACES TO WS-LINHA-REL
+                           STRING "   ASSENTO (" DELIMITED BY SIZE
+                                  WS-L DELIMITED BY SIZE
+                                  "," DELIMITED BY SIZE
+                                  WS-C DELIMITED BY SIZE
+                                  "): " DELIMITED BY SIZE
+                                  WS-MAPA-ID(WS-L, WS-C)
+                                      DELIMITED BY SIZE
+                                  " - " DELIMITED BY SIZE
+                                  WS-MAPA-NOME(WS-L, WS-C)
+                                      DELIMITED BY SIZE
+                                  INTO WS-LINHA-REL
+                           WRITE WS-LINHA-REL
+                       END-PERFORM
+                   END-PERFORM
+
+                   MOVE SPACES TO WS-LINHA-REL
+                   WRITE WS-LINHA-REL
+                   MOVE SPACES TO WS-LINHA-REL
+                   STRING "TOTAL DE ALUNOS NO MAPA: " DELIMITED
+                              BY SIZE
+                          WS-TAB-ROSTER-QTD DELIMITED BY SIZE
+                          " DE " DELIMITED BY SIZE
+                          WS-TOTAL-VAGAS DELIMITED BY SIZE
+                          " VAGA(S)" DELIMITED BY SIZE
+                          INTO WS-LINHA-REL
+                   WRITE WS-LINHA-REL
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo do mapa."
+                   DISPLAY "FILE STATUS: " WS-FS-REL
+               END-IF
+               CLOSE MAPA-ASSENTOS
+           .
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM MAPASSEN.
