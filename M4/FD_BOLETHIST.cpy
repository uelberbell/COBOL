@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:LAYOUT DA LINHA DE BOLETIM-HIST.DAT, HISTORICO DE
+      *         EMISSOES DE BOLETIM. MESMO PADRAO DE
+      *         FD_CONTLOG.cpy (ARQUIVO SEQUENCIAL, LINHA UNICA).
+      *         COPIADO POR BOLETIM.
+      ******************************************************************
+       01 WS-LINHA-BOLETIM-HIST    PIC X(150).
