@@ -0,0 +1,56 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:RESOLVE OS CAMINHOS DOS ARQUIVOS DO M4 A PARTIR DA
+      *         VARIAVEL DE AMBIENTE M4_DATA_DIR, CAINDO PARA O
+      *         CAMINHO PADRAO SE ELA NAO ESTIVER DEFINIDA. COPIADO
+      *         POR TODOS OS PROGRAMAS DO M4 PARA QUE NENHUM DELES
+      *         DIVIRJA SOBRE ONDE OS DADOS VIVEM (MESMO PADRAO DE
+      *         P-RESOLVE-PATH.cpy NO M3).
+      ******************************************************************
+       P100-RESOLVE-PATH.
+           ACCEPT WS-BASE-DIR-M4 FROM ENVIRONMENT "M4_DATA_DIR"
+           IF WS-BASE-DIR-M4 EQUAL SPACES THEN
+               MOVE "C:\Users\escrtorio\Documents\COBOL\M4"
+                   TO WS-BASE-DIR-M4
+           END-IF
+           STRING FUNCTION TRIM(WS-BASE-DIR-M4) DELIMITED BY SIZE
+                  "\ALUNOS.DAT" DELIMITED BY SIZE
+                  INTO WS-ALUNOS-PATH
+           STRING FUNCTION TRIM(WS-BASE-DIR-M4) DELIMITED BY SIZE
+                  "\MATERIAS.DAT" DELIMITED BY SIZE
+                  INTO WS-MATERIAS-PATH
+           STRING FUNCTION TRIM(WS-BASE-DIR-M4) DELIMITED BY SIZE
+                  "\NOTAS.DAT" DELIMITED BY SIZE
+                  INTO WS-NOTAS-PATH
+           STRING FUNCTION TRIM(WS-BASE-DIR-M4) DELIMITED BY SIZE
+                  "\BOLETIM-HIST.DAT" DELIMITED BY SIZE
+                  INTO WS-BOLETIM-HIST-PATH
+           STRING FUNCTION TRIM(WS-BASE-DIR-M4) DELIMITED BY SIZE
+                  "\FINANCIAMENTOS.DAT" DELIMITED BY SIZE
+                  INTO WS-FINANCIAMENTOS-PATH
+           STRING FUNCTION TRIM(WS-BASE-DIR-M4) DELIMITED BY SIZE
+                  "\FINANC.LST" DELIMITED BY SIZE
+                  INTO WS-FINANC-PRINT-PATH
+           STRING FUNCTION TRIM(WS-BASE-DIR-M4) DELIMITED BY SIZE
+                  "\CDALUNO.DAT" DELIMITED BY SIZE
+                  INTO WS-CDALUNO-PATH
+           STRING FUNCTION TRIM(WS-BASE-DIR-M4) DELIMITED BY SIZE
+                  "\CDALUNO_EXTRATO.CSV" DELIMITED BY SIZE
+                  INTO WS-CDALUNO-EXTRATO-PATH
+           STRING FUNCTION TRIM(WS-BASE-DIR-M4) DELIMITED BY SIZE
+                  "\MAPASSEN.LST" DELIMITED BY SIZE
+                  INTO WS-MAPASSEN-PATH
+
+           ACCEPT WS-NOTA-CORTE-ENV FROM ENVIRONMENT
+               "M4_NOTA_CORTE_DECIMOS"
+           IF WS-NOTA-CORTE-ENV NOT EQUAL SPACES
+                   AND WS-NOTA-CORTE-ENV IS NUMERIC THEN
+               MOVE WS-NOTA-CORTE-ENV TO WS-NOTA-CORTE-DECIMOS
+               COMPUTE WS-NOTA-CORTE = WS-NOTA-CORTE-DECIMOS / 10
+           END-IF
+
+           COMPUTE WS-NOTA-CORTE-REC = WS-NOTA-CORTE - 2,0
+               ON SIZE ERROR
+                   MOVE ZEROS TO WS-NOTA-CORTE-REC
+           END-COMPUTE
+           .
