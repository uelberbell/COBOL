@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:LAYOUT DO REGISTRO DO ARQUIVO NOTAS.DAT, LIGANDO UM
+      *         ALUNO (ALUNOS.DAT) A UMA MATERIA (MATERIAS.DAT) ATRAVES
+      *         DE CHAVE COMPOSTA. COPIADO POR CADNOTA E
+      *         PELOS PROGRAMAS DE BOLETIM QUE LEREM NOTAS.DAT.
+      ******************************************************************
+       01 REG-NOTA.
+           03 NT-CHAVE.
+               05 NT-ID-ALUNO           PIC 9(03).
+               05 NT-CD-MATERIA         PIC 9(03).
+           03 NT-NOTA1                  PIC 9(02)V99.
+           03 NT-NOTA2                  PIC 9(02)V99.
+           03 NT-NOTA3                  PIC 9(02)V99.
+           03 NT-NOTA4                  PIC 9(02)V99.
+           03 NT-MEDIA                  PIC 9(02)V99.
+           03 NT-STATUS                 PIC X(10).
+      *> Prova de recuperacao para medias dentro da faixa de
+      *> recuperacao (ver WS-NOTA-CORTE-REC em WS_M4_PATHS.cpy); ZEROS
+      *> quando o aluno nao precisou fazer recuperacao.
+           03 NT-NOTA-REC               PIC 9(02)V99.
