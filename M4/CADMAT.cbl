@@ -0,0 +1,94 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:CADASTRO DE MATERIAS, mesmo padrao de
+      *         CADALU.cbl.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADMAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT MATERIAS ASSIGN TO WS-MATERIAS-PATH
+      *>          CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>          M4_DATA_DIR, VER P100-RESOLVE-PATH.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CD-MATERIA
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MATERIAS.
+       COPY FD_MATERIAS.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_MATERIAS.
+       COPY WS_M4_PATHS.
+
+       77 WS-FS        PIC 99.
+           88 FS-OK    VALUE 0.
+
+       77 WS-EXIT              PIC X.
+           88 EXIT-OK          VALUE "F" FALSE "N".
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***CADASTRO DE MATERIAS***".
+           PERFORM P100-RESOLVE-PATH.
+
+           SET EXIT-OK     TO FALSE.
+           PERFORM P300-CADASTRA THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM.
+
+       P300-CADASTRA.
+           SET FS-OK       TO TRUE.
+
+           DISPLAY "CODIGO DA MATERIA: "
+           ACCEPT WS-CD-MATERIA
+           DISPLAY "NOME DA MATERIA: "
+           ACCEPT WS-NM-MATERIA
+           SET WS-ST-MATERIA-ATIVA TO TRUE
+
+           OPEN I-O MATERIAS
+               IF WS-FS EQUAL 35 THEN
+                   OPEN OUTPUT MATERIAS
+               END-IF
+
+               IF FS-OK THEN
+                   MOVE WS-REGISTRO-MATERIA TO REG-MATERIA
+                   WRITE REG-MATERIA
+                       INVALID KEY
+                           DISPLAY "MATERIA JA CADASTRADA"
+                       NOT INVALID KEY
+                           DISPLAY "MATERIA GRAVADA COM SUCESSO!"
+                   END-WRITE
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de materias."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+
+               CLOSE MATERIAS
+
+           DISPLAY
+               "Tecle: "
+               "<Qualquer tecla> para continuar, ou <f> para finalizar"
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       COPY P-RESOLVE-PATH-M4.
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM CADMAT.
