@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:EXCLUSAO (SOFT-DELETE) DE MATERIA, mesmo
+      *         padrao de DELALU.cbl.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELMAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT MATERIAS ASSIGN TO WS-MATERIAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CD-MATERIA
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MATERIAS.
+       COPY FD_MATERIAS.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_MATERIAS.
+       COPY WS_M4_PATHS.
+
+       77 WS-FS        PIC 99.
+           88 FS-OK    VALUE 0.
+
+       77 WS-EXIT              PIC X.
+           88 EXIT-OK          VALUE "F" FALSE "N".
+       77 WS-CONFIRM           PIC X VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***EXCLUSAO DE MATERIAS***".
+           PERFORM P100-RESOLVE-PATH.
+
+           SET EXIT-OK     TO FALSE.
+           PERFORM P300-DELETA THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM.
+
+       P300-DELETA.
+           SET FS-OK       TO TRUE.
+           MOVE SPACES     TO WS-CONFIRM
+
+           OPEN I-O MATERIAS
+              IF FS-OK THEN
+                  DISPLAY "INFORME O CODIGO DA MATERIA"
+                  ACCEPT CD-MATERIA
+                  READ MATERIAS INTO WS-REGISTRO-MATERIA
+                      KEY IS CD-MATERIA
+                      INVALID KEY
+                          DISPLAY "MATERIA NAO EXISTE"
+                      NOT INVALID KEY
+                          IF WS-ST-MATERIA-INATIVA THEN
+                              DISPLAY "MATERIA JA ESTA INATIVA"
+                          ELSE
+                              DISPLAY "MATERIA: " WS-CD-MATERIA " - "
+                                      WS-NM-MATERIA
+                              DISPLAY "TECLE: "
+                                      "<S> PARA CONFIRMAR A EXCLUSAO "
+                                      "OU <QUALQUER TECLA> PARA "
+                                      "CANCELAR"
+                              ACCEPT WS-CONFIRM
+                              IF WS-CONFIRM EQUAL "S" THEN
+                                  SET WS-ST-MATERIA-INATIVA TO TRUE
+                                  MOVE WS-REGISTRO-MATERIA
+                                      TO REG-MATERIA
+                                  REWRITE REG-MATERIA
+                                      INVALID KEY
+                                          DISPLAY "ERRO AO EXCLUIR "
+                                                  "MATERIA"
+                                      NOT INVALID KEY
+                                          DISPLAY "MATERIA EXCLUIDA!"
+                                  END-REWRITE
+                              ELSE
+                                  DISPLAY "EXCLUSAO NAO REALIZADA"
+                              END-IF
+                          END-IF
+                  END-READ
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de materias."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+               CLOSE MATERIAS
+
+           DISPLAY
+               "Tecle: "
+               "<Qualquer tecla> para continuar, ou <f> para finalizar"
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       COPY P-RESOLVE-PATH-M4.
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM DELMAT.
