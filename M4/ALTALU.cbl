@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:ALTERACAO DE DADOS DO ALUNO, mesmo padrao de
+      *         ALTCONTT.cbl no M3.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTALU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ALUNOS ASSIGN TO WS-ALUNOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-ALUNO
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+       COPY FD_ALUNO.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_ALUNO.
+
+       COPY WS_M4_PATHS.
+
+       77 WS-FS        PIC 99.
+           88 FS-OK    VALUE 0.
+
+       77 WS-EXIT              PIC X.
+           88 EXIT-OK          VALUE "F" FALSE "N".
+       77 WS-CONFIRM           PIC X VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***ALTERACAO DE ALUNOS***".
+           PERFORM P100-RESOLVE-PATH.
+
+           SET EXIT-OK     TO FALSE.
+           PERFORM P300-ALTERAR THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM.
+
+       P300-ALTERAR.
+           SET FS-OK       TO TRUE.
+           MOVE SPACES     TO WS-CONFIRM
+
+           OPEN I-O ALUNOS
+              IF FS-OK THEN
+                  DISPLAY "INFORME O CODIGO DO ALUNO"
+                  ACCEPT ID-ALUNO
+                  READ ALUNOS INTO WS-REGISTRO-ALUNO
+                      KEY IS ID-ALUNO
+                      INVALID KEY
+                          DISPLAY "ALUNO NAO EXISTE"
+                      NOT INVALID KEY
+                          DISPLAY "NOME ATUAL: " WS-NM-ALUNO
+                          DISPLAY "INFORME O NOVO NOME: "
+                          ACCEPT WS-NM-ALUNO
+                          DISPLAY "TELEFONE ATUAL: " WS-TL-ALUNO
+                          DISPLAY "INFORME O NOVO TELEFONE: "
+                          ACCEPT WS-TL-ALUNO
+                          DISPLAY "TECLE: <S> PARA CONFIRMAR OU "
+                                  "<QUALQUER TECLA> PARA MANTER O ATUAL"
+                          ACCEPT WS-CONFIRM
+                          IF WS-CONFIRM EQUAL "S" THEN
+                              MOVE WS-REGISTRO-ALUNO TO REG-ALUNO
+                              REWRITE REG-ALUNO
+                                  INVALID KEY
+                                      DISPLAY "ERRO AO ATUALIZAR ALUNO"
+                                  NOT INVALID KEY
+                                      DISPLAY
+                                         "ALUNO ATUALIZADO COM SUCESSO!"
+                              END-REWRITE
+                          ELSE
+                              DISPLAY "ALTERACAO NAO REALIZADA"
+                          END-IF
+                  END-READ
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de alunos."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+               CLOSE ALUNOS
+
+           DISPLAY
+               "Tecle: "
+               "<Qualquer tecla> para continuar, ou <f> para finalizar"
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       COPY P-RESOLVE-PATH-M4.
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM ALTALU.
