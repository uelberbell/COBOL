@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:AREA DE TRABALHO ESPELHANDO REG-MATERIA
+      *         (FD_MATERIAS.cpy). COMPARTILHADO POR CADMAT, LISMAT,
+      *         CONSMAT, ALTMAT E DELMAT.
+      ******************************************************************
+       01 WS-REGISTRO-MATERIA      PIC X(34) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO-MATERIA.
+           03 WS-CD-MATERIA             PIC 9(03).
+           03 WS-NM-MATERIA             PIC X(30).
+           03 WS-ST-MATERIA             PIC X.
+               88 WS-ST-MATERIA-ATIVA   VALUE "A".
+               88 WS-ST-MATERIA-INATIVA VALUE "I".
