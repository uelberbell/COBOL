@@ -0,0 +1,88 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:CONSULTA DE MATERIA POR CODIGO, mesmo
+      *         padrao de CONALU.cbl.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSMAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT MATERIAS ASSIGN TO WS-MATERIAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CD-MATERIA
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MATERIAS.
+       COPY FD_MATERIAS.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_MATERIAS.
+       COPY WS_M4_PATHS.
+
+       77 WS-FS        PIC 99.
+           88 FS-OK    VALUE 0.
+
+       77 WS-EXIT              PIC X.
+           88 EXIT-OK          VALUE "F" FALSE "N".
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***CONSULTA DE MATERIAS***".
+           PERFORM P100-RESOLVE-PATH.
+
+           SET EXIT-OK     TO FALSE.
+           PERFORM P300-CONSULTA THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM.
+
+       P300-CONSULTA.
+           SET FS-OK       TO TRUE.
+
+           OPEN INPUT MATERIAS
+              IF FS-OK THEN
+                  DISPLAY "INFORME O CODIGO DA MATERIA"
+                  ACCEPT CD-MATERIA
+                  READ MATERIAS INTO WS-REGISTRO-MATERIA
+                      KEY IS CD-MATERIA
+                      INVALID KEY
+                          DISPLAY "MATERIA NAO EXISTE"
+                      NOT INVALID KEY
+                          DISPLAY WS-CD-MATERIA " - " WS-NM-MATERIA
+                          IF WS-ST-MATERIA-ATIVA THEN
+                              DISPLAY "STATUS: ATIVA"
+                          ELSE
+                              DISPLAY "STATUS: INATIVA"
+                          END-IF
+                  END-READ
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de materias."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+               CLOSE MATERIAS
+
+           DISPLAY
+               "Tecle: "
+               "<Qualquer tecla> para continuar, ou <f> para finalizar"
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       COPY P-RESOLVE-PATH-M4.
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM CONSMAT.
