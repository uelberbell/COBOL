@@ -3,26 +3,58 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Update: Tabela carregada de STUDENT.DAT em vez de uma lista de
+      *         4 nomes fixos no codigo.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SEARCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO WS-STUDENT-PATH
+      *>        CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>        STUDENT_DATA_DIR, VER P100-RESOLVE-PATH.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CD-STUDENT
+           FILE STATUS IS WS-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD STUDENT.
+       COPY FD_STUDENT.
+
        WORKING-STORAGE SECTION.
 
+       77 WS-FS                PIC 99.
+           88 FS-OK            VALUE 0.
+
+       77 WS-BASE-DIR-STUDENT  PIC X(150) VALUE SPACES.
+       77 WS-STUDENT-PATH      PIC X(200) VALUE SPACES.
+
+      *> Tabela carregada de STUDENT.DAT: como o arquivo e
+      *> lido sequencialmente pela chave primaria, a tabela ja chega
+      *> em ordem ascendente de WS-CHAVE, permitindo o SEARCH ALL.
        01 WS-TABELA.
-           03 WS-REGISTRO      OCCURS 4 TIMES
+           03 WS-REGISTRO      OCCURS 1 TO 500 TIMES
+                               DEPENDING ON WS-QTD
                                ASCENDING KEY IS WS-CHAVE INDEXED BY I.
-               05 WS-CHAVE     PIC 99.
-               05 WS-NOME      PIC X(06).
-       77 WS-POSICAO           PIC 99.
+               05 WS-CHAVE     PIC 9(05).
+               05 WS-NOME      PIC X(20).
+       77 WS-QTD               PIC 9(03) VALUE ZEROS.
+
+       77 WS-POSICAO           PIC 9(05).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM P100-RESOLVE-PATH
+           PERFORM P200-CARREGA-TABELA
 
-           MOVE "01MARCOS02CARLOS03MARINA04ANA   " TO WS-TABELA.
-
-               DISPLAY WS-TABELA
+           IF WS-QTD EQUAL ZEROS THEN
+               DISPLAY "NENHUM REGISTRO ENCONTRADO EM STUDENT.DAT"
+           ELSE
                DISPLAY "DIGITE UM ID PARA ENCONTRAR UM REGISTRO: "
                ACCEPT WS-POSICAO
                SEARCH ALL WS-REGISTRO
@@ -34,7 +66,30 @@
                                        " - "
                                        "NO INDEX: " I
                END-SEARCH
-
+           END-IF
 
             STOP RUN.
+
+       P200-CARREGA-TABELA.
+           OPEN INPUT STUDENT
+           IF FS-OK THEN
+               PERFORM UNTIL WS-FS EQUAL 10
+                   READ STUDENT NEXT RECORD
+                       AT END
+                           MOVE 10 TO WS-FS
+                       NOT AT END
+                           ADD 1 TO WS-QTD
+                           MOVE CD-STUDENT TO WS-CHAVE(WS-QTD)
+                           MOVE NM-STUDENT TO WS-NOME(WS-QTD)
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT
+           ELSE
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE STUDENT."
+               DISPLAY "FILE STATUS: " WS-FS
+           END-IF
+           .
+
+       COPY P-RESOLVE-PATH-STUDENT.
+
        END PROGRAM SEARCH.
