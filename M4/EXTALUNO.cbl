@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:EXTRATO DELIMITADO POR VIRGULA (CSV) DE CDALUNO.DAT
+      *         PARA ENVIO AO SISTEMA DA SECRETARIA ACADEMICA
+      *, MESMO PADRAO DO EXTRATO DE CONTATOS
+      *         (EXPCNTT.cbl).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTALUNO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CDALUNO ASSIGN TO WS-CDALUNO-PATH
+      *>          CAMINHO RESOLVIDO EM TEMPO DE EXECUCAO A PARTIR DE
+      *>          M4_DATA_DIR, VER P100-RESOLVE-PATH.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-ALUNO
+               FILE STATUS IS WS-FS.
+
+               SELECT EXTRATO ASSIGN TO WS-CDALUNO-EXTRATO-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CDALUNO.
+       COPY CFPK0001.
+
+       FD EXTRATO.
+       01 WS-LINHA-EXT             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_M4_PATHS.
+
+       77 WS-FS                    PIC 99.
+           88 FS-OK                VALUE 0.
+       77 WS-FS-EXT                PIC 99.
+           88 FS-EXT-OK            VALUE 0.
+
+       77 ES-EOF                   PIC X.
+           88 EOF-OK                VALUE "S" FALSE "N".
+
+       77 WS-TOTAL-EXTRAIDOS       PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***EXTRATO DE ALUNOS PARA A SECRETARIA***".
+           PERFORM P100-RESOLVE-PATH.
+
+           PERFORM P300-EXTRAI
+
+           DISPLAY "EXTRATO CONCLUIDO: " WS-TOTAL-EXTRAIDOS
+                   " ALUNO(S) GRAVADO(S) EM " WS-CDALUNO-EXTRATO-PATH.
+
+            STOP RUN.
+
+       P300-EXTRAI.
+           MOVE ZEROS       TO WS-TOTAL-EXTRAIDOS
+           SET EOF-OK       TO FALSE
+           SET FS-OK        TO TRUE
+
+           OPEN INPUT CDALUNO
+               IF NOT FS-OK THEN
+                   DISPLAY "Erro ao abrir arquivo de alunos."
+                   DISPLAY "FILE STATUS: " WS-FS
+               ELSE
+                   OPEN OUTPUT EXTRATO
+                       IF NOT FS-EXT-OK THEN
+                           DISPLAY "Erro ao abrir arquivo de"
+                                   " extrato."
+                           DISPLAY "FILE STATUS: " WS-FS-EXT
+                       ELSE
+                           MOVE "ID,NOME,TELEFONE" TO WS-LINHA-EXT
+                           WRITE WS-LINHA-EXT
+
+                           PERFORM UNTIL EOF-OK
+                               READ CDALUNO NEXT RECORD
+                                   AT END
+                                       SET EOF-OK TO TRUE
+                                   NOT AT END
+                                       PERFORM P310-GRAVA-LINHA
+                                       ADD 1 TO WS-TOTAL-EXTRAIDOS
+                               END-READ
+                           END-PERFORM
+                       END-IF
+                       CLOSE EXTRATO
+               END-IF
+               CLOSE CDALUNO
+           .
+
+       P310-GRAVA-LINHA.
+           MOVE SPACES TO WS-LINHA-EXT
+           STRING ID-ALUNO DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(NM-ALUNO) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  TL-ALUNO DELIMITED BY SIZE
+                  INTO WS-LINHA-EXT
+           WRITE WS-LINHA-EXT
+           .
+
+       COPY P-RESOLVE-PATH-M4.
+
+       END PROGRAM EXTALUNO.
