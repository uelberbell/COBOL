@@ -0,0 +1,269 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:BOLETIM ESCOLAR COMPLETO DO ALUNO, JUNTANDO
+      *         ALUNOS.DAT + MATERIAS.DAT + NOTAS.DAT. SUBSTITUI O
+      *         CALCULO AVULSO DE CFPP999D.COB POR UM EXTRATO COM TODAS
+      *         AS MATERIAS JA LANCADAS PARA O ALUNO INFORMADO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOLETIM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ALUNOS ASSIGN TO WS-ALUNOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-ALUNO
+               FILE STATUS IS WS-FS-ALUNO.
+
+               SELECT MATERIAS ASSIGN TO WS-MATERIAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CD-MATERIA
+               FILE STATUS IS WS-FS-MATERIA.
+
+               SELECT NOTAS ASSIGN TO WS-NOTAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NT-CHAVE
+               ALTERNATE RECORD KEY IS NT-ID-ALUNO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+               SELECT BOLETIM-HIST ASSIGN TO WS-BOLETIM-HIST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-HIST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+       COPY FD_ALUNO.
+
+       FD MATERIAS.
+       COPY FD_MATERIAS.
+
+       FD NOTAS.
+       COPY FD_NOTAS.
+
+       FD BOLETIM-HIST.
+       COPY FD_BOLETHIST.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_ALUNO.
+       COPY WS_MATERIAS.
+       COPY WS_NOTAS.
+       COPY WS_M4_PATHS.
+
+       77 WS-FS             PIC 99.
+           88 FS-OK         VALUE 0.
+       77 WS-FS-ALUNO       PIC 99.
+           88 FS-ALUNO-OK   VALUE 0.
+       77 WS-FS-MATERIA     PIC 99.
+           88 FS-MATERIA-OK VALUE 0.
+       77 WS-FS-HIST        PIC 99.
+           88 FS-HIST-OK    VALUE 0.
+
+       77 WS-HIST-DATA              PIC 9(08).
+       77 WS-HIST-HORA              PIC 9(08).
+
+       77 WS-EXIT                  PIC X.
+           88 EXIT-OK              VALUE "F" FALSE "N".
+
+       77 ES-FIM-NOTAS              PIC X.
+           88 FIM-NOTAS-ALUNO       VALUE "S" FALSE "N".
+
+       77 WS-ID-ALUNO-CONS          PIC 9(03).
+
+       77 WS-TOTAL-MATERIAS         PIC 9(03) VALUE ZEROS.
+       77 WS-TOTAL-APROVADO         PIC 9(03) VALUE ZEROS.
+       77 WS-TOTAL-REPROVADO        PIC 9(03) VALUE ZEROS.
+       77 WS-SOMA-MEDIAS            PIC 9(05)V99 VALUE ZEROS.
+       77 WS-MEDIA-GERAL            PIC 9(02)V99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***BOLETIM ESCOLAR DO ALUNO***".
+           PERFORM P100-RESOLVE-PATH.
+
+           SET EXIT-OK     TO FALSE.
+           PERFORM P300-BOLETIM THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM.
+
+       P300-BOLETIM.
+           SET FS-ALUNO-OK      TO TRUE
+           SET FS-MATERIA-OK    TO TRUE
+           SET FS-OK            TO TRUE
+           MOVE ZEROS           TO WS-TOTAL-MATERIAS
+                                    WS-TOTAL-APROVADO
+                                    WS-TOTAL-REPROVADO
+                                    WS-SOMA-MEDIAS
+                                    WS-MEDIA-GERAL
+
+           DISPLAY "CODIGO DO ALUNO: "
+           ACCEPT WS-ID-ALUNO-CONS
+
+           OPEN INPUT ALUNOS
+               IF FS-ALUNO-OK THEN
+                   MOVE WS-ID-ALUNO-CONS TO ID-ALUNO
+                   READ ALUNOS INTO WS-REGISTRO-ALUNO
+                       KEY IS ID-ALUNO
+                       INVALID KEY
+                           DISPLAY "ALUNO NAO CADASTRADO"
+                       NOT INVALID KEY
+                           PERFORM P310-EXIBE-CABECALHO
+                           PERFORM P320-JUNTA-NOTAS
+                           PERFORM P330-EXIBE-RESUMO
+                           PERFORM P340-GRAVA-HIST
+                   END-READ
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de alunos."
+                   DISPLAY "FILE STATUS: " WS-FS-ALUNO
+               END-IF
+           CLOSE ALUNOS
+
+           DISPLAY
+               "Tecle: "
+               "<Qualquer tecla> para continuar, ou <f> para finalizar"
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       P310-EXIBE-CABECALHO.
+           DISPLAY "*********************************************"
+           DISPLAY "---------------BOLETIM ESCOLAR--------------"
+           DISPLAY "*********************************************"
+           DISPLAY "ALUNO: " WS-ID-ALUNO " - " WS-NM-ALUNO
+           .
+
+       P320-JUNTA-NOTAS.
+           OPEN INPUT NOTAS
+               IF FS-OK THEN
+                   MOVE WS-ID-ALUNO-CONS TO NT-ID-ALUNO
+                   SET FIM-NOTAS-ALUNO TO FALSE
+                   START NOTAS KEY IS EQUAL NT-ID-ALUNO
+                       INVALID KEY
+                           SET FIM-NOTAS-ALUNO TO TRUE
+                   END-START
+
+                   PERFORM UNTIL FIM-NOTAS-ALUNO
+                       READ NOTAS NEXT RECORD INTO WS-REGISTRO-NOTA
+                           AT END
+                               SET FIM-NOTAS-ALUNO TO TRUE
+                           NOT AT END
+                               IF WS-NT-ID-ALUNO NOT EQUAL
+                                       WS-ID-ALUNO-CONS THEN
+                                   SET FIM-NOTAS-ALUNO TO TRUE
+                               ELSE
+                                   PERFORM P325-EXIBE-MATERIA
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de notas."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+               CLOSE NOTAS
+           .
+
+       P325-EXIBE-MATERIA.
+           SET FS-MATERIA-OK   TO TRUE
+           OPEN INPUT MATERIAS
+               IF FS-MATERIA-OK THEN
+                   MOVE WS-NT-CD-MATERIA TO CD-MATERIA
+                   READ MATERIAS INTO WS-REGISTRO-MATERIA
+                       KEY IS CD-MATERIA
+                       INVALID KEY
+                           MOVE "MATERIA DESCONHECIDA" TO WS-NM-MATERIA
+                   END-READ
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de materias."
+                   DISPLAY "FILE STATUS: " WS-FS-MATERIA
+                   MOVE "MATERIA DESCONHECIDA" TO WS-NM-MATERIA
+               END-IF
+           CLOSE MATERIAS
+
+           DISPLAY "----------------------------------------"
+           DISPLAY "MATERIA: " WS-NT-CD-MATERIA " - " WS-NM-MATERIA
+           DISPLAY "NOTAS: " WS-NT-NOTA1 " " WS-NT-NOTA2 " "
+                   WS-NT-NOTA3 " " WS-NT-NOTA4
+           IF WS-NT-NOTA-REC > ZEROS THEN
+               DISPLAY "NOTA RECUPERACAO: " WS-NT-NOTA-REC
+           END-IF
+           DISPLAY "MEDIA:  " WS-NT-MEDIA
+           DISPLAY "STATUS: " WS-NT-STATUS
+
+           ADD 1 TO WS-TOTAL-MATERIAS
+           ADD WS-NT-MEDIA TO WS-SOMA-MEDIAS
+           IF WS-NT-STATUS EQUAL "APROVADO" THEN
+               ADD 1 TO WS-TOTAL-APROVADO
+           ELSE
+               ADD 1 TO WS-TOTAL-REPROVADO
+           END-IF
+           .
+
+       P330-EXIBE-RESUMO.
+           IF WS-TOTAL-MATERIAS > ZEROS THEN
+               COMPUTE WS-MEDIA-GERAL =
+                       WS-SOMA-MEDIAS / WS-TOTAL-MATERIAS
+                   ON SIZE ERROR
+                       MOVE ZEROS TO WS-MEDIA-GERAL
+               END-COMPUTE
+           END-IF
+
+           DISPLAY "========================================"
+           DISPLAY "TOTAL DE MATERIAS LANCADAS: " WS-TOTAL-MATERIAS
+           DISPLAY "APROVADO EM:                " WS-TOTAL-APROVADO
+           DISPLAY "REPROVADO EM:               " WS-TOTAL-REPROVADO
+           DISPLAY "MEDIA GERAL DO ALUNO:       " WS-MEDIA-GERAL
+           DISPLAY "========================================"
+           .
+
+       P340-GRAVA-HIST.
+           ACCEPT WS-HIST-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-HIST-HORA FROM TIME
+
+           SET FS-HIST-OK TO TRUE
+           OPEN EXTEND BOLETIM-HIST
+               IF WS-FS-HIST EQUAL 35 THEN
+                   OPEN OUTPUT BOLETIM-HIST
+               END-IF
+
+               IF FS-HIST-OK THEN
+                   MOVE SPACES TO WS-LINHA-BOLETIM-HIST
+                   STRING WS-HIST-DATA DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          WS-HIST-HORA DELIMITED BY SIZE
+                          " ALUNO:" DELIMITED BY SIZE
+                          WS-ID-ALUNO-CONS DELIMITED BY SIZE
+                          " MATERIAS:" DELIMITED BY SIZE
+                          WS-TOTAL-MATERIAS DELIMITED BY SIZE
+                          " APROVADO:" DELIMITED BY SIZE
+                          WS-TOTAL-APROVADO DELIMITED BY SIZE
+                          " REPROVADO:" DELIMITED BY SIZE
+                          WS-TOTAL-REPROVADO DELIMITED BY SIZE
+                          " MEDIA:" DELIMITED BY SIZE
+                          WS-MEDIA-GERAL DELIMITED BY SIZE
+                          INTO WS-LINHA-BOLETIM-HIST
+                   WRITE WS-LINHA-BOLETIM-HIST
+               ELSE
+                   DISPLAY "ERRO AO ABRIR BOLETIM-HIST.DAT - "
+                           "FILE STATUS: " WS-FS-HIST
+               END-IF
+               CLOSE BOLETIM-HIST
+           .
+
+       COPY P-RESOLVE-PATH-M4.
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM BOLETIM.
