@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:ALTERACAO DE MATERIA, mesmo padrao de
+      *         ALTALU.cbl.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTMAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT MATERIAS ASSIGN TO WS-MATERIAS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CD-MATERIA
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MATERIAS.
+       COPY FD_MATERIAS.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_MATERIAS.
+       COPY WS_M4_PATHS.
+
+       77 WS-FS        PIC 99.
+           88 FS-OK    VALUE 0.
+
+       77 WS-EXIT              PIC X.
+           88 EXIT-OK          VALUE "F" FALSE "N".
+       77 WS-CONFIRM           PIC X VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***ALTERACAO DE MATERIAS***".
+           PERFORM P100-RESOLVE-PATH.
+
+           SET EXIT-OK     TO FALSE.
+           PERFORM P300-ALTERAR THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM.
+
+       P300-ALTERAR.
+           SET FS-OK       TO TRUE.
+           MOVE SPACES     TO WS-CONFIRM
+
+           OPEN I-O MATERIAS
+              IF FS-OK THEN
+                  DISPLAY "INFORME O CODIGO DA MATERIA"
+                  ACCEPT CD-MATERIA
+                  READ MATERIAS INTO WS-REGISTRO-MATERIA
+                      KEY IS CD-MATERIA
+                      INVALID KEY
+                          DISPLAY "MATERIA NAO EXISTE"
+                      NOT INVALID KEY
+                          DISPLAY "NOME ATUAL: " WS-NM-MATERIA
+                          DISPLAY "INFORME O NOVO NOME: "
+                          ACCEPT WS-NM-MATERIA
+                          DISPLAY "TECLE: <S> PARA CONFIRMAR OU "
+                                  "<QUALQUER TECLA> PARA MANTER O ATUAL"
+                          ACCEPT WS-CONFIRM
+                          IF WS-CONFIRM EQUAL "S" THEN
+                              MOVE WS-REGISTRO-MATERIA TO REG-MATERIA
+                              REWRITE REG-MATERIA
+                                  INVALID KEY
+                                      DISPLAY
+                                          "ERRO AO ATUALIZAR MATERIA"
+                                  NOT INVALID KEY
+                                      DISPLAY
+                                       "MATERIA ATUALIZADA COM SUCESSO!"
+                              END-REWRITE
+                          ELSE
+                              DISPLAY "ALTERACAO NAO REALIZADA"
+                          END-IF
+                  END-READ
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de materias."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+               CLOSE MATERIAS
+
+           DISPLAY
+               "Tecle: "
+               "<Qualquer tecla> para continuar, ou <f> para finalizar"
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       COPY P-RESOLVE-PATH-M4.
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM ALTMAT.
