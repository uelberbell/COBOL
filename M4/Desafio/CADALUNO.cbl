@@ -12,8 +12,7 @@
            DECIMAL-POINT IS COMMA.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT CDALUNO ASSIGN TO
-             "C:\Users\escrtorio\Documents\COBOL\M4\Desafio\CDALUNO.DAT"
+               SELECT CDALUNO ASSIGN TO WS-CDALUNO-PATH
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS ID-ALUNO
@@ -26,6 +25,8 @@
 
 
        WORKING-STORAGE SECTION.
+       COPY WS_M4_PATHS.
+
        01 WS-CAD           PIC X(32) VALUE SPACES.
        01 FILLER REDEFINES WS-CAD.
            03 WS-ID-ALUNO          PIC 9(03).
@@ -51,6 +52,7 @@
 
            DISPLAY LK-MENSAGEM.
            SET EXIT-OK     TO FALSE.
+           PERFORM P100-RESOLVE-PATH.
 
       *>  *----------------------------------------------------------------------*
       *>                              ***CADASTRO***
@@ -106,4 +108,7 @@
            P300FIM.
            P900FIM.
             GOBACK.
+
+       COPY P-RESOLVE-PATH-M4.
+
        END PROGRAM CADALUNO.
