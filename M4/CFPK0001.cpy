@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:LAYOUT DO REGISTRO DO ARQUIVO CDALUNO.DAT. COPIADO POR
+      *         CADALUNO (Desafio E Desafio_M4)
+      *         PARA OS DOIS COMPARTILHAREM O MESMO LAYOUT DE REGISTRO.
+      ******************************************************************
+       01 FD-ALUNO.
+           03 ID-ALUNO              PIC 9(03).
+           03 NM-ALUNO              PIC A(20).
+           03 TL-ALUNO              PIC 9(09).
