@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:EXCLUSAO (SOFT-DELETE) DE ALUNO, mesmo
+      *         padrao de DELCNTT.cbl no M3.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELALU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ALUNOS ASSIGN TO WS-ALUNOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-ALUNO
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+       COPY FD_ALUNO.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_ALUNO.
+
+       COPY WS_M4_PATHS.
+
+       77 WS-FS        PIC 99.
+           88 FS-OK    VALUE 0.
+
+       77 WS-EXIT              PIC X.
+           88 EXIT-OK          VALUE "F" FALSE "N".
+       77 WS-CONFIRM           PIC X VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***EXCLUSAO DE ALUNOS***".
+           PERFORM P100-RESOLVE-PATH.
+
+           SET EXIT-OK     TO FALSE.
+           PERFORM P300-DELETA THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM.
+
+       P300-DELETA.
+           SET FS-OK       TO TRUE.
+           MOVE SPACES     TO WS-CONFIRM
+
+           OPEN I-O ALUNOS
+              IF FS-OK THEN
+                  DISPLAY "INFORME O CODIGO DO ALUNO"
+                  ACCEPT ID-ALUNO
+                  READ ALUNOS INTO WS-REGISTRO-ALUNO
+                      KEY IS ID-ALUNO
+                      INVALID KEY
+                          DISPLAY "ALUNO NAO EXISTE"
+                      NOT INVALID KEY
+                          IF WS-ST-ALUNO-INATIVO THEN
+                              DISPLAY "ALUNO JA ESTA INATIVO"
+                          ELSE
+                              DISPLAY "ALUNO: " WS-ID-ALUNO " - "
+                                      WS-NM-ALUNO
+                              DISPLAY "TECLE: "
+                                      "<S> PARA CONFIRMAR A EXCLUSAO "
+                                      "OU <QUALQUER TECLA> PARA "
+                                      "CANCELAR"
+                              ACCEPT WS-CONFIRM
+                              IF WS-CONFIRM EQUAL "S" THEN
+                                  SET WS-ST-ALUNO-INATIVO TO TRUE
+                                  MOVE WS-REGISTRO-ALUNO  TO REG-ALUNO
+                                  REWRITE REG-ALUNO
+                                      INVALID KEY
+                                          DISPLAY "ERRO AO EXCLUIR "
+                                                  "ALUNO"
+                                      NOT INVALID KEY
+                                          DISPLAY "ALUNO EXCLUIDO!"
+                                  END-REWRITE
+                              ELSE
+                                  DISPLAY "EXCLUSAO NAO REALIZADA"
+                              END-IF
+                          END-IF
+                  END-READ
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de alunos."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+               CLOSE ALUNOS
+
+           DISPLAY
+               "Tecle: "
+               "<Qualquer tecla> para continuar, ou <f> para finalizar"
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       COPY P-RESOLVE-PATH-M4.
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM DELALU.
