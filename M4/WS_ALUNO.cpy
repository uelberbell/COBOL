@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:AREA DE TRABALHO ESPELHANDO REG-ALUNO (FD_ALUNO.cpy).
+      *         COMPARTILHADO POR CADALU, LISALU, CONALU, ALTALU E
+      *         DELALU PARA EVITAR DIVERGENCIA DE LAYOUT.
+      ******************************************************************
+       01 WS-REGISTRO-ALUNO        PIC X(43) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO-ALUNO.
+           03 WS-ID-ALUNO               PIC 9(03).
+           03 WS-NM-ALUNO               PIC X(30).
+           03 WS-TL-ALUNO               PIC 9(09).
+           03 WS-ST-ALUNO               PIC X.
+               88 WS-ST-ALUNO-ATIVO     VALUE "A".
+               88 WS-ST-ALUNO-INATIVO   VALUE "I".
