@@ -35,6 +35,10 @@
             DISPLAY "(08) - CONSULTAR MATERIAS"
             DISPLAY "(09) - ALTERAR MATERIA"
             DISPLAY "(10) - EXCLUIR MATERIA"
+            DISPLAY "--------------------------------------------------"
+            DISPLAY "(11) - CADASTRAR NOTA DE ALUNO EM MATERIA"
+            DISPLAY "(12) - EMITIR BOLETIM ESCOLAR DO ALUNO"
+            DISPLAY "(13) - IMPRIMIR MAPA DE ASSENTOS DA TURMA"
             DISPLAY " "
             DISPLAY "       OU DIGITE <S> PARA SAIR"
                ACCEPT WS-OPCAO
@@ -43,44 +47,69 @@
 
                    WHEN "1"
                    MOVE "INCLUIR NOVO ALUNO" TO WS-MENSAGEM
-                   CALL "CAMINHO DO PROGRAMA CHAMDO" USING WS-COM-AREA
+                   CALL "CADALU" USING WS-COM-AREA
+                   CANCEL "CADALU"
 
 
                    WHEN "2"
                    MOVE "LISTANDO TODOS ALUNOS" TO WS-MENSAGEM
-                   CALL "CAMINHO DO PROGRAMA CHAMADO" USING WS-COM-AREA
+                   CALL "LISALU" USING WS-COM-AREA
+                   CANCEL "LISALU"
 
                    WHEN "3"
                    MOVE "CONSULTA DE ALUNO POR CODIGO" TO WS-MENSAGEM
-                   CALL "CAMINHO DO PROGRAMA CHAMADO" USING WS-COM-AREA
+                   CALL "CONALU" USING WS-COM-AREA
+                   CANCEL "CONALU"
 
                    WHEN "4"
                    MOVE "ALTERACAO DE DADOS DO ALUNO" TO WS-MENSAGEM
-                   CALL "CAMINHO.." USING WS-COM-AREA
+                   CALL "ALTALU" USING WS-COM-AREA
+                   CANCEL "ALTALU"
 
                    WHEN "5"
                    MOVE "EXLUIR ALUNO" TO WS-MENSAGEM
-                   CALL "CAMINHO" USING WS-COM-AREA
+                   CALL "DELALU" USING WS-COM-AREA
+                   CANCEL "DELALU"
 
                    WHEN "6"
                    MOVE "CADASTRAR NOVA MATERIA" TO WS-MENSAGEM
-                   CALL "CAMINHO" USING WS-COM-AREA
+                   CALL "CADMAT" USING WS-COM-AREA
+                   CANCEL "CADMAT"
 
                    WHEN "7"
                    MOVE "LISTANDO MATERIAS" TO WS-MENSAGEM
-                   CALL "CAMINHO..." USING WS-COM-AREA
+                   CALL "LISMAT" USING WS-COM-AREA
+                   CANCEL "LISMAT"
 
                    WHEN "8"
                    MOVE "CONSULTAR MATERIAS" TO WS-MENSAGEM
-                   CALL "CAMINHO..." USING WS-COM-AREA
+                   CALL "CONSMAT" USING WS-COM-AREA
+                   CANCEL "CONSMAT"
 
                    WHEN "9"
                    MOVE "ALTERACAO DE MATERIA" TO WS-MENSAGEM
-                   CALL "CAMINHO..." USING WS-COM-AREA
+                   CALL "ALTMAT" USING WS-COM-AREA
+                   CANCEL "ALTMAT"
 
                    WHEN "10"
                    MOVE "EXLUINDO MATERIA" TO WS-MENSAGEM
-                   CALL "CAMINHO...0" USING WS-COM-AREA
+                   CALL "DELMAT" USING WS-COM-AREA
+                   CANCEL "DELMAT"
+
+                   WHEN "11"
+                   MOVE "CADASTRAR NOTA" TO WS-MENSAGEM
+                   CALL "CADNOTA" USING WS-COM-AREA
+                   CANCEL "CADNOTA"
+
+                   WHEN "12"
+                   MOVE "BOLETIM ESCOLAR" TO WS-MENSAGEM
+                   CALL "BOLETIM" USING WS-COM-AREA
+                   CANCEL "BOLETIM"
+
+                   WHEN "13"
+                   MOVE "MAPA DE ASSENTOS" TO WS-MENSAGEM
+                   CALL "MAPASSEN" USING WS-COM-AREA
+                   CANCEL "MAPASSEN"
 
                    WHEN "S"
                    DISPLAY "***********VOLTE SEMPRE!!!***********"
