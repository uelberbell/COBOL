@@ -0,0 +1,90 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:CONSULTA DE ALUNO POR CODIGO, mesmo padrao
+      *         de CONSCTT.cbl no M3.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONALU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ALUNOS ASSIGN TO WS-ALUNOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-ALUNO
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+       COPY FD_ALUNO.
+
+       WORKING-STORAGE SECTION.
+
+       COPY WS_ALUNO.
+
+       COPY WS_M4_PATHS.
+
+       77 WS-FS        PIC 99.
+           88 FS-OK    VALUE 0.
+
+       77 WS-EXIT              PIC X.
+           88 EXIT-OK          VALUE "F" FALSE "N".
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+           03 LK-MENSAGEM      PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+           DISPLAY "***CONSULTA DE ALUNOS***".
+           PERFORM P100-RESOLVE-PATH.
+
+           SET EXIT-OK     TO FALSE.
+           PERFORM P300-CONSULTA THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM.
+
+       P300-CONSULTA.
+           SET FS-OK       TO TRUE.
+
+           OPEN INPUT ALUNOS
+              IF FS-OK THEN
+                  DISPLAY "INFORME O CODIGO DO ALUNO"
+                  ACCEPT ID-ALUNO
+                  READ ALUNOS INTO WS-REGISTRO-ALUNO
+                      KEY IS ID-ALUNO
+                      INVALID KEY
+                          DISPLAY "ALUNO NAO EXISTE"
+                      NOT INVALID KEY
+                          DISPLAY WS-ID-ALUNO " - " WS-NM-ALUNO
+                          DISPLAY "TELEFONE: " WS-TL-ALUNO
+                          IF WS-ST-ALUNO-ATIVO THEN
+                              DISPLAY "STATUS: ATIVO"
+                          ELSE
+                              DISPLAY "STATUS: INATIVO"
+                          END-IF
+                  END-READ
+               ELSE
+                   DISPLAY "Erro ao abrir arquivo de alunos."
+                   DISPLAY "FILE STATUS: " WS-FS
+               END-IF
+               CLOSE ALUNOS
+
+           DISPLAY
+               "Tecle: "
+               "<Qualquer tecla> para continuar, ou <f> para finalizar"
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       COPY P-RESOLVE-PATH-M4.
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM CONALU.
