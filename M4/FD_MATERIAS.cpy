@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author:UELBER PEREIRA DE JESUS
+      * Purpose:LAYOUT DO REGISTRO DO ARQUIVO MATERIAS.DAT. COPIADO
+      *         POR CADMAT, LISMAT, CONSMAT, ALTMAT E DELMAT PARA
+      *         GARANTIR QUE TODOS OS PROGRAMAS USEM O MESMO LAYOUT
+      *         DE REGISTRO (mesmo padrao de FD_ALUNO.cpy).
+      ******************************************************************
+       01 REG-MATERIA.
+           03 CD-MATERIA               PIC 9(03).
+           03 NM-MATERIA               PIC X(30).
+      *> Status da materia (soft-delete, mesmo padrao do ST-ALUNO):
+      *> "A" = ATIVA, "I" = INATIVA.
+           03 ST-MATERIA               PIC X.
+               88 ST-MATERIA-ATIVA     VALUE "A".
+               88 ST-MATERIA-INATIVA   VALUE "I".
