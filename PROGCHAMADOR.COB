@@ -14,9 +14,15 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 WS-AREA.
-           02 WS-RS        PIC 99.
-           02 WS-N1        PIC 99.
-           02 WS-N2        PIC 99.
+           02 WS-OP        PIC X.
+           02 WS-RS        PIC S9(07)V99.
+           02 WS-N1        PIC S9(07)V99.
+           02 WS-N2        PIC S9(07)V99.
+      *>      Protecao contra divisao por zero de PROGCHAMADO; nao
+      *>      usada aqui, pois esta chamada e sempre uma soma, mas
+      *>      precisa existir no mesmo lugar na area de comunicacao
+      *>      para nao desalinhar os campos por referencia.
+           02 WS-ERRO      PIC X.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -24,10 +30,11 @@
 
            DISPLAY "PROGRAMA CHAMADOR"
 
-           INITIALISE WS-AREA
+           INITIALIZE WS-AREA
 
-           SET WS-N1   TO 5
-           SET WS-N2   TO 3
+           MOVE "+"    TO WS-OP
+           MOVE 5      TO WS-N1
+           MOVE 3      TO WS-N2
 
            DISPLAY 'CHAMANDO PROGRAMA...'
       *>     EU POSSO USAR O NOME DO PROGRAMADO CHAMADO OU O CAMINHO
