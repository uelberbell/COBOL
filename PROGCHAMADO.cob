@@ -3,25 +3,55 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Update: Generalizado para as quatro operacoes (+,-,*,/) via
+      *         WS-OP, para servir de sub-rotina aritmetica compartilhada
+      *         entre PROGCHAMADOR e ccapp.
+      * Update: Campos com casas decimais e protecao contra divisao por
+      *         zero, sinalizada em WS-ERRO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCHAMADO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        LINKAGE SECTION.
        01 PARAMETRES.
-           02 WS-RETURN PIC 99 VALUE 0.
-           02 WS-NUM1   PIC 99 VALUE 0.
-           02 WS-NUM2   PIC 99 VALUE 0.
+           02 WS-OP     PIC X        VALUE "+".
+           02 WS-RETURN PIC S9(07)V99 VALUE 0.
+           02 WS-NUM1   PIC S9(07)V99 VALUE 0.
+           02 WS-NUM2   PIC S9(07)V99 VALUE 0.
+      *>      "S" QUANDO A OPERACAO NAO PUDE SER REALIZADA:
+      *>      ATE AGORA, SOMENTE DIVISAO POR ZERO.
+           02 WS-ERRO   PIC X        VALUE "N".
 
        PROCEDURE DIVISION USING PARAMETRES.
        MAIN-PROCEDURE.
            DISPLAY "PROGRAMA CHAMDO"
            DISPLAY 'RECEBEU WS-NUM1:' WS-NUM1
            DISPLAY 'RECEBU WS-NUM2: ' WS-NUM2
-           
 
-           COMPUTE WS-RETURN = WS-NUM1 + WS-NUM2
+           MOVE "N" TO WS-ERRO
+
+           EVALUATE WS-OP
+               WHEN "+"
+                   COMPUTE WS-RETURN = WS-NUM1 + WS-NUM2
+               WHEN "-"
+                   SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RETURN
+               WHEN "*"
+                   MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RETURN
+               WHEN "/"
+                   IF WS-NUM2 EQUAL ZEROS THEN
+                       MOVE "S" TO WS-ERRO
+                       MOVE ZEROS TO WS-RETURN
+                   ELSE
+                       DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RETURN
+                   END-IF
+               WHEN OTHER
+                   COMPUTE WS-RETURN = WS-NUM1 + WS-NUM2
+           END-EVALUATE
 
            GOBACK.
        END PROGRAM PROGCHAMADO.
