@@ -22,37 +22,48 @@
            02 WS-MATERIA           PIC A(20) VALUE SPACES.
            02 WS-STATUS            PIC A(10) VALUE SPACES.
 
-
-       01 WS-NOTAS.
-           02 WS-NOTA1                PIC 9(02)V99.
-           02 WS-NOTA2                PIC 9(02)V99.
-           02 WS-NOTA3                PIC 9(02)V99.
-           02 WS-NOTA4                PIC 9(02)V99.
-
-       77 WS-SOMA                     PIC 9(02)V9(02).
+      *> Quantidade de notas/pesos lancados e tabela de tamanho
+      *> variavel, substituindo os campos fixos WS-NOTA1-4
+      *> para permitir qualquer quantidade de notas ponderadas.
+       77 WS-QTD-NOTAS                PIC 9(02) VALUE ZEROS.
+       01 WS-NOTAS-TAB.
+           03 WS-NOTA-ITEM OCCURS 1 TO 10 TIMES
+                           DEPENDING ON WS-QTD-NOTAS
+                           INDEXED BY TB-NOTA-IDX.
+               05 WS-NOTA-VALOR        PIC 9(02)V99.
+               05 WS-NOTA-PESO         PIC 9(02)V99.
+
+       77 WS-SOMA                     PIC 9(04)V9(02).
+       77 WS-SOMA-PESO                PIC 9(04)V99.
        77 WS-CONDICAO                 PIC A(01).
        77 WS-DATACONS                 PIC X(10).
 
+      *> Nota de corte para aprovacao, configuravel via a
+      *> variavel de ambiente M4_NOTA_CORTE_DECIMOS (decimos de ponto,
+      *> ex.: "069" = 6,9), mesmo mecanismo usado pelo subsistema de
+      *> notas do M4 (WS_M4_PATHS.cpy/P-RESOLVE-PATH-M4.cpy).
+       77 WS-NOTA-CORTE-ENV           PIC X(04) VALUE SPACES.
+       77 WS-NOTA-CORTE-DECIMOS       PIC 9(03) VALUE 069.
+       77 WS-NOTA-CORTE               PIC 9(02)V99 VALUE 6,9.
+
 
 
        PROCEDURE DIVISION.
                    PERFORM P00-INICIO
-                   PERFORM P00-CAPT1       THRU    P00-CAPT4.
+                   PERFORM P00-CAPTURA-NOTAS.
                    PERFORM P100-CALC       THRU    P200-RESULT.
                    PERFORM PCOND-00
                    PERFORM P300-FIM.
 
 
-                   INITIALISE WS-MEDIA
-                              WS-NOTAS.
-
-
        P00-INICIO.
 
+            INITIALIZE WS-MEDIA WS-SOMA WS-SOMA-PESO WS-QTD-NOTAS.
+
             DISPLAY "*********************************************"
             DISPLAY "---------------BOLETIM ESCOLAR--------------"
             DISPLAY "*********************************************".
-            
+
 
 
             DISPLAY "DIGITE O NOME DO ALUNO: "
@@ -60,78 +71,84 @@
             DISPLAY "DIGITE A MATERIA: "
             ACCEPT WS-MATERIA.
 
+            ACCEPT WS-NOTA-CORTE-ENV FROM ENVIRONMENT
+                "M4_NOTA_CORTE_DECIMOS"
+            IF WS-NOTA-CORTE-ENV NOT EQUAL SPACES
+                    AND WS-NOTA-CORTE-ENV IS NUMERIC THEN
+                MOVE WS-NOTA-CORTE-ENV TO WS-NOTA-CORTE-DECIMOS
+                COMPUTE WS-NOTA-CORTE = WS-NOTA-CORTE-DECIMOS / 10
+            END-IF.
+
 
 
        P00-ERRO.
                DISPLAY "ALGO DEU ERRADO, VERIFIQUE E TENTE NOVAMENTE!".
 
 
-       P00-CAPT1.
-            DISPLAY "DIGITE A PRIMEIRA NOTA PARA A MATERIA: " WS-MATERIA
-            ACCEPT WS-NOTA1
-               IF (WS-NOTA1 <= 0) OR (WS-NOTA1 > 10) OR WS-NOTA1 NOT
-                   IS NUMERIC THEN
+       P00-CAPTURA-NOTAS.
+           DISPLAY "QUANTAS NOTAS SERAO LANCADAS PARA A MATERIA: "
+                   WS-MATERIA
+           ACCEPT WS-QTD-NOTAS
+           PERFORM UNTIL WS-QTD-NOTAS IS NUMERIC
+                   AND WS-QTD-NOTAS >= 1 AND WS-QTD-NOTAS <= 10
+               DISPLAY "*********************************"
+               DISPLAY "*****VALOR DIGITADO INVALIDO*****"
+               DISPLAY "*********************************"
+               DISPLAY "QUANTAS NOTAS SERAO LANCADAS (1 A 10): "
+               ACCEPT WS-QTD-NOTAS
+           END-PERFORM
+
+           PERFORM VARYING TB-NOTA-IDX FROM 1 BY 1
+                   UNTIL TB-NOTA-IDX > WS-QTD-NOTAS
+               DISPLAY "DIGITE A NOTA " TB-NOTA-IDX " PARA A MATERIA: "
+                       WS-MATERIA
+               ACCEPT WS-NOTA-VALOR(TB-NOTA-IDX)
+               PERFORM UNTIL WS-NOTA-VALOR(TB-NOTA-IDX) IS NUMERIC
+                       AND WS-NOTA-VALOR(TB-NOTA-IDX) > 0
+                       AND WS-NOTA-VALOR(TB-NOTA-IDX) <= 10
                    DISPLAY "*********************************"
                    DISPLAY "*****VALOR DIGITADO INVALIDO*****"
                    DISPLAY "*********************************"
-                   PERFORM P00-CAPT1
-               END-IF.
-
-
-
-       P00-CAPT2.
-            DISPLAY "DIGITE A SEGUNDA NOTA PARA A MATERIA: " WS-MATERIA
-            ACCEPT WS-NOTA2
-            IF (WS-NOTA2 <= 0) OR (WS-NOTA2 > 10) OR WS-NOTA2 NOT
-                   IS NUMERIC THEN
+                   DISPLAY "DIGITE A NOTA " TB-NOTA-IDX
+                           " PARA A MATERIA: " WS-MATERIA
+                   ACCEPT WS-NOTA-VALOR(TB-NOTA-IDX)
+               END-PERFORM
+
+               DISPLAY "DIGITE O PESO DA NOTA " TB-NOTA-IDX ": "
+               ACCEPT WS-NOTA-PESO(TB-NOTA-IDX)
+               PERFORM UNTIL WS-NOTA-PESO(TB-NOTA-IDX) IS NUMERIC
+                       AND WS-NOTA-PESO(TB-NOTA-IDX) > 0
                    DISPLAY "*********************************"
                    DISPLAY "*****VALOR DIGITADO INVALIDO*****"
                    DISPLAY "*********************************"
-                   PERFORM P00-CAPT2
-               END-IF.
-               
-
-
-
-       P00-CAPT3.
-            DISPLAY "DIGITE A TERCEIRA NOTA PARA A MATERIA: " WS-MATERIA
-            ACCEPT WS-NOTA3
-            IF (WS-NOTA3 <= 0) OR (WS-NOTA3 > 10) OR WS-NOTA3 NOT
-                   IS NUMERIC THEN
-                   DISPLAY "*********************************"
-                   DISPLAY "*****VALOR DIGITADO INVALIDO*****"
-                   DISPLAY "*********************************"
-                   PERFORM P00-CAPT3
-               END-IF.
-
-
-
-       P00-CAPT4.
-            DISPLAY "DIGITE A QUARTA NOTA PARA A MATERIA: " WS-MATERIA
-            ACCEPT WS-NOTA4.
-            IF (WS-NOTA4 <= 0) OR (WS-NOTA4 > 10) OR WS-NOTA4 NOT
-                   IS NUMERIC THEN
-                   DISPLAY "*********************************"
-                   DISPLAY "*****VALOR DIGITADO INVALIDO*****"
-                   DISPLAY "*********************************"
-                   PERFORM P00-CAPT4
-                   END-IF.
+                   DISPLAY "DIGITE O PESO DA NOTA " TB-NOTA-IDX ": "
+                   ACCEPT WS-NOTA-PESO(TB-NOTA-IDX)
+               END-PERFORM
+           END-PERFORM
+           .
 
 
 
        P100-CALC.
-               COMPUTE WS-SOMA = WS-NOTA1 + WS-NOTA2 + WS-NOTA3 +
-                                                       WS-NOTA4
-                   ON SIZE ERROR PERFORM P00-ERRO
-               END-COMPUTE.
+           MOVE ZEROS TO WS-SOMA WS-SOMA-PESO
 
-               COMPUTE WS-MEDIA = WS-SOMA / 4
+           PERFORM VARYING TB-NOTA-IDX FROM 1 BY 1
+                   UNTIL TB-NOTA-IDX > WS-QTD-NOTAS
+               COMPUTE WS-SOMA = WS-SOMA +
+                       (WS-NOTA-VALOR(TB-NOTA-IDX) *
+                        WS-NOTA-PESO(TB-NOTA-IDX))
                    ON SIZE ERROR PERFORM P00-ERRO
-               END-COMPUTE.
+               END-COMPUTE
+               ADD WS-NOTA-PESO(TB-NOTA-IDX) TO WS-SOMA-PESO
+           END-PERFORM.
+
+           COMPUTE WS-MEDIA = WS-SOMA / WS-SOMA-PESO
+               ON SIZE ERROR PERFORM P00-ERRO
+           END-COMPUTE.
 
-               IF (WS-MEDIA <= 6,9) THEN
-                   MOVE "REPROVADO" TO WS-STATUS
-                   ELSE MOVE "APROVADO" TO WS-STATUS.
+           IF (WS-MEDIA <= WS-NOTA-CORTE) THEN
+               MOVE "REPROVADO" TO WS-STATUS
+               ELSE MOVE "APROVADO" TO WS-STATUS.
 
 
                ACCEPT WS-DATACONS FROM DATE.
@@ -141,10 +158,16 @@
             DISPLAY "**********************************"
             DISPLAY "NOME DO ALUNO:     " WS-NOME.
             DISPLAY "MATERIA:           " WS-MATERIA.
-            DISPLAY "MEDIA:             " WS-MEDIA.
+            DISPLAY "MEDIA PONDERADA:   " WS-MEDIA.
             DISPLAY "STATUS:            " WS-STATUS.
-            DISPLAY "NOTAS              " WS-NOTAS.
-            DISPLAY "A SOMA DAS NOTAS:  " WS-SOMA.
+            PERFORM VARYING TB-NOTA-IDX FROM 1 BY 1
+                    UNTIL TB-NOTA-IDX > WS-QTD-NOTAS
+                DISPLAY "NOTA " TB-NOTA-IDX ": "
+                        WS-NOTA-VALOR(TB-NOTA-IDX)
+                        " (PESO " WS-NOTA-PESO(TB-NOTA-IDX) ")"
+            END-PERFORM.
+            DISPLAY "SOMA PONDERADA:    " WS-SOMA.
+            DISPLAY "SOMA DOS PESOS:    " WS-SOMA-PESO.
             DISPLAY "DATA CONSULTA:     " WS-DATACONS.
             DISPLAY "**********************************"
             DISPLAY "__________________________________".
